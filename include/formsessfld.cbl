@@ -0,0 +1,12 @@
+      *****************************************************************
+      *** Shared field list for a form-session record/entry - lets  ***
+      *** a multi-step form controller stash partial field values   ***
+      *** between requests. Keyed by FS-ID, independent of the      ***
+      *** login session store (see sessfld.cbl) so a visitor who    ***
+      *** isn't logged in can still step through a multi-page form. ***
+      *****************************************************************
+           05 FS-ID      PIC X(21).
+           05 FS-UPDATED PIC X(21).
+           05 FS-FIELDS OCCURS 30 TIMES.
+             10 FS-FIELD-NAME  PIC X(30).
+             10 FS-FIELD-VALUE PIC X(90).
