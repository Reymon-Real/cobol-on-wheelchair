@@ -0,0 +1,6 @@
+           SELECT users-file
+               ASSIGN TO "data/users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-NAME
+               FILE STATUS IS users-file-status.
