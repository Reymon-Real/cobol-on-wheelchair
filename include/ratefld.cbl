@@ -0,0 +1,8 @@
+      *****************************************************************
+      *** Shared field list for a rate-limit record, one per remote  ***
+      *** address. RL-COUNT is how many requests have landed inside  ***
+      *** the current RL-WINDOW-START window.                        ***
+      *****************************************************************
+           05 RL-ADDR         PIC X(45).
+           05 RL-COUNT        PIC 9(7).
+           05 RL-WINDOW-START PIC X(21).
