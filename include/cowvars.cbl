@@ -0,0 +1,12 @@
+      *****************************************************************
+      *** Shared field list for the-vars: the name/value pairs a    ***
+      *** controller hands to cowtemplate for {{substitution}}.     ***
+      *** COW-varraw flags a slot as Y when its value is meant to   ***
+      *** be substituted verbatim (raw markup) instead of the       ***
+      *** HTML-escaped default - set by the controller filling the  ***
+      *** slot, left as space/N for the ordinary escaped case.      ***
+      *****************************************************************
+           05 COW-vars OCCURS 300 TIMES.
+             10 COW-varname  PIC X(99).
+             10 COW-varvalue PIC X(999).
+             10 COW-varraw   PIC X(01).
