@@ -0,0 +1,23 @@
+      *****************************************************************
+      *** Shared field list for one replay-dataset entry: the        ***
+      *** controller a request matched, the pattern it matched, and  ***
+      *** the resolved the-values it was called with - captured by   ***
+      *** logreplay so replaydriver.cbl can feed the same request    ***
+      *** back through its controller later. REPLAY-VALUES is        ***
+      *** queryval.cbl's own layout one level deeper, renamed so it  ***
+      *** can sit alongside a program's own the-values copy without  ***
+      *** a duplicate-name clash - the same REPLACING trick          ***
+      *** showname.cbl already uses for its own renamed copy.        ***
+      *****************************************************************
+           05 REPLAY-DESTINY  PIC X(999).
+           05 REPLAY-PATTERN  PIC X(255).
+           05 REPLAY-VALUES.
+              COPY "queryval.cbl"
+                 REPLACING ==05 query-values==
+                        BY ==10 REPLAY-QUERY-VALUES==
+                           ==10 query-value-name==
+                        BY ==15 REPLAY-VALUE-NAME==
+                           ==10 query-value-src==
+                        BY ==15 REPLAY-VALUE-SRC==
+                           ==10 query-value==
+                        BY ==15 REPLAY-VALUE==.
