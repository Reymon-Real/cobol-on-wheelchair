@@ -0,0 +1,8 @@
+      *****************************************************************
+      *** Shared field list for a CUSTOMER master record, keyed by  ***
+      *** CUST-ID. Looked up by showname, listed (paginated) by     ***
+      *** the customer listing controller.                          ***
+      *****************************************************************
+           05 CUST-ID    PIC X(10).
+           05 CUST-NAME  PIC X(60).
+           05 CUST-EMAIL PIC X(60).
