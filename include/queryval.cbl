@@ -0,0 +1,10 @@
+      *****************************************************************
+      *** Shared field list for the-values: the merged bag of path,***
+      *** query-string and POST-form fields handed to a controller.***
+      *** query-value-src records where a value came from:          ***
+      ***   P = path segment, Q = query string, F = POST form field ***
+      *****************************************************************
+           05 query-values OCCURS 60 TIMES.
+             10 query-value-name PIC X(90).
+             10 query-value      PIC X(90).
+             10 query-value-src  PIC X(01).
