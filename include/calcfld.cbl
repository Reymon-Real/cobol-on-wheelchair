@@ -0,0 +1,10 @@
+      *****************************************************************
+      *** Shared field list for one calculation-history log entry:  ***
+      *** what was computed, by whom, and when. Written by logcalc, ***
+      *** read back by the CSV export batch job.                    ***
+      *****************************************************************
+           05 CALC-OPERATOR     PIC X(10).
+           05 CALC-OPERANDS     PIC X(99).
+           05 CALC-RESULT       PIC X(30).
+           05 CALC-REMOTE-ADDR  PIC X(45).
+           05 CALC-TIMESTAMP    PIC X(21).
