@@ -0,0 +1,47 @@
+      *****************************************************************
+      *** List of CGI environment variables getquery scans on every  ***
+      *** request. Kept here, away from getquery's own procedure     ***
+      *** logic, so adding a variable the shop cares about is a      ***
+      *** one-line copybook edit instead of a code change.           ***
+      *****************************************************************
+       78 name-count      VALUE 34.
+
+       01 environment-names.
+          02 name-strings.
+             03 filler    PIC X(20) VALUE 'AUTH_TYPE'.
+             03 filler    PIC X(20) VALUE 'CONTENT_LENGTH'.
+             03 filler    PIC X(20) VALUE 'CONTENT_TYPE'.
+             03 filler    PIC X(20) VALUE 'DOCUMENT_ROOT'.
+             03 filler    PIC X(20) VALUE 'GATEWAY_INTERFACE'.
+             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT'.
+             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT_CHARSET'.
+             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT_ENCODING'.
+             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT_LANGUAGE'.
+             03 filler    PIC X(20) VALUE 'HTTP_COOKIE'.
+             03 filler    PIC X(20) VALUE 'HTTP_CONNECTION'.
+             03 filler    PIC X(20) VALUE 'HTTP_HOST'.
+             03 filler    PIC X(20) VALUE 'HTTP_REFERER'.
+             03 filler    PIC X(20) VALUE 'HTTP_USER_AGENT'.
+             03 filler    PIC X(20) VALUE 'LIB_PATH'.
+             03 filler    PIC X(20) VALUE 'PATH'.
+             03 filler    PIC X(20) VALUE 'PATH_INFO'.
+             03 filler    PIC X(20) VALUE 'PATH_TRANSLATED'.
+             03 filler    PIC X(20) VALUE 'QUERY_STRING'.
+             03 filler    PIC X(20) VALUE 'REMOTE_ADDR'.
+             03 filler    PIC X(20) VALUE 'REMOTE_HOST'.
+             03 filler    PIC X(20) VALUE 'REMOTE_IDENT'.
+             03 filler    PIC X(20) VALUE 'REMOTE_PORT'.
+             03 filler    PIC X(20) VALUE 'REQUEST_METHOD'.
+             03 filler    PIC X(20) VALUE 'REQUEST_URI'.
+             03 filler    PIC X(20) VALUE 'SCRIPT_FILENAME'.
+             03 filler    PIC X(20) VALUE 'SCRIPT_NAME'.
+             03 filler    PIC X(20) VALUE 'SERVER_ADDR'.
+             03 filler    PIC X(20) VALUE 'SERVER_ADMIN'.
+             03 filler    PIC X(20) VALUE 'SERVER_NAME'.
+             03 filler    PIC X(20) VALUE 'SERVER_PORT'.
+             03 filler    PIC X(20) VALUE 'SERVER_PROTOCOL'.
+             03 filler    PIC X(20) VALUE 'SERVER_SIGNATURE'.
+             03 filler    PIC X(20) VALUE 'SERVER_SOFTWARE'.
+
+          02 filler REDEFINES name-strings.
+             03 name-string PIC X(20) OCCURS name-count TIMES.
