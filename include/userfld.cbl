@@ -0,0 +1,9 @@
+      *****************************************************************
+      *** Shared field list for a USERS master record: the account  ***
+      *** a login checks credentials against. Passwords are stored  ***
+      *** in the clear, matching the rest of this toy app's policy  ***
+      *** of keeping the dataset formats obvious for demo purposes. ***
+      *****************************************************************
+           05 USR-NAME    PIC X(30).
+           05 USR-PASS    PIC X(60).
+           05 USR-CREATED PIC X(21).
