@@ -0,0 +1,6 @@
+           SELECT sessions-file
+               ASSIGN TO "data/sessions.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SESS-ID
+               FILE STATUS IS sessions-file-status.
