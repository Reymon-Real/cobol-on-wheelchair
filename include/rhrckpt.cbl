@@ -0,0 +1,11 @@
+      *****************************************************************
+      *** Checkpoint record for routehitreport.cbl: how far into    ***
+      *** data/audit.log the job got, plus the tally accumulated so ***
+      *** far, so a rerun after an abend resumes instead of         ***
+      *** double-counting or starting over.                          ***
+      *****************************************************************
+           05 CKPT-RECORDS-PROCESSED PIC 9(7).
+           05 CKPT-PATTERN-COUNT     PIC 9(4).
+           05 CKPT-PATTERN-ENTRIES OCCURS 50 TIMES.
+              10 CKPT-PATTERN PIC X(255).
+              10 CKPT-HITS    PIC 9(7).
