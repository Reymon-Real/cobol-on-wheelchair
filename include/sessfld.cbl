@@ -0,0 +1,11 @@
+      *****************************************************************
+      *** Shared field list for a session record/entry. Used both   ***
+      *** for the SESSIONS master record and for the-session passed ***
+      *** back to cow.cbl/controllers after a lookup or creation.   ***
+      *** SESS-USER is blank until a successful login (see login).  ***
+      *****************************************************************
+           05 SESS-ID      PIC X(21).
+           05 SESS-USER    PIC X(30).
+           05 SESS-CREATED PIC X(21).
+           05 SESS-LASTHIT PIC X(21).
+           05 SESS-CSRF    PIC X(21).
