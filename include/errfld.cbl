@@ -0,0 +1,8 @@
+      *****************************************************************
+      *** Shared field list for one server-side file-error log      ***
+      *** entry, written by checkfilestatus instead of dumping the  ***
+      *** raw status code to whoever is waiting on the response.    ***
+      *****************************************************************
+           05 ERR-FILE      PIC X(64).
+           05 ERR-MESSAGE   PIC X(72).
+           05 ERR-TIMESTAMP PIC X(21).
