@@ -0,0 +1,16 @@
+      *****************************************************************
+      *** Shared field list for a single routing-table entry.      ***
+      *** COPYed into both the in-memory routing-table (cow.cbl)   ***
+      *** and the ROUTES master record (routedef.cbl) so the two   ***
+      *** layouts can never drift apart.                           ***
+      *****************************************************************
+           05 RT-ID         PIC 9(4).
+           05 RT-PATTERN    PIC X(999).
+           05 RT-DESTINY    PIC X(999).
+           05 RT-METHOD     PIC X(6).
+           05 RT-TYPE       PIC X(1).
+           05 RT-RENDER     PIC X(1).
+           05 RT-RESTRICTED PIC X(1).
+           05 RT-ESSENTIAL  PIC X(1).
+           05 RT-ENABLED    PIC X(1).
+           05 RT-CSRF       PIC X(1).
