@@ -0,0 +1,6 @@
+           SELECT customers-file
+               ASSIGN TO "data/customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS customers-file-status.
