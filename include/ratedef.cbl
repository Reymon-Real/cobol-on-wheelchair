@@ -0,0 +1,6 @@
+           SELECT ratelimit-file
+               ASSIGN TO "data/ratelimit.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RL-ADDR
+               FILE STATUS IS ratelimit-file-status.
