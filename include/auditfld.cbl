@@ -0,0 +1,11 @@
+      *****************************************************************
+      *** Shared field list for one request-audit log entry: what   ***
+      *** was requested, what (if anything) it matched, who asked,  ***
+      *** and when. Written by logaudit for every dispatch.         ***
+      *****************************************************************
+           05 AUD-PATH         PIC X(255).
+           05 AUD-PATTERN      PIC X(255).
+           05 AUD-REMOTE-ADDR  PIC X(45).
+           05 AUD-TIMESTAMP    PIC X(21).
+           05 AUD-MATCH-CS     PIC 9(7).
+           05 AUD-CONTROLLER-CS PIC 9(7).
