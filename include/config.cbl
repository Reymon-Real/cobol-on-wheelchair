@@ -1,7 +1,8 @@
-           MOVE 3 TO nroutes.
-           MOVE "/"                        TO routing-pattern(1).
-           MOVE "indexweb"                 TO routing-destiny(1).
-           MOVE "/showsum/%value1/%value2" TO routing-pattern(2).
-           MOVE "showsum"                  TO routing-destiny(2).
-           MOVE "/showname/%value"         TO routing-pattern(3).
-           MOVE "showname"                 TO routing-destiny(3).
+      *****************************************************************
+      *** The route table used to be hand-maintained here with a   ***
+      *** block of MOVE statements. It now lives in data/routes.dat***
+      *** (seeded by batch/seedroutes.cbl, maintained day-to-day    ***
+      *** through the admin screen) so ops can add or change a      ***
+      *** route without a recompile of cow.                         ***
+      *****************************************************************
+           CALL "loadroutes" USING the-great-dispatch END-CALL.
