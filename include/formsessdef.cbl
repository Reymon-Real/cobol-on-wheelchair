@@ -0,0 +1,6 @@
+           SELECT formsessions-file
+               ASSIGN TO "data/formsessions.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-ID
+               FILE STATUS IS formsessions-file-status.
