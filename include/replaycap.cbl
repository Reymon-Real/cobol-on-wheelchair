@@ -0,0 +1,12 @@
+      *****************************************************************
+      *** Shared replay-capture switch: when RC-CAPTURE-ACTIVE is    ***
+      *** "Y", cowtemplate also writes every rendered line to        ***
+      *** RC-CAPTURE-FILENAME alongside its normal DISPLAY, so       ***
+      *** replaydriver.cbl can diff one run's rendered output        ***
+      *** against an earlier one. EXTERNAL so cowtemplate and        ***
+      *** replaydriver share it without changing cowtemplate's own   ***
+      *** CALL USING signature. Stays "N" for every live CGI         ***
+      *** request, since nothing else ever sets it.                  ***
+      *****************************************************************
+           05 RC-CAPTURE-ACTIVE   PIC X(01) VALUE "N".
+           05 RC-CAPTURE-FILENAME PIC X(255) VALUE SPACES.
