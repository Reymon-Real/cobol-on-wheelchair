@@ -0,0 +1,7 @@
+      *****************************************************************
+      *** Shared layout for the-cookies: HTTP_COOKIE decoded into   ***
+      *** individual name/value pairs, same shape as the-values.    ***
+      *****************************************************************
+           05 cookie-values OCCURS 20 TIMES.
+             10 cookie-value-name PIC X(60).
+             10 cookie-value      PIC X(180).
