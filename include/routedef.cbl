@@ -0,0 +1,12 @@
+      *****************************************************************
+      *** File description for the ROUTES master dataset.          ***
+      *** Indexed by RT-ID so the admin screen can update a single ***
+      *** entry in place; ops can add/disable/reorder routes here  ***
+      *** without a recompile of cow.                              ***
+      *****************************************************************
+           SELECT routes-file
+               ASSIGN TO "data/routes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-ID
+               FILE STATUS IS routes-file-status.
