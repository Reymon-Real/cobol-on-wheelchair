@@ -0,0 +1,11 @@
+      *****************************************************************
+      *** Shared field list for a validation rule table passed to   ***
+      *** validatefields: one entry per field a controller needs    ***
+      *** checked before it trusts the-values. VAL-MAXLEN of zero    ***
+      *** means no length limit is enforced.                        ***
+      *****************************************************************
+           05 VAL-RULES OCCURS 10 TIMES.
+             10 VAL-FIELD    PIC X(90).
+             10 VAL-REQUIRED PIC X(01).
+             10 VAL-NUMERIC  PIC X(01).
+             10 VAL-MAXLEN   PIC 9(03).
