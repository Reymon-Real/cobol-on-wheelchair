@@ -0,0 +1,63 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  calculation history log for showsum               ***
+      *****************************************************************
+      *** Appends one line to data/calchistory.log per calculation  ***
+      *** showsum performs: operator, operands, result, the caller's***
+      *** REMOTE_ADDR and a timestamp. Plain line-sequential so the ***
+      *** CSV export batch job can just read it straight through.   ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logcalc.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT history-file
+               ASSIGN TO "data/calchistory.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS history-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD history-file.
+       01 history-record.
+           COPY "calcfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 history-file-status PIC X(2).
+       77 remote-addr-env     PIC X(45).
+
+       LINKAGE SECTION.
+       77 lc-operator  PIC X(10).
+       77 lc-operands  PIC X(99).
+       77 lc-result    PIC X(30).
+
+       PROCEDURE DIVISION USING lc-operator lc-operands lc-result.
+
+       start-logcalc.
+
+           ACCEPT remote-addr-env FROM ENVIRONMENT "REMOTE_ADDR"
+           END-ACCEPT.
+
+           OPEN EXTEND history-file.
+           IF history-file-status NOT = "00"
+               OPEN OUTPUT history-file
+           END-IF.
+
+           MOVE lc-operator     TO CALC-OPERATOR.
+           MOVE lc-operands     TO CALC-OPERANDS.
+           MOVE lc-result       TO CALC-RESULT.
+           MOVE remote-addr-env TO CALC-REMOTE-ADDR.
+           MOVE FUNCTION CURRENT-DATE TO CALC-TIMESTAMP.
+
+           WRITE history-record.
+
+           CLOSE history-file.
+
+           GOBACK.
