@@ -0,0 +1,94 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  multi-step form field persistence               ***
+      *****************************************************************
+      *** Loads a multi-step form's partial field values by FS-ID,  ***
+      *** a value a controller carries between steps as an ordinary ***
+      *** hidden form field (formsess_id) - not a cookie, since a   ***
+      *** form-in-progress has nothing to do with who's logged in.  ***
+      *** When the caller's the-values has no formsess_id (or it    ***
+      *** doesn't match a stored record), a fresh, empty record is  ***
+      *** minted and written so the very next step has something to ***
+      *** carry forward.                                            ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getformsession.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "formsessdef.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD formsessions-file.
+       01 formsession-record.
+           COPY "formsessfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 formsessions-file-status PIC X(2).
+       77 found-formsess           PIC X(1) VALUE "n".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-formsession.
+          COPY "formsessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-formsession.
+
+       start-getformsession.
+
+           INITIALIZE the-formsession.
+           CALL "getparam" USING the-values "formsess_id"
+                   FS-ID OF the-formsession END-CALL.
+
+           OPEN I-O formsessions-file.
+           IF formsessions-file-status = "35"
+               OPEN OUTPUT formsessions-file
+               CLOSE formsessions-file
+               OPEN I-O formsessions-file
+           END-IF.
+
+           IF FUNCTION TRIM(FS-ID OF the-formsession) NOT = SPACES
+               PERFORM read-existing-formsession
+           END-IF.
+
+           IF found-formsess = "n"
+               PERFORM create-new-formsession
+           END-IF.
+
+           CLOSE formsessions-file.
+
+           GOBACK.
+
+       read-existing-formsession.
+
+           MOVE FS-ID OF the-formsession TO FS-ID OF formsession-record
+           READ formsessions-file
+               INVALID KEY MOVE "n" TO found-formsess
+               NOT INVALID KEY MOVE "y" TO found-formsess
+           END-READ.
+
+           IF found-formsess = "y"
+               MOVE formsession-record TO the-formsession
+           END-IF.
+
+       create-new-formsession.
+
+           INITIALIZE formsession-record.
+           MOVE FUNCTION CURRENT-DATE TO FS-ID OF formsession-record.
+           MOVE FS-ID OF formsession-record
+               TO FS-UPDATED OF formsession-record.
+
+           WRITE formsession-record
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+           MOVE formsession-record TO the-formsession.
