@@ -3,15 +3,30 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
-      **************************************
+      *** UPDATE:  in-memory template cache, keyed by filename      ***
+      *** UPDATE:  {{loop count=N}}/{{endloop}} repeat blocks       ***
+      *** UPDATE:  gzip the rendered body when the client accepts  ***
+      ***          it, instead of displaying it line by line        ***
+      *** UPDATE:  {{csrf_field}} stamps the caller's session CSRF  ***
+      ***          token into any rendered form                     ***
+      *** UPDATE:  a rendered line is mirrored to RC-CAPTURE-FILENAME***
+      ***          too, while replaydriver.cbl has capture switched ***
+      ***          on                                                ***
+      *****************************************************************
+      *** Each CGI request is its own process, so caching can't span***
+      *** requests, but WORKING-STORAGE survives across repeated     ***
+      *** CALLs within the same request. Templates pulled in more    ***
+      *** than once in one request (e.g. a shared header/footer)     ***
+      *** now come from that in-memory copy after the first read.    ***
+      *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cowtemplate.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
-       
+
        FILE-CONTROL.
 
            SELECT readfile
@@ -19,72 +34,652 @@
                FILE STATUS IS readfile-status
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *** A second, independent file handle for {{include}} partials,
+      *** so a header/footer can be pulled in mid-read without
+      *** disturbing the outer template's still-open readfile.
+           SELECT includefile
+               ASSIGN TO includefile-name
+               FILE STATUS IS includefile-status
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *** Only opened while RC-CAPTURE-ACTIVE is "Y"; see
+      *** capture-rendered-line below.
+           SELECT capturefile
+               ASSIGN TO RC-CAPTURE-FILENAME
+               FILE STATUS IS capturefile-status
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD readfile.
-       77 readline PIC X(1024).
+       01 readline PIC X(1024).
+
+       FD includefile.
+       01 includeline PIC X(1024).
+
+       FD capturefile.
+       01 captureline PIC X(1024).
 
        WORKING-STORAGE SECTION.
 
        77 readfile-name   PIC X(255).
        77 readfile-status PIC X(2).
+       77 includefile-name   PIC X(255).
+       77 includefile-status PIC X(2).
+       77 capturefile-status PIC X(2).
+
+       01 replay-capture-switch EXTERNAL.
+           COPY "replaycap.cbl".
+       77 cfs-failed      PIC X(01).
        77 templine        PIC X(1024).
        77 the-var         PIC X(100).
        77 what-we-change  PIC X(100).
+       77 escaped-value   PIC X(999).
        77 counter         PIC 9(4).
 
+       78 CACHE-MAX-TEMPLATES VALUE 8.
+       78 CACHE-MAX-LINES     VALUE 80.
+
+       01 template-cache.
+          03 tc-count        PIC 9(4) USAGE COMP-5 VALUE 0.
+          03 tc-entry OCCURS 8 TIMES.
+             05 TC-FILENAME   PIC X(255) VALUE SPACES.
+             05 TC-LINE-COUNT PIC 9(4) USAGE COMP-5 VALUE 0.
+             05 TC-LINES OCCURS 80 TIMES PIC X(1024).
+
+       77 tc-slot          PIC 9(4) USAGE COMP-5.
+       77 tc-found-slot    PIC 9(4) USAGE COMP-5.
+       77 tc-line-ctr      PIC 9(4) USAGE COMP-5.
+
+      *****************************************************************
+      *** A {{loop count=N}} ... {{endloop}} block buffers its lines ***
+      *** instead of displaying them immediately, then replays the   ***
+      *** buffer N times, substituting {{idx}} with the iteration    ***
+      *** number (0-based) before the normal {{name}} substitution   ***
+      *** runs - so "{{route{{idx}}id}}" becomes "{{route0id}}",     ***
+      *** "{{route1id}}", and so on, matching the fixed-slot         ***
+      *** variable names controllers already fill in.                ***
+      *****************************************************************
+       77 current-raw-line  PIC X(1024).
+       77 loop-active       PIC X VALUE "n".
+       77 loop-count        PIC 9(4) USAGE COMP-5 VALUE 0.
+       77 loop-iter         PIC 9(4) USAGE COMP-5.
+       77 loop-iter-disp    PIC Z(3)9.
+       77 loop-buf-count    PIC 9(4) USAGE COMP-5 VALUE 0.
+       78 LOOP-MAX-LINES    VALUE 40.
+       01 loop-buffer.
+          03 loop-buf-line OCCURS 40 TIMES PIC X(1024).
+       77 trimmed-loop-line PIC X(1024).
+       77 trimmed-loop-len  PIC 9(4) USAGE COMP-5.
+       77 loop-count-text   PIC X(10).
+
+      *****************************************************************
+      *** "{{include name.cow}}" pulls another template's lines in   ***
+      *** right where the marker sits, substituted against the same  ***
+      *** the-vars the outer template was given - handy for a shared ***
+      *** header/footer so every view doesn't have to repeat its own ***
+      *** HTML boilerplate. Read through includefile, a second file  ***
+      *** handle, so it doesn't clash with the outer readfile still  ***
+      *** being read when the marker is hit. Only goes one level     ***
+      *** deep: an included file including another isn't supported.  ***
+      *****************************************************************
+       77 include-filename  PIC X(255).
+       77 trimmed-incl-line PIC X(1024).
+       77 trimmed-incl-len  PIC 9(4) USAGE COMP-5.
+       77 incl-tc-slot      PIC 9(4) USAGE COMP-5.
+       77 incl-tc-found     PIC 9(4) USAGE COMP-5.
+       77 incl-tc-line-ctr  PIC 9(4) USAGE COMP-5.
+
+      *****************************************************************
+      *** HTTP_ACCEPT_LANGUAGE picks a locale subdirectory under     ***
+      *** views/ (e.g. "es" out of "es-MX,es;q=0.9") so a visitor    ***
+      *** gets views/es/index.cow instead of the flat views/index.cow***
+      *** when that file exists, falling back to the flat layout     ***
+      *** otherwise. Resolved once per process and reused by every   ***
+      *** render-from-disk/render-include-from-disk call that needs  ***
+      *** to go to disk, since the header never changes mid-request. ***
+      *****************************************************************
+       77 accept-language   PIC X(255).
+       77 locale-lang       PIC X(02).
+       77 locale-resolved   PIC X(01) VALUE "N".
+
+      *****************************************************************
+      *** HTTP_ACCEPT_ENCODING decides, once per process, whether    ***
+      *** the rendered lines get buffered and handed to gzipbody     ***
+      *** instead of displayed as they're produced. Every place that ***
+      *** used to DISPLAY a finished line now goes through           ***
+      *** emit-body-line instead, so loop blocks, includes, and the  ***
+      *** plain substitution path all feed the same buffer.          ***
+      *****************************************************************
+       77 http-accept-encoding PIC X(255).
+       77 gzip-tally           PIC 9(4) VALUE 0.
+       77 gzip-wanted          PIC X(01) VALUE "N".
+       77 gzip-resolved        PIC X(01) VALUE "N".
+       77 body-buf-count       PIC 9(4) USAGE COMP-5 VALUE 0.
+       78 BODY-MAX-LINES       VALUE 500.
+       01 body-buffer.
+          03 body-buf-line OCCURS 500 TIMES PIC X(1024).
+
+      *****************************************************************
+      *** "{{csrf_field}}", wherever it sits in a template line, is  ***
+      *** replaced with a hidden input carrying the caller's own     ***
+      *** session CSRF token - built once per call, since the-session***
+      *** doesn't change mid-render.                                 ***
+      *****************************************************************
+       77 csrf-hidden-field PIC X(120).
 
        LINKAGE SECTION.
 
        01 the-vars.
-          
-          03 COW-vars OCCURS 99 TIMES.
-            
-            05 COW-varname  PIC X(99).
-            05 COW-varvalue PIC X(99).
+           COPY "cowvars.cbl".
+
+       77 template-filename PIC X(255).
+
+       01 the-session.
+           COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-vars template-filename the-session.
+
+       start-cowtemplate.
+
+           PERFORM resolve-gzip.
+           PERFORM build-csrf-field.
+           MOVE 0 TO body-buf-count.
+
+           MOVE 0 TO tc-found-slot.
+           PERFORM VARYING tc-slot FROM 1 BY 1
+           UNTIL tc-slot > tc-count
+               IF FUNCTION TRIM(TC-FILENAME(tc-slot)) =
+                  FUNCTION TRIM(template-filename)
+                   MOVE tc-slot TO tc-found-slot
+               END-IF
+           END-PERFORM.
+
+           IF tc-found-slot > 0
+               PERFORM render-from-cache
+           ELSE
+               PERFORM render-from-disk
+           END-IF.
+
+           IF gzip-wanted = "Y"
+               CALL 'gzipbody' USING body-buffer body-buf-count
+                   END-CALL
+           END-IF.
+
+           GOBACK.
 
-       77 template-filename PIC X(255).                 
+      *****************************************************************
+      *** Pull HTTP_ACCEPT_ENCODING once per process, same shape as  ***
+      *** resolve-locale below, and cache the yes/no answer in       ***
+      *** gzip-wanted for every render-from-cache/render-from-disk   ***
+      *** call this request makes.                                   ***
+      *****************************************************************
+       resolve-gzip.
 
+           IF gzip-resolved = "N"
+               MOVE SPACES TO http-accept-encoding
+               ACCEPT http-accept-encoding FROM ENVIRONMENT
+                   "HTTP_ACCEPT_ENCODING" END-ACCEPT
 
-       PROCEDURE DIVISION USING the-vars template-filename.
+               MOVE 0 TO gzip-tally
+               INSPECT http-accept-encoding TALLYING gzip-tally
+                   FOR ALL "gzip"
 
-           MOVE 
-               FUNCTION CONCATENATE("views/",
-               FUNCTION TRIM(template-filename))
-           TO readfile-name.
+               IF gzip-tally > 0
+                   MOVE "Y" TO gzip-wanted
+               ELSE
+                   MOVE "N" TO gzip-wanted
+               END-IF
 
-       start-readfile.
+               MOVE "Y" TO gzip-resolved
+           END-IF.
 
-           OPEN INPUT readfile
+      *****************************************************************
+      *** Built once per call from the-session's own SESS-CSRF, not  ***
+      *** cached across calls the way resolve-gzip/resolve-locale    ***
+      *** are, since a different the-session could be passed in on a ***
+      *** later call within the same request.                       ***
+      *****************************************************************
+       build-csrf-field.
+
+           STRING '<input type="hidden" name="csrf_token" value="'
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(SESS-CSRF OF the-session)
+                      DELIMITED BY SIZE
+                  '">' DELIMITED BY SIZE
+               INTO csrf-hidden-field
+           END-STRING.
+
+      *****************************************************************
+      *** Every finished line - whether from plain substitution, a   ***
+      *** loop replay, or one of the "not found" fallbacks below -   ***
+      *** passes through here instead of DISPLAYing directly, so it  ***
+      *** can be buffered for gzipbody instead when gzip-wanted.     ***
+      *****************************************************************
+       emit-body-line.
+
+           IF gzip-wanted = "Y"
+               IF body-buf-count < BODY-MAX-LINES
+                   ADD 1 TO body-buf-count
+                   MOVE templine TO body-buf-line(body-buf-count)
+               END-IF
+           ELSE
+               DISPLAY FUNCTION TRIM(templine)
+           END-IF.
+
+           IF RC-CAPTURE-ACTIVE = "Y"
+               PERFORM capture-rendered-line
+           END-IF.
+
+      *****************************************************************
+      *** Mirrors the line that just went to DISPLAY (or into        ***
+      *** body-buffer for gzipbody) into RC-CAPTURE-FILENAME too.    ***
+      *** Opened EXTEND-and-closed per line, the same per-call       ***
+      *** open/write/close shape logaudit.cbl already uses for its  ***
+      *** own append-only file.                                     ***
+      *****************************************************************
+       capture-rendered-line.
+
+           MOVE FUNCTION TRIM(templine) TO captureline.
+
+           OPEN EXTEND capturefile.
+           IF capturefile-status NOT = "00"
+               OPEN OUTPUT capturefile
+           END-IF.
+
+           WRITE captureline.
+
+           CLOSE capturefile.
+
+      *****************************************************************
+      *** Already in memory from an earlier call this same request; ***
+      *** substitute and display straight out of tc-entry.          ***
+      *****************************************************************
+       render-from-cache.
+
+           MOVE "n" TO loop-active.
+
+           PERFORM VARYING tc-line-ctr FROM 1 BY 1
+           UNTIL tc-line-ctr > TC-LINE-COUNT(tc-found-slot)
+
+               MOVE TC-LINES(tc-found-slot, tc-line-ctr)
+                   TO current-raw-line
+               PERFORM handle-raw-line
+
+           END-PERFORM.
+
+      *****************************************************************
+      *** First time this filename has been asked for this request: ***
+      *** read it off disk as before, and also stash each raw line  ***
+      *** into the next free cache slot while we're at it.          ***
+      *****************************************************************
+       render-from-disk.
+
+           PERFORM resolve-locale
+
+           MOVE SPACES TO readfile-name
+
+           IF locale-lang NOT = SPACES
+               MOVE
+                   FUNCTION CONCATENATE("views/",
+                   FUNCTION TRIM(locale-lang), "/",
+                   FUNCTION TRIM(template-filename))
+               TO readfile-name
+
+               OPEN INPUT readfile
+
+               IF readfile-status NOT = "00"
+                   MOVE SPACES TO readfile-name
+               END-IF
+           END-IF.
+
+           IF readfile-name = SPACES
+               MOVE
+                   FUNCTION CONCATENATE("views/",
+                   FUNCTION TRIM(template-filename))
+               TO readfile-name
+
+               OPEN INPUT readfile
+           END-IF.
 
            CALL 'checkfilestatus' USING readfile-name readfile-status
+               cfs-failed
 
-           READ readfile
+           IF cfs-failed = "Y"
+               MOVE "<html><body><h1>Something's not right</h1>"
+                   TO templine
+               PERFORM emit-body-line
+               MOVE "<p>This page could not be displayed.</p>"
+                   TO templine
+               PERFORM emit-body-line
+               MOVE "</body></html>" TO templine
+               PERFORM emit-body-line
+           ELSE
+               IF tc-count < CACHE-MAX-TEMPLATES
+                   ADD 1 TO tc-count
+                   MOVE tc-count TO tc-slot
+                   MOVE template-filename TO TC-FILENAME(tc-slot)
+                   MOVE 0 TO TC-LINE-COUNT(tc-slot)
+               ELSE
+                   MOVE 0 TO tc-slot
+               END-IF
 
-           PERFORM UNTIL readfile-status = '10'
-           
-           MOVE FUNCTION TRIM(readline) TO templine
-               
-           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 99
+               MOVE "n" TO loop-active
 
-           MOVE
-               FUNCTION CONCATENATE( '{{'
-               FUNCTION TRIM(COW-varname(counter)) '}}')
-           TO what-we-change
+               READ readfile
+
+               PERFORM UNTIL readfile-status = '10'
+
+                   MOVE FUNCTION TRIM(readline) TO current-raw-line
+
+                   IF tc-slot > 0 AND
+                      TC-LINE-COUNT(tc-slot) < CACHE-MAX-LINES
+                       ADD 1 TO TC-LINE-COUNT(tc-slot)
+                       MOVE current-raw-line
+                           TO TC-LINES(tc-slot, TC-LINE-COUNT(tc-slot))
+                   END-IF
+
+                   PERFORM handle-raw-line
+                   READ readfile
+
+               END-PERFORM
+
+               CLOSE readfile
+           END-IF.
+
+      *****************************************************************
+      *** One raw template line, outside or inside a loop block.    ***
+      *** Buffers lines while a loop block is open, otherwise       ***
+      *** substitutes and displays right away.                      ***
+      *****************************************************************
+       handle-raw-line.
+
+           IF loop-active = "n"
+               IF current-raw-line(1:13) = "{{loop count="
+                   PERFORM start-loop-block
+               ELSE
+                   IF current-raw-line(1:10) = "{{include "
+                       PERFORM start-include-block
+                   ELSE
+                       MOVE current-raw-line TO templine
+                       PERFORM substitute-vars-in-templine
+                       PERFORM emit-body-line
+                   END-IF
+               END-IF
+           ELSE
+               IF FUNCTION TRIM(current-raw-line) = "{{endloop}}"
+                   PERFORM emit-loop-block
+                   MOVE "n" TO loop-active
+               ELSE
+                   ADD 1 TO loop-buf-count
+                   IF loop-buf-count <= LOOP-MAX-LINES
+                       MOVE current-raw-line
+                           TO loop-buf-line(loop-buf-count)
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *** "{{loop count=N}}" opens a block; N is read straight out   ***
+      *** of the marker line itself.                                 ***
+      *****************************************************************
+       start-loop-block.
+
+           MOVE FUNCTION TRIM(current-raw-line) TO trimmed-loop-line
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(current-raw-line))
+               TO trimmed-loop-len
+           MOVE SPACES TO loop-count-text
+           MOVE trimmed-loop-line(14:trimmed-loop-len - 15)
+               TO loop-count-text
+           MOVE FUNCTION NUMVAL(loop-count-text) TO loop-count
+           MOVE "y" TO loop-active
+           MOVE 0 TO loop-buf-count.
+
+      *****************************************************************
+      *** "{{include name.cow}}" names the partial straight in the   ***
+      *** marker line itself, same as the loop block does for count. ***
+      *****************************************************************
+       start-include-block.
+
+           MOVE FUNCTION TRIM(current-raw-line) TO trimmed-incl-line
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(current-raw-line))
+               TO trimmed-incl-len
+           MOVE SPACES TO include-filename
+           MOVE trimmed-incl-line(11:trimmed-incl-len - 12)
+               TO include-filename
+           PERFORM render-include.
+
+      *****************************************************************
+      *** Same cache-lookup-then-dispatch shape as start-cowtemplate,***
+      *** just against include-filename, so it can run while the     ***
+      *** outer template's readfile is still open. Included lines    ***
+      *** share the same template-cache as top-level templates, so   ***
+      *** a header/footer pulled into several pages in one request   ***
+      *** is still only read once.                                   ***
+      *****************************************************************
+       render-include.
+
+           MOVE 0 TO incl-tc-found.
+           PERFORM VARYING incl-tc-slot FROM 1 BY 1
+           UNTIL incl-tc-slot > tc-count
+               IF FUNCTION TRIM(TC-FILENAME(incl-tc-slot)) =
+                  FUNCTION TRIM(include-filename)
+                   MOVE incl-tc-slot TO incl-tc-found
+               END-IF
+           END-PERFORM.
+
+           IF incl-tc-found > 0
+               PERFORM render-include-from-cache
+           ELSE
+               PERFORM render-include-from-disk
+           END-IF.
+
+      *****************************************************************
+      *** Mirrors render-from-cache, but walks incl-tc-found with its***
+      *** own line counter, so rendering an include while the outer  ***
+      *** template is itself mid-walk of tc-line-ctr doesn't stomp   ***
+      *** on the outer loop's place in its own cache slot.           ***
+      *****************************************************************
+       render-include-from-cache.
+
+           PERFORM VARYING incl-tc-line-ctr FROM 1 BY 1
+           UNTIL incl-tc-line-ctr > TC-LINE-COUNT(incl-tc-found)
+
+               MOVE TC-LINES(incl-tc-found, incl-tc-line-ctr)
+                   TO current-raw-line
+               PERFORM handle-raw-line
+
+           END-PERFORM.
+
+      *****************************************************************
+      *** First time this include has been asked for this request:  ***
+      *** read it off disk through includefile and stash it in the  ***
+      *** same template-cache render-from-disk uses for top-level    ***
+      *** templates. Uses its own incl-tc-slot, not the outer        ***
+      *** render-from-disk's tc-slot, for the same reason.           ***
+      *****************************************************************
+       render-include-from-disk.
+
+           PERFORM resolve-locale
+
+           MOVE SPACES TO includefile-name
+
+           IF locale-lang NOT = SPACES
+               MOVE
+                   FUNCTION CONCATENATE("views/",
+                   FUNCTION TRIM(locale-lang), "/",
+                   FUNCTION TRIM(include-filename))
+               TO includefile-name
+
+               OPEN INPUT includefile
+
+               IF includefile-status NOT = "00"
+                   MOVE SPACES TO includefile-name
+               END-IF
+           END-IF.
+
+           IF includefile-name = SPACES
+               MOVE
+                   FUNCTION CONCATENATE("views/",
+                   FUNCTION TRIM(include-filename))
+               TO includefile-name
+
+               OPEN INPUT includefile
+           END-IF.
+
+           CALL 'checkfilestatus' USING includefile-name
+               includefile-status cfs-failed
+
+           IF cfs-failed = "Y"
+               STRING "<!-- include not found: " DELIMITED BY SIZE
+                      FUNCTION TRIM(include-filename) DELIMITED BY SIZE
+                      " -->" DELIMITED BY SIZE
+                   INTO templine
+               END-STRING
+               PERFORM emit-body-line
+           ELSE
+               IF tc-count < CACHE-MAX-TEMPLATES
+                   ADD 1 TO tc-count
+                   MOVE tc-count TO incl-tc-slot
+                   MOVE include-filename TO TC-FILENAME(incl-tc-slot)
+                   MOVE 0 TO TC-LINE-COUNT(incl-tc-slot)
+               ELSE
+                   MOVE 0 TO incl-tc-slot
+               END-IF
+
+               READ includefile
+
+               PERFORM UNTIL includefile-status = '10'
+
+                   MOVE FUNCTION TRIM(includeline) TO current-raw-line
+
+                   IF incl-tc-slot > 0 AND
+                      TC-LINE-COUNT(incl-tc-slot) < CACHE-MAX-LINES
+                       ADD 1 TO TC-LINE-COUNT(incl-tc-slot)
+                       MOVE current-raw-line TO
+                           TC-LINES(incl-tc-slot,
+                               TC-LINE-COUNT(incl-tc-slot))
+                   END-IF
+
+                   PERFORM handle-raw-line
+                   READ includefile
+
+               END-PERFORM
+
+               CLOSE includefile
+           END-IF.
+
+      *****************************************************************
+      *** Pull the first language tag off HTTP_ACCEPT_LANGUAGE       ***
+      *** ("es-MX,es;q=0.9" -> "es") once per process and cache it   ***
+      *** in locale-lang; leaves locale-lang SPACES when the header  ***
+      *** is absent, which render-from-disk/render-include-from-disk***
+      *** both treat as "no locale subdirectory to try".             ***
+      *****************************************************************
+       resolve-locale.
+
+           IF locale-resolved = "N"
+               MOVE SPACES TO accept-language
+               ACCEPT accept-language
+                   FROM ENVIRONMENT "HTTP_ACCEPT_LANGUAGE"
+               END-ACCEPT
+
+               MOVE SPACES TO locale-lang
+               IF accept-language NOT = SPACES
+                   MOVE FUNCTION LOWER-CASE(accept-language(1:2))
+                       TO locale-lang
+               END-IF
+
+               MOVE "Y" TO locale-resolved
+           END-IF.
+
+      *****************************************************************
+      *** Replay the buffered block loop-count times, swapping in   ***
+      *** the iteration number for {{idx}} before the usual {{name}}***
+      *** substitution runs.                                        ***
+      *****************************************************************
+       emit-loop-block.
+
+           PERFORM VARYING loop-iter FROM 0 BY 1
+           UNTIL loop-iter >= loop-count
+
+               MOVE loop-iter TO loop-iter-disp
+
+               PERFORM VARYING tc-line-ctr FROM 1 BY 1
+               UNTIL tc-line-ctr > loop-buf-count
+                   OR tc-line-ctr > LOOP-MAX-LINES
+
+                   MOVE loop-buf-line(tc-line-ctr) TO templine
+                   MOVE
+                       FUNCTION SUBSTITUTE(templine, "{{idx}}",
+                       FUNCTION TRIM(loop-iter-disp))
+                   TO templine
+                   PERFORM substitute-vars-in-templine
+                   PERFORM emit-body-line
+
+               END-PERFORM
+
+           END-PERFORM.
+
+      *****************************************************************
+      *** Replace every {{name}} placeholder still sitting in        ***
+      *** templine with its matching COW-varvalue slot, HTML-escaped ***
+      *** by default so a value straight off a query string or       ***
+      *** posted field can't inject markup. A controller that fills  ***
+      *** a slot with markup on purpose sets COW-varraw(slot) to "Y" ***
+      *** to get it substituted verbatim instead - the same kind of  ***
+      *** per-slot Y/N flag the route table already uses for         ***
+      *** RT-RESTRICTED and RT-ESSENTIAL.                            ***
+      *****************************************************************
+       substitute-vars-in-templine.
 
            MOVE
-               FUNCTION SUBSTITUTE(templine, 
-               FUNCTION TRIM(what-we-change), 
-               FUNCTION TRIM(COW-varvalue(counter)))
-           TO templine
+               FUNCTION SUBSTITUTE(templine, "{{csrf_field}}",
+               FUNCTION TRIM(csrf-hidden-field))
+           TO templine.
+
+           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 300
+
+               MOVE
+                   FUNCTION CONCATENATE( '{{'
+                   FUNCTION TRIM(COW-varname(counter)) '}}')
+               TO what-we-change
+
+               IF COW-varraw(counter) = "Y"
+                   MOVE
+                       FUNCTION SUBSTITUTE(templine,
+                       FUNCTION TRIM(what-we-change),
+                       FUNCTION TRIM(COW-varvalue(counter)))
+                   TO templine
+               ELSE
+                   MOVE COW-varvalue(counter) TO escaped-value
+                   PERFORM escape-html-value
+
+                   MOVE
+                       FUNCTION SUBSTITUTE(templine,
+                       FUNCTION TRIM(what-we-change),
+                       FUNCTION TRIM(escaped-value))
+                   TO templine
+               END-IF
 
-           END-PERFORM
+           END-PERFORM.
 
-           DISPLAY FUNCTION TRIM(templine)
-           READ readfile
-           
-           END-PERFORM
+      *****************************************************************
+      *** HTML-escape escaped-value in place. "&" has to go first,   ***
+      *** or the entities the other replacements introduce would     ***
+      *** themselves get escaped a second time.                      ***
+      *****************************************************************
+       escape-html-value.
 
-           CLOSE readfile.
+           MOVE FUNCTION SUBSTITUTE(escaped-value, "&", "&amp;")
+               TO escaped-value
+           MOVE FUNCTION SUBSTITUTE(escaped-value, "<", "&lt;")
+               TO escaped-value
+           MOVE FUNCTION SUBSTITUTE(escaped-value, ">", "&gt;")
+               TO escaped-value
+           MOVE FUNCTION SUBSTITUTE(escaped-value, '"', "&quot;")
+               TO escaped-value
+           MOVE FUNCTION SUBSTITUTE(escaped-value, "'", "&#39;")
+               TO escaped-value.
