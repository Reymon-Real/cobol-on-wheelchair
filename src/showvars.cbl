@@ -15,9 +15,7 @@
 
        LINKAGE SECTION.
        01 the-values.
-          05 query-values       OCCURS 10 TIMES.
-            10 query-value-name PIC X(90).
-            10 query-value      PIC X(90).
+          COPY "queryval.cbl".
 
 
        PROCEDURE DIVISION USING the-values.
