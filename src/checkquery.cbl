@@ -3,6 +3,8 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  per-route HTTP method filtering                 ***
+      *** UPDATE:  trailing "*" segment matches a whole subtree    ***
       **************************************
 
        IDENTIFICATION DIVISION.
@@ -24,11 +26,9 @@
        77 tmp-pointer2  PIC S9(04) COMP VALUE +1. 
 
        77 counter-of-values PIC S9(2).
-       
+
        01 query-analysis.
-          05 query-values       OCCURS 10 TIMES.
-            10 query-value-name PIC X(90).
-            10 query-value      PIC X(90).
+          COPY "queryval.cbl".
 
        LINKAGE SECTION.
 
@@ -37,14 +37,21 @@
        77 result      PIC X(001).
 
        01 query-analysis-out.
-          05 query-values-out       OCCURS 10 TIMES.
-            10 query-value-name-out PIC X(90).
-            10 query-value-out      PIC X(90).
+          COPY "queryval.cbl"
+             REPLACING ==query-values==    BY ==query-values-out==
+                       ==query-value-name== BY ==query-value-name-out==
+                       ==query-value-src==  BY ==query-value-src-out==
+                       ==query-value==      BY ==query-value-out==.
+
+       77 the-route-method   PIC X(6).
+       77 the-request-method PIC X(6).
 
        PROCEDURE DIVISION USING the-query
                                 the-pattern
                                 result
-                                query-analysis-out.
+                                query-analysis-out
+                                the-route-method
+                                the-request-method.
 
       ****************************
       *** Initialize variables ***
@@ -52,7 +59,25 @@
 
            MOVE SPACES TO choppery.
            MOVE "y"    TO result.
-           MOVE 0      TO counter-of-values.
+
+      *** A route with no RT-METHOD answers any verb; a route that  ***
+      *** names one only matches a request using that same verb.   ***
+           IF FUNCTION TRIM(the-route-method) NOT = SPACES
+              AND FUNCTION TRIM(the-route-method)
+                  NOT = FUNCTION TRIM(the-request-method)
+               MOVE "n" TO result
+           END-IF.
+
+      *** Seed from whatever getquery already put in the-values   ***
+      *** (query-string / POST fields) so path segments are       ***
+      *** appended rather than stomping on them.                  ***
+           MOVE query-analysis-out TO query-analysis.
+           MOVE 0 TO counter-of-values.
+
+           PERFORM VARYING counter FROM 1 BY 1
+           UNTIL counter > 60 OR query-value-name(counter) = SPACES
+               ADD 1 TO counter-of-values
+           END-PERFORM.
 
       ***************************
       *** Initialize pointers ***
@@ -73,9 +98,9 @@
                    INTO chopped-path-piece(positio)                    
                    WITH POINTER tmp-pointer    
 
-               UNSTRING the-pattern DELIMITED BY '/'          
-                   INTO chopped-pattern-piece(positio)                    
-                   WITH POINTER tmp-pointer2   
+               UNSTRING the-pattern DELIMITED BY '/'
+                   INTO chopped-pattern-piece(positio)
+                   WITH POINTER tmp-pointer2
 
            END-PERFORM.
       
@@ -96,23 +121,43 @@
       *        DISPLAY "break"
       *        EXIT PERFORM
       *    ELSE
-      *        DISPLAY counter "::" result 
-      *                " (" chopped-path-piece(counter) 
+      *        DISPLAY counter "::" result
+      *                " (" chopped-path-piece(counter)
       *                "/" chopped-pattern-piece(counter) ")<P>"
-           
+
+      *** A trailing "*" segment is a catch-all: whatever matched   ***
+      *** up to here is good enough, so stop comparing segments and ***
+      *** accept the rest of the-query as-is.                      ***
+           IF (chopped-pattern-piece(counter) EQUAL "*")
+               EXIT PERFORM
+           END-IF
+
            IF (chopped-pattern-piece(counter)(1:1) EQUAL "%")
 
-               ADD 1 TO counter-of-values
-               
-               MOVE chopped-pattern-piece(counter)
-               TO query-value-name(counter-of-values) 
-               
-               MOVE chopped-path-piece(counter)
-               TO query-value(counter-of-values)
+      *** query-values is OCCURS 60 TIMES; a caller can already have ***
+      *** filled all 60 slots with query-string/POST fields before  ***
+      *** this capture ever runs, so a 61st capture has to be       ***
+      *** refused rather than written past the end of the table.    ***
+               IF (counter-of-values < 60)
+
+                   ADD 1 TO counter-of-values
+
+                   MOVE chopped-pattern-piece(counter)
+                   TO query-value-name(counter-of-values)
+
+                   MOVE chopped-path-piece(counter)
+                   TO query-value(counter-of-values)
+
+                   MOVE "P"
+                   TO query-value-src(counter-of-values)
+
+               ELSE
+                   MOVE "n" TO result
+               END-IF
 
       *        DISPLAY "got val " chopped-pattern-piece(counter) "<P>"
 
-           END-IF    
+           END-IF
            
            IF (chopped-path-piece(counter) NOT EQUAL
                chopped-pattern-piece(counter) AND 
