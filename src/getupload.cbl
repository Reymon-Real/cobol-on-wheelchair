@@ -0,0 +1,288 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  multipart/form-data upload handler                ***
+      *** UPDATE:  write an upload body in upload-line-sized chunks  ***
+      ***          so one over 4096 bytes doesn't get truncated      ***
+      *****************************************************************
+      *** Reads a multipart/form-data POST body off stdin, saves    ***
+      *** each uploaded file under uploads/, and registers the      ***
+      *** saved filename back into the-values under the part's      ***
+      *** field name so the calling controller can find it.         ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getupload.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT webinput ASSIGN TO keyboard.
+
+           SELECT upload-file
+               ASSIGN TO upload-file-name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS upload-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD webinput.
+       01 postchunk PIC X(32000).
+
+       FD upload-file.
+       01 upload-line PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+
+       77 value-string     PIC X(256).
+       77 ct-string        PIC X(120).
+       77 cl-string        PIC X(20).
+       77 content-length   PIC 9(7) VALUE 0.
+       77 multipart-body   PIC X(32000).
+       77 boundary         PIC X(120).
+       77 boundary-marker  PIC X(130).
+
+       77 upload-file-name   PIC X(255).
+       77 upload-file-status PIC X(2).
+       77 upload-seq         PIC 9(4) USAGE COMP-5 VALUE 0.
+
+      *** part-body (PIC X(8000)) is wider than upload-line, the     ***
+      *** LINE SEQUENTIAL FD record it gets WRITE-ten through - a    ***
+      *** body over 4096 bytes has to go out as more than one record.***
+       77 wb-trimmed-body PIC X(8000).
+       77 wb-body-len     PIC 9(5) USAGE COMP-5.
+       77 wb-pos          PIC 9(5) USAGE COMP-5.
+       77 wb-chunk-len    PIC 9(5) USAGE COMP-5.
+
+       01 parts-table.
+          05 parts OCCURS 20 TIMES.
+             10 part-text PIC X(8000) VALUE SPACES.
+
+       77 part-ctr        PIC 9(4) USAGE COMP-5.
+       77 part-ptr        PIC 9(4) USAGE COMP-5.
+       77 part-field-name PIC X(90).
+       77 part-file-name  PIC X(90).
+       77 part-body       PIC X(8000).
+       77 header-end-pos  PIC 9(5) USAGE COMP-5.
+       77 disp-pos        PIC 9(5) USAGE COMP-5.
+       77 name-pos        PIC 9(5) USAGE COMP-5.
+       77 name-end-pos    PIC 9(5) USAGE COMP-5.
+       77 file-pos        PIC 9(5) USAGE COMP-5.
+       77 file-end-pos    PIC 9(5) USAGE COMP-5.
+       77 values-seen     PIC 9(4) USAGE COMP-5.
+
+      *** Scratch fields for stripping any directory part off a      ***
+      *** browser-supplied upload filename before it touches a path. ***
+       77 sfn-in-len       PIC 9(4) USAGE COMP-5.
+       77 sfn-ptr          PIC 9(4) USAGE COMP-5.
+       77 sfn-out-ptr      PIC 9(4) USAGE COMP-5.
+       77 sfn-one-char     PIC X(01).
+       77 sfn-base-name    PIC X(90).
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       PROCEDURE DIVISION USING the-values.
+
+       start-getupload.
+
+           ACCEPT ct-string FROM ENVIRONMENT "CONTENT_TYPE" END-ACCEPT
+           ACCEPT cl-string FROM ENVIRONMENT "CONTENT_LENGTH" END-ACCEPT
+
+           IF ct-string(1:19) NOT = "multipart/form-data"
+               GOBACK
+           END-IF.
+
+           PERFORM find-boundary.
+           PERFORM read-multipart-body.
+           PERFORM count-filled-values.
+           PERFORM split-into-parts.
+           PERFORM VARYING part-ctr FROM 1 BY 1 UNTIL part-ctr > 20
+               OR part-text(part-ctr) = SPACES
+               PERFORM process-one-part
+           END-PERFORM.
+
+           GOBACK.
+
+      *****************************************************************
+      *** boundary=... is the last token on the Content-Type header.***
+      *****************************************************************
+       find-boundary.
+           MOVE SPACES TO boundary
+           UNSTRING ct-string DELIMITED BY "boundary="
+               INTO value-string boundary
+           END-UNSTRING
+           MOVE FUNCTION TRIM(boundary) TO boundary
+           STRING "--" DELIMITED BY SIZE
+                  FUNCTION TRIM(boundary) DELIMITED BY SIZE
+               INTO boundary-marker.
+
+       read-multipart-body.
+           MOVE SPACES TO multipart-body
+           MOVE 0      TO content-length
+           IF FUNCTION TRIM(cl-string) IS NUMERIC
+               MOVE FUNCTION NUMVAL(cl-string) TO content-length
+           END-IF
+           IF content-length > 0 AND content-length NOT > 32000
+               OPEN INPUT webinput
+               MOVE SPACES TO postchunk
+               READ webinput
+                   AT END CONTINUE
+               END-READ
+               CLOSE webinput
+               MOVE postchunk(1:content-length) TO multipart-body
+           END-IF.
+
+       count-filled-values.
+           MOVE 0 TO values-seen
+           PERFORM VARYING values-seen FROM 1 BY 1
+           UNTIL values-seen > 60
+              OR query-value-name(values-seen) = SPACES
+               CONTINUE
+           END-PERFORM
+           SUBTRACT 1 FROM values-seen.
+
+      *****************************************************************
+      *** Break the body into parts delimited by the boundary line. ***
+      *****************************************************************
+       split-into-parts.
+           MOVE SPACES TO parts-table
+           MOVE 1      TO part-ptr
+           PERFORM VARYING part-ctr FROM 1 BY 1 UNTIL part-ctr > 20
+               UNSTRING multipart-body DELIMITED BY
+                   FUNCTION TRIM(boundary-marker)
+                   INTO part-text(part-ctr)
+                   WITH POINTER part-ptr
+           END-PERFORM.
+
+      *****************************************************************
+      *** Pull Content-Disposition's name/filename out of a part    ***
+      *** and save the part body (everything after the blank line)  ***
+      *** to uploads/<filename>, then register it in the-values.    ***
+      *****************************************************************
+       process-one-part.
+
+           MOVE SPACES TO part-field-name part-file-name part-body
+
+           UNSTRING part-text(part-ctr) DELIMITED BY X"0D0A0D0A"
+               INTO value-string part-body
+           END-UNSTRING.
+
+           UNSTRING part-text(part-ctr) DELIMITED BY 'name="'
+               INTO value-string
+           END-UNSTRING.
+
+           IF part-text(part-ctr) NOT = SPACES
+               UNSTRING part-text(part-ctr) DELIMITED BY 'name="'
+                   INTO value-string value-string
+               END-UNSTRING
+           END-IF.
+
+      *** pull the field name (up to the closing quote) ***
+           UNSTRING part-text(part-ctr) DELIMITED BY 'name="'
+               INTO value-string part-field-name
+           END-UNSTRING.
+           UNSTRING part-field-name DELIMITED BY '"'
+               INTO part-field-name
+           END-UNSTRING.
+
+      *** pull filename="..." when this part is a file, if present ***
+           IF part-text(part-ctr) NOT = SPACES AND
+              FUNCTION TRIM(part-text(part-ctr))(1:1) NOT = SPACE
+               UNSTRING part-text(part-ctr) DELIMITED BY 'filename="'
+                   INTO value-string part-file-name
+               END-UNSTRING
+               IF part-file-name NOT = SPACES
+                   UNSTRING part-file-name DELIMITED BY '"'
+                       INTO part-file-name
+                   END-UNSTRING
+                   PERFORM strip-file-name-path
+               END-IF
+           END-IF.
+
+           IF part-field-name NOT = SPACES
+              AND part-file-name NOT = SPACES
+               ADD 1 TO upload-seq
+               STRING "uploads/" DELIMITED BY SIZE
+                      FUNCTION TRIM(part-file-name) DELIMITED BY SIZE
+                   INTO upload-file-name
+               OPEN OUTPUT upload-file
+               PERFORM write-upload-body
+               CLOSE upload-file
+
+               IF values-seen < 60
+                   ADD 1 TO values-seen
+                   MOVE part-field-name TO query-value-name(values-seen)
+                   MOVE upload-file-name TO query-value(values-seen)
+                   MOVE "U" TO query-value-src(values-seen)
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *** part-body can hold up to 8000 bytes but upload-line is     ***
+      *** only 4096 - write it out in as many upload-line-sized      ***
+      *** records as it takes instead of truncating it down to one.  ***
+      *****************************************************************
+       write-upload-body.
+
+           MOVE FUNCTION TRIM(part-body) TO wb-trimmed-body
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(part-body)) TO wb-body-len
+
+           IF wb-body-len = 0
+               MOVE SPACES TO upload-line
+               WRITE upload-line
+           ELSE
+               MOVE 1 TO wb-pos
+               PERFORM UNTIL wb-pos > wb-body-len
+                   COMPUTE wb-chunk-len = wb-body-len - wb-pos + 1
+                   IF wb-chunk-len > 4096
+                       MOVE 4096 TO wb-chunk-len
+                   END-IF
+                   MOVE SPACES TO upload-line
+                   MOVE wb-trimmed-body(wb-pos:wb-chunk-len)
+                       TO upload-line(1:wb-chunk-len)
+                   WRITE upload-line
+                   ADD wb-chunk-len TO wb-pos
+               END-PERFORM
+           END-IF.
+
+      *****************************************************************
+      *** The browser sends whatever path it had the file at         ***
+      *** locally, not just a bare name, and none of it can be       ***
+      *** trusted - "../../etc/passwd" or "/etc/passwd" would walk   ***
+      *** the write in process-one-part clean out of uploads/.       ***
+      *** Keep only what follows the last '/' or '\', so the STRING  ***
+      *** above can never build a path outside that directory.       ***
+      *****************************************************************
+       strip-file-name-path.
+
+           MOVE FUNCTION TRIM(part-file-name) TO sfn-base-name
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(part-file-name))
+               TO sfn-in-len
+           MOVE SPACES TO part-file-name
+           MOVE 0 TO sfn-out-ptr
+
+           PERFORM VARYING sfn-ptr FROM 1 BY 1
+           UNTIL sfn-ptr > sfn-in-len
+
+               MOVE sfn-base-name(sfn-ptr:1) TO sfn-one-char
+
+               IF sfn-one-char = "/" OR sfn-one-char = "\"
+                   MOVE SPACES TO part-file-name
+                   MOVE 0 TO sfn-out-ptr
+               ELSE
+                   ADD 1 TO sfn-out-ptr
+                   MOVE sfn-one-char TO part-file-name(sfn-out-ptr:1)
+               END-IF
+
+           END-PERFORM.
+
+      *** A bare leading dot (".", "..", or a dotfile) is refused    ***
+      *** outright rather than guessed at.                          ***
+           IF part-file-name(1:1) = "."
+               MOVE SPACES TO part-file-name
+           END-IF.
