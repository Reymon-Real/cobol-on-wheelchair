@@ -3,6 +3,27 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  routes can now be restricted to one HTTP verb  ***
+      *** UPDATE:  a route can now serve a static file instead    ***
+      ***          of calling a controller program                ***
+      *** UPDATE:  REMOTE_ADDR allowlist for restricted routes    ***
+      *** UPDATE:  per-remote-address rate limiting               ***
+      *** UPDATE:  RT-RENDER "J" routes answer application/json    ***
+      *** UPDATE:  RT-RENDER "B" negotiates HTML/JSON off Accept    ***
+      *** UPDATE:  gzip the body when the client accepts it and    ***
+      ***          the matched route isn't a static file           ***
+      *** UPDATE:  an oversized POST body is rejected by getquery   ***
+      ***          before any routing happens                      ***
+      *** UPDATE:  a route flagged RT-CSRF checks a posted          ***
+      ***          csrf_token against the caller's session          ***
+      *** UPDATE:  a maintenance-mode switch turns away every route ***
+      ***          not flagged RT-ESSENTIAL with a 503 page          ***
+      *** UPDATE:  a dispatched route's the-values are captured to  ***
+      ***          a replay dataset for controller regression tests ***
+      *** UPDATE:  RT-RENDER "T" answers plain text, for a metrics   ***
+      ***          route a monitoring scraper reads directly         ***
+      *** UPDATE:  audit-log fields cut at 255 bytes now say so      ***
+      ***          with explicit reference modification              ***
       **************************************
 
        IDENTIFICATION DIVISION.
@@ -21,19 +42,94 @@
        77 analyzed-query PIC X(1600).
 
        01 the-great-dispatch.
-          03 nroutes       PIC 99 USAGE COMP-5.
-          03 routing-table OCCURS 10 TIMES.
-            05 routing-pattern PIC X(999).
-            05 routing-destiny PIC X(999).
+          03 nroutes       PIC 9(4) USAGE COMP-5.
+          03 routing-table OCCURS 50 TIMES.
+             COPY "routefld.cbl".
 
-       77 tester   PIC X VALUE "n".  
+       77 tester   PIC X VALUE "n".
        77 anyfound PIC X VALUE "n".
-       77 ctr      PIC 9(2) USAGE COMP-5.
+       77 ctr      PIC 9(4) USAGE COMP-5.
+      *** Holds RT-PATTERN (X(999)) for the audit trail, capped to   ***
+      *** AUD-PATTERN's on-disk width (auditfld.cbl). Widening it    ***
+      *** would have to widen AUD-PATTERN and, with it, every fixed- ***
+      *** width table that already stores a copy of it on disk       ***
+      *** (rhrckpt.cbl's CKPT-PATTERN, metrics.cbl's pt-pattern) -   ***
+      *** too big a ripple for seeded route patterns that are short. ***
+       77 matched-pattern PIC X(255) VALUE SPACES.
+       77 request-method  PIC X(6) VALUE SPACES.
 
        01 the-values.
-          05 query-values OCCURS 10 TIMES.
-            10 query-value-name PIC X(90).
-            10 query-value      PIC X(90).
+          COPY "queryval.cbl".
+
+       01 the-cookies.
+          COPY "cookieval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       77 set-cookie-line PIC X(120) VALUE SPACES.
+
+       77 controller-failed PIC X VALUE "n".
+       77 static-failed     PIC X VALUE "n".
+       77 response-content-type PIC X(60)
+               VALUE "text/html; charset=utf-8".
+
+      *** RT-RENDER "B" routes negotiate HTML vs JSON off the first  ***
+      *** media type in HTTP_ACCEPT; effective-render is what RT-    ***
+      *** RENDER resolves to for this one request either way, and   ***
+      *** is what actually gets handed to the controller.           ***
+       77 http-accept       PIC X(255) VALUE SPACES.
+       77 first-accept-type PIC X(80)  VALUE SPACES.
+       77 effective-render  PIC X(01)  VALUE "H".
+
+      *** The body itself is gzip'd inside cowtemplate/cowjson, not  ***
+      *** here - web-header only needs to decide, once up front,    ***
+      *** whether the client can take it and the matched route isn't***
+      *** a static file streamed straight off disk by servestatic.  ***
+       77 http-accept-encoding PIC X(255) VALUE SPACES.
+       77 gzip-tally           PIC 9(4)   VALUE 0.
+       77 gzip-client-ok       PIC X(01)  VALUE "N".
+       77 response-gzip        PIC X(01)  VALUE "N".
+
+      *** REMOTE_ADDR is checked against an allowlist whenever     ***
+      *** the matched route is flagged RT-RESTRICTED.              ***
+       77 cow-remote-addr   PIC X(45) VALUE SPACES.
+       77 allowlist-result  PIC X(01) VALUE "N".
+       77 access-denied     PIC X VALUE "n".
+
+      *** Checked against the caller's own session CSRF token        ***
+      *** whenever the matched route is flagged RT-CSRF.             ***
+       77 posted-csrf-token PIC X(90) VALUE SPACES.
+       77 csrf-failed       PIC X VALUE "n".
+
+      *** Every remote address is rate limited, not just restricted ***
+      *** routes, so the check happens once up front.               ***
+       77 ratelimit-result  PIC X(01) VALUE "Y".
+       77 rate-limited      PIC X VALUE "n".
+
+      *** Set by getquery itself when CONTENT_LENGTH is over its     ***
+      *** configured maximum; the oversized body is never buffered.  ***
+       77 request-too-large PIC X(01) VALUE "N".
+
+      *** Checked once up front, same as the rate limit; a route    ***
+      *** flagged RT-ESSENTIAL still answers while maintenance-mode ***
+      *** is on, everything else gets turned away with a 503 page.  ***
+       77 maintenance-mode    PIC X(01) VALUE "N".
+       77 maintenance-blocked PIC X VALUE "n".
+
+       01 the-error-vars.
+           COPY "cowvars.cbl".
+
+      *** Timing instrumentation around route-matching and the     ***
+      *** controller call, logged alongside each audit entry.      ***
+       77 time-before-match      PIC X(21).
+       77 time-after-match       PIC X(21).
+       77 time-after-controller  PIC X(21).
+       77 match-elapsed-cs       PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 controller-elapsed-cs  PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 ce-from                PIC X(21).
+       77 ce-to                  PIC X(21).
+       77 ce-result              PIC 9(7) USAGE COMP-5.
 
       *********************
       *** Program Logic ***
@@ -46,55 +142,241 @@
       ********************************
            COPY "config.cbl".
       
-      ******************************************
-      *** Procedure for print the web header ***
-      ******************************************
-           PERFORM web-header.
-     
       *************************************
       *** Call to the function getquery ***
       *************************************
-           CALL "getquery" USING analyzed-query END-CALL.
-      
+           INITIALIZE the-values.
+           CALL "getquery" USING analyzed-query the-values
+                   request-method request-too-large END-CALL.
+
+      *** Handles multipart/form-data uploads; no-ops otherwise. ***
+           CALL "getupload" USING the-values END-CALL.
+
+      *** Decode any HTTP_COOKIE header into the-cookies. ***
+           CALL "getcookie" USING the-cookies END-CALL.
+
+      *** Look up (or create) the caller's session; this may set  ***
+      *** set-cookie-line, so it has to happen before web-header. ***
+           CALL "getsession" USING the-cookies the-session
+                   set-cookie-line END-CALL.
+
+      *** Grabbed directly from the environment, same as logaudit  ***
+      *** does, so a restricted route can be checked against the   ***
+      *** allowlist further down.                                  ***
+           ACCEPT cow-remote-addr FROM ENVIRONMENT "REMOTE_ADDR"
+               END-ACCEPT.
+
+      *** Resolved once up front, same as REMOTE_ADDR just above,    ***
+      *** since both the rate-limited and matched-route paths below  ***
+      *** need it before web-header runs.                            ***
+           ACCEPT http-accept-encoding FROM ENVIRONMENT
+               "HTTP_ACCEPT_ENCODING" END-ACCEPT.
+           MOVE 0 TO gzip-tally.
+           INSPECT http-accept-encoding TALLYING gzip-tally
+               FOR ALL "gzip".
+           IF gzip-tally > 0
+               MOVE "Y" TO gzip-client-ok
+           ELSE
+               MOVE "N" TO gzip-client-ok
+           END-IF.
+
+      *** Resolved once up front so the route loop can tell whether  ***
+      *** a matched route needs to be RT-ESSENTIAL to be served.     ***
+           CALL "checkmaintenance" USING maintenance-mode END-CALL.
+
+      *** A caller over the per-address request budget gets bounced ***
+      *** before any route matching or header decisions happen.     ***
+           CALL "checkratelimit" USING cow-remote-addr ratelimit-result
+               END-CALL.
+           IF ratelimit-result NOT = "Y"
+               MOVE "y" TO rate-limited
+           END-IF.
+
+           IF rate-limited = "n" AND request-too-large = "N"
+
       **********************************
       *** Controller loop for routes ***
       **********************************
-           PERFORM VARYING ctr FROM 1 BY 1 UNTIL ctr > nroutes
-
-               CALL 'checkquery'
-               
-               USING analyzed-query 
-      *              Here is a bug that I couldn't fix
-      *              because I don't know much about the web
-                     routing-pattern(ctr)
-                     tester
-                     the-values
-               
-               END-CALL
-
-           END-PERFORM.
-      
+               MOVE FUNCTION CURRENT-DATE TO time-before-match
+
+               PERFORM VARYING ctr FROM 1 BY 1 UNTIL ctr > nroutes
+
+                   CALL 'checkquery'
+
+                   USING analyzed-query
+                         RT-PATTERN(ctr)
+                         tester
+                         the-values
+                         RT-METHOD(ctr)
+                         request-method
+
+                   END-CALL
+
+      *** Stop checking further routes as soon as one matches. ***
+                   IF tester = "y"
+                       EXIT PERFORM
+                   END-IF
+
+               END-PERFORM
+
+               MOVE FUNCTION CURRENT-DATE TO time-after-match
+               MOVE time-before-match TO ce-from
+               MOVE time-after-match  TO ce-to
+               PERFORM compute-elapsed-cs
+               MOVE ce-result TO match-elapsed-cs
+
+      *** A static route answers with whatever Content-Type its   ***
+      *** extension implies instead of the default text/html.     ***
+               IF (tester = "y") AND (RT-TYPE(ctr) = "S")
+                   CALL "staticmime" USING RT-DESTINY(ctr)
+                           response-content-type END-CALL
+               END-IF
+
+      *** A route flagged RT-RENDER "J" always answers JSON; one     ***
+      *** flagged "B" negotiates HTML vs JSON off HTTP_ACCEPT for    ***
+      *** that one request. Either way effective-render is what     ***
+      *** actually gets handed to the controller below.              ***
+               IF (tester = "y")
+                   PERFORM resolve-render-mode
+               END-IF
+
+      *** A static route streams off disk through servestatic, which ***
+      *** doesn't know how to gzip; every other route's body comes   ***
+      *** back through cowtemplate or cowjson, which do.             ***
+               IF (tester = "y") AND (RT-TYPE(ctr) = "S")
+                   MOVE "N" TO response-gzip
+               ELSE
+                   MOVE gzip-client-ok TO response-gzip
+               END-IF
+
+      ******************************************
+      *** Procedure for print the web header ***
+      ******************************************
+               PERFORM web-header
+
       *** Conditional for to know if the testes equal true ***
-           IF (tester = "y")
-           
-      *** Display routing-pattern(ctr) "<hr>" ***
-               MOVE "y" TO anyfound
-           
+               IF (tester = "y")
+
+      *** Display RT-PATTERN(ctr) "<hr>" ***
+                   MOVE "y" TO anyfound
+      *** RT-PATTERN can run to 999 bytes; matched-pattern (and the  ***
+      *** audit log record behind it) is only 255 - this MOVE cuts   ***
+      *** it off there deliberately, not by accident.                ***
+                   MOVE RT-PATTERN(ctr)(1:255) TO matched-pattern
+
+      *** While maintenance-mode is on, only a route flagged         ***
+      *** RT-ESSENTIAL still gets dispatched; checked ahead of the   ***
+      *** allowlist/CSRF checks below since there's no point         ***
+      *** checking either once the route is being turned away.      ***
+                   IF maintenance-mode = "Y" AND RT-ESSENTIAL(ctr)
+                           NOT = "Y"
+                       MOVE "y" TO maintenance-blocked
+                   END-IF
+
+      *** A restricted route only answers callers whose REMOTE_ADDR ***
+      *** is on the maintained allowlist.                           ***
+                   IF maintenance-blocked = "n" AND
+                      RT-RESTRICTED(ctr) = "Y"
+                       CALL "checkallowlist" USING cow-remote-addr
+                               allowlist-result END-CALL
+                       IF allowlist-result NOT = "Y"
+                           MOVE "y" TO access-denied
+                       END-IF
+                   END-IF
+
+      *** A route flagged RT-CSRF only answers a POST whose posted   ***
+      *** csrf_token field matches the caller's own session token -  ***
+      *** the one cowtemplate stamped into the form that submits it. ***
+      *** Skipped once access-denied already stands, so a restricted ***
+      *** route that also fails CSRF reports one error, not both.    ***
+                   IF (maintenance-blocked = "n") AND
+                      (access-denied = "n") AND
+                      (RT-CSRF(ctr) = "Y") AND
+                      (FUNCTION TRIM(request-method) = "POST")
+                       CALL "getparam" USING the-values "csrf_token"
+                               posted-csrf-token END-CALL
+                       IF FUNCTION TRIM(posted-csrf-token) NOT =
+                          FUNCTION TRIM(SESS-CSRF OF the-session)
+                           MOVE "y" TO csrf-failed
+                       END-IF
+                   END-IF
+
+                   IF maintenance-blocked = "n" AND
+                      access-denied = "n" AND csrf-failed = "n"
+                       IF (RT-TYPE(ctr) = "S")
+                           CALL "servestatic" USING RT-DESTINY(ctr)
+                                   static-failed END-CALL
+                           IF static-failed = "Y"
+                               MOVE "y" TO controller-failed
+                           END-IF
+                       ELSE
       *** Display "ctr:" ctr ***
-               CALL routing-destiny(ctr) USING the-values END-CALL
-           
-           END-IF.
-      
+                           CALL RT-DESTINY(ctr) USING the-values
+                                   the-session effective-render
+                               ON EXCEPTION
+                                   MOVE "y" TO controller-failed
+                           END-CALL
+                           CALL "logreplay" USING RT-DESTINY(ctr)
+                                   matched-pattern the-values END-CALL
+                       END-IF
+                   END-IF
+
+                   MOVE FUNCTION CURRENT-DATE TO time-after-controller
+                   MOVE time-after-match      TO ce-from
+                   MOVE time-after-controller TO ce-to
+                   PERFORM compute-elapsed-cs
+                   MOVE ce-result TO controller-elapsed-cs
+
+               END-IF
+
       *************************************
       *** Check if nothing is available ***
       *************************************
 
-           IF (anyfound = "n")
-               PERFORM bad-query-error
-      *     ELSE
-      *         CALL "showvars" USING the-values.
+               IF (anyfound = "n")
+                   MOVE "NONE" TO matched-pattern
+                   PERFORM not-found-error
+               END-IF
+
+               IF (maintenance-blocked = "y")
+                   PERFORM maintenance-error
+               END-IF
+
+               IF (access-denied = "y")
+                   PERFORM forbidden-error
+               END-IF
+
+               IF (csrf-failed = "y")
+                   PERFORM csrf-error
+               END-IF
+
+               IF (controller-failed = "y")
+                   PERFORM controller-error
+               END-IF
+
+           ELSE
+               IF rate-limited = "y"
+                   MOVE "RATE-LIMITED" TO matched-pattern
+                   MOVE gzip-client-ok TO response-gzip
+                   PERFORM web-header
+                   PERFORM too-many-requests-error
+               ELSE
+                   MOVE "PAYLOAD-TOO-LARGE" TO matched-pattern
+                   MOVE gzip-client-ok TO response-gzip
+                   PERFORM web-header
+                   PERFORM payload-too-large-error
+               END-IF
            END-IF.
 
+      *** Keep a record of every request for later auditing.         ***
+      *** analyzed-query can run to 1600 bytes but logaudit's        ***
+      *** la-path (and AUD-PATH behind it) only holds 255 - pass     ***
+      *** just that much explicitly instead of relying on la-path's  ***
+      *** narrower LINKAGE picture to cut it off unremarked.         ***
+           CALL "logaudit" USING analyzed-query(1:255) matched-pattern
+               match-elapsed-cs controller-elapsed-cs
+               END-CALL.
+
       ***********************
       *** Function Return ***
       ***********************
@@ -103,13 +385,136 @@
       ********************************
       *** Handle erroneous queries ***
       ********************************
-       bad-query-error.
-           DISPLAY  "<b>Cobol-on-Wheelchair error:</b>"
-                    "query pattern not found (<i>"
-                    FUNCTION TRIM(analyzed-query) "</i>)".
-      
+       not-found-error.
+           MOVE SPACES TO the-error-vars.
+           MOVE "path" TO COW-varname(1).
+           MOVE FUNCTION TRIM(analyzed-query) TO COW-varvalue(1).
+           CALL 'cowtemplate' USING the-error-vars "404.cow"
+               the-session END-CALL.
+
+      *********************************************
+      *** Handle a non-essential route turned away while the site ***
+      *** is in maintenance mode                                  ***
+      *********************************************
+       maintenance-error.
+           MOVE SPACES TO the-error-vars.
+           CALL 'cowtemplate' USING the-error-vars "503.cow"
+               the-session END-CALL.
+
+      *********************************************
+      *** Handle a restricted route denying a    ***
+      *** caller not on the allowlist             ***
+      *********************************************
+       forbidden-error.
+           MOVE SPACES TO the-error-vars.
+           MOVE "path" TO COW-varname(1).
+           MOVE FUNCTION TRIM(analyzed-query) TO COW-varvalue(1).
+           CALL 'cowtemplate' USING the-error-vars "403.cow"
+               the-session END-CALL.
+
+      *********************************************
+      *** Handle a POST whose csrf_token didn't match the session ***
+      *********************************************
+       csrf-error.
+           MOVE SPACES TO the-error-vars.
+           CALL 'cowtemplate' USING the-error-vars "400.cow"
+               the-session END-CALL.
+
+      *********************************************
+      *** Handle a caller over its request budget ***
+      *********************************************
+       too-many-requests-error.
+           MOVE SPACES TO the-error-vars.
+           CALL 'cowtemplate' USING the-error-vars "429.cow"
+               the-session END-CALL.
+
+      *********************************************
+      *** Handle a POST body over MAX-POST-BYTES ***
+      *********************************************
+       payload-too-large-error.
+           MOVE SPACES TO the-error-vars.
+           CALL 'cowtemplate' USING the-error-vars "413.cow"
+               the-session END-CALL.
+
+      *********************************************
+      *** Handle a controller that blew up       ***
+      *********************************************
+       controller-error.
+           MOVE SPACES TO the-error-vars.
+           MOVE "path" TO COW-varname(1).
+           MOVE FUNCTION TRIM(analyzed-query) TO COW-varvalue(1).
+           CALL 'cowtemplate' USING the-error-vars "500.cow"
+               the-session END-CALL.
+
+      *****************************************************************
+      *** Hundredths-of-a-second difference between two             ***
+      *** FUNCTION CURRENT-DATE stamps (ce-from/ce-to), assuming    ***
+      *** both fall on the same day, which every CGI request does.  ***
+      *****************************************************************
+       compute-elapsed-cs.
+           COMPUTE ce-result =
+               (FUNCTION NUMVAL(ce-to(9:2))
+                   - FUNCTION NUMVAL(ce-from(9:2))) * 360000
+             + (FUNCTION NUMVAL(ce-to(11:2))
+                   - FUNCTION NUMVAL(ce-from(11:2))) * 6000
+             + (FUNCTION NUMVAL(ce-to(13:2))
+                   - FUNCTION NUMVAL(ce-from(13:2))) * 100
+             + (FUNCTION NUMVAL(ce-to(15:2))
+                   - FUNCTION NUMVAL(ce-from(15:2))).
+           IF ce-result < 0
+               MOVE 0 TO ce-result
+           END-IF.
+
+      *****************************************************************
+      *** Resolve RT-RENDER(ctr) to what this one request actually  ***
+      *** gets: "H" and "J" pass straight through, "B" picks between ***
+      *** them off the first media type in HTTP_ACCEPT (good enough  ***
+      *** for "a browser sends text/html first, an API caller sends ***
+      *** application/json first" - q-value weighting isn't worth    ***
+      *** the complexity here). Sets response-content-type too, same ***
+      *** as the staticmime call just above it does for RT-TYPE "S". ***
+      *****************************************************************
+       resolve-render-mode.
+
+           IF RT-RENDER(ctr) = "B"
+               MOVE SPACES TO http-accept
+               ACCEPT http-accept FROM ENVIRONMENT "HTTP_ACCEPT"
+               END-ACCEPT
+
+               MOVE SPACES TO first-accept-type
+               UNSTRING http-accept DELIMITED BY "," OR ";"
+                   INTO first-accept-type
+               END-UNSTRING
+
+               IF FUNCTION TRIM(first-accept-type) = "application/json"
+                   MOVE "J" TO effective-render
+               ELSE
+                   MOVE "H" TO effective-render
+               END-IF
+           ELSE
+               MOVE RT-RENDER(ctr) TO effective-render
+           END-IF.
+
+           IF effective-render = "J"
+               MOVE "application/json; charset=utf-8"
+                   TO response-content-type
+           END-IF.
+
+           IF effective-render = "T"
+               MOVE "text/plain; version=0.0.4; charset=utf-8"
+                   TO response-content-type
+           END-IF.
+
       ************************************
       *** Show which is the web header ***
       ************************************
        web-header.
-           DISPLAY "content-type: text/html; charset=utf-8" WS-newline.
+           DISPLAY "content-type: "
+               FUNCTION TRIM(response-content-type).
+           IF response-gzip = "Y"
+               DISPLAY "Content-Encoding: gzip"
+           END-IF
+           IF set-cookie-line NOT = SPACES
+               DISPLAY "Set-Cookie: " FUNCTION TRIM(set-cookie-line)
+           END-IF
+           DISPLAY WS-newline.
