@@ -0,0 +1,62 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  replay-dataset capture for controller regression  ***
+      ***          testing                                           ***
+      *****************************************************************
+      *** Appends one record to data/replay.dat per dispatched,      ***
+      *** non-static route: the controller program it matched, the  ***
+      *** pattern, and the resolved the-values it was called with.  ***
+      *** replaydriver.cbl reads this file back and feeds each      ***
+      *** entry through its controller again, so a change to e.g.   ***
+      *** showname or showsum can be checked against real traffic   ***
+      *** shapes instead of guessed-at test inputs.                 ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logreplay.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT replay-file
+               ASSIGN TO "data/replay.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS replay-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD replay-file.
+       01 replay-record.
+           COPY "replayfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 replay-file-status PIC X(2).
+
+       LINKAGE SECTION.
+       77 lr-destiny PIC X(999).
+       77 lr-pattern PIC X(255).
+       01 lr-values.
+           COPY "queryval.cbl".
+
+       PROCEDURE DIVISION USING lr-destiny lr-pattern lr-values.
+
+       start-logreplay.
+
+           OPEN EXTEND replay-file.
+           IF replay-file-status NOT = "00"
+               OPEN OUTPUT replay-file
+           END-IF.
+
+           MOVE lr-destiny TO REPLAY-DESTINY.
+           MOVE lr-pattern TO REPLAY-PATTERN.
+           MOVE lr-values  TO REPLAY-VALUES.
+
+           WRITE replay-record.
+
+           CLOSE replay-file.
+
+           GOBACK.
