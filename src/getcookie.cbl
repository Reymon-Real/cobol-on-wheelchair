@@ -0,0 +1,82 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  parse HTTP_COOKIE into the-cookies                ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getcookie.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 cookie-header  PIC X(1600).
+       77 ck-choppery-ptr PIC 9(4) USAGE COMP-5.
+       77 ck-ctr          PIC 9(4) USAGE COMP-5.
+       77 ck-seen         PIC 9(4) USAGE COMP-5.
+       77 ck-raw-pair     PIC X(240).
+       77 ck-raw-name     PIC X(60).
+       77 ck-raw-value    PIC X(180).
+
+       01 ck-pairs-table.
+          05 ck-pairs OCCURS 20 TIMES.
+             10 ck-pair PIC X(240) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 the-cookies.
+          COPY "cookieval.cbl".
+
+       PROCEDURE DIVISION USING the-cookies.
+
+       start-getcookie.
+
+           INITIALIZE the-cookies.
+           MOVE SPACES TO cookie-header.
+           ACCEPT cookie-header FROM ENVIRONMENT "HTTP_COOKIE"
+           END-ACCEPT.
+
+           IF cookie-header = SPACES
+               GOBACK
+           END-IF.
+
+           MOVE SPACES TO ck-pairs-table.
+           MOVE 1 TO ck-choppery-ptr.
+           MOVE 0 TO ck-seen.
+
+           PERFORM VARYING ck-ctr FROM 1 BY 1 UNTIL ck-ctr > 20
+               OR ck-choppery-ptr > LENGTH OF cookie-header
+               UNSTRING cookie-header DELIMITED BY ";"
+                   INTO ck-pair(ck-ctr)
+                   WITH POINTER ck-choppery-ptr
+           END-PERFORM.
+
+           PERFORM VARYING ck-ctr FROM 1 BY 1 UNTIL ck-ctr > 20
+               OR ck-pair(ck-ctr) = SPACES
+               PERFORM split-one-cookie
+           END-PERFORM.
+
+           GOBACK.
+
+      *****************************************************************
+      *** Each pair looks like " name=value" (note the leading      ***
+      *** space after the semicolon separator on all but the first).***
+      *****************************************************************
+       split-one-cookie.
+
+           MOVE FUNCTION TRIM(ck-pair(ck-ctr)) TO ck-raw-pair
+           MOVE SPACES TO ck-raw-name ck-raw-value
+
+           UNSTRING ck-raw-pair DELIMITED BY "="
+               INTO ck-raw-name ck-raw-value
+           END-UNSTRING
+
+           IF ck-raw-name NOT = SPACES AND ck-seen < 20
+               ADD 1 TO ck-seen
+               MOVE FUNCTION TRIM(ck-raw-name)
+                   TO cookie-value-name(ck-seen)
+               MOVE FUNCTION TRIM(ck-raw-value)
+                   TO cookie-value(ck-seen)
+           END-IF.
