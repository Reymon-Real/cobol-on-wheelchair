@@ -0,0 +1,178 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  JSON renderer alongside cowtemplate's HTML engine ***
+      *** UPDATE:  gzip the body when the client accepts it, same   ***
+      ***          as cowtemplate                                   ***
+      *****************************************************************
+      *** Serializes the-vars (the same name/value slots a controller***
+      *** fills in for cowtemplate) to a flat JSON object instead of ***
+      *** substituting them into a .cow file - the API-client side   ***
+      *** of a route whose RT-RENDER is "J" rather than "H".         ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cowjson.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *** A JSON body is one long line, too wide to share           ***
+      *** cowtemplate's 1024-byte line buffer, so it gets its own   ***
+      *** small temp file here instead of going through gzipbody.   ***
+           SELECT jsonplainfile ASSIGN TO jsongzip-tmp-name
+               FILE STATUS IS jsongzip-tmp-status
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD jsonplainfile.
+       01 jsonplain-line PIC X(4000).
+
+       WORKING-STORAGE SECTION.
+       77 json-ptr       PIC 9(4) USAGE COMP-5.
+       77 json-out       PIC X(4000).
+       77 json-ctr       PIC 9(4) USAGE COMP-5.
+       77 json-escaped   PIC X(999).
+       77 json-name-esc  PIC X(99).
+
+      *** Same HTTP_ACCEPT_ENCODING check cowtemplate makes, and the ***
+      *** same "gzip writes straight to our own inherited stdout"   ***
+      *** trick gzipbody uses, just against a single wide line      ***
+      *** instead of an array of short ones.                        ***
+       77 http-accept-encoding PIC X(255).
+       77 gzip-tally           PIC 9(4) VALUE 0.
+       77 gzip-wanted          PIC X(01) VALUE "N".
+       77 jsongzip-tmp-status  PIC X(2).
+       77 jsongzip-tmp-stamp   PIC X(21).
+       77 jsongzip-tmp-name    PIC X(255).
+       77 jsongzip-cmd         PIC X(600).
+       77 jsongzip-cleanup-cmd PIC X(600).
+
+       LINKAGE SECTION.
+
+       01 the-vars.
+           COPY "cowvars.cbl".
+
+       PROCEDURE DIVISION USING the-vars.
+
+       start-cowjson.
+
+           PERFORM resolve-gzip.
+
+           MOVE SPACES TO json-out
+           MOVE 1      TO json-ptr
+
+           STRING "{" DELIMITED BY SIZE
+               INTO json-out WITH POINTER json-ptr
+           END-STRING
+
+           PERFORM VARYING json-ctr FROM 1 BY 1
+           UNTIL json-ctr > 300 OR COW-varname(json-ctr) = SPACES
+
+               IF json-ctr > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO json-out WITH POINTER json-ptr
+                   END-STRING
+               END-IF
+
+               MOVE COW-varname(json-ctr) TO json-escaped
+               PERFORM escape-json-value
+               MOVE json-escaped TO json-name-esc
+
+               MOVE COW-varvalue(json-ctr) TO json-escaped
+               PERFORM escape-json-value
+
+               STRING '"' DELIMITED BY SIZE
+                      FUNCTION TRIM(json-name-esc) DELIMITED BY SIZE
+                      '":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(json-escaped) DELIMITED BY SIZE
+                      '"' DELIMITED BY SIZE
+                   INTO json-out WITH POINTER json-ptr
+               END-STRING
+
+           END-PERFORM.
+
+           STRING "}" DELIMITED BY SIZE
+               INTO json-out WITH POINTER json-ptr
+           END-STRING.
+
+           IF gzip-wanted = "Y"
+               PERFORM emit-gzipped-json
+           ELSE
+               DISPLAY FUNCTION TRIM(json-out)
+           END-IF.
+
+           GOBACK.
+
+      *****************************************************************
+      *** Same check cowtemplate makes against HTTP_ACCEPT_ENCODING, ***
+      *** just local to this one call instead of cached across       ***
+      *** several - cowjson only ever renders once per request.      ***
+      *****************************************************************
+       resolve-gzip.
+
+           MOVE SPACES TO http-accept-encoding
+           ACCEPT http-accept-encoding FROM ENVIRONMENT
+               "HTTP_ACCEPT_ENCODING" END-ACCEPT
+
+           MOVE 0 TO gzip-tally
+           INSPECT http-accept-encoding TALLYING gzip-tally
+               FOR ALL "gzip"
+
+           IF gzip-tally > 0
+               MOVE "Y" TO gzip-wanted
+           ELSE
+               MOVE "N" TO gzip-wanted
+           END-IF.
+
+      *****************************************************************
+      *** Writes json-out to a temp file, then gzip writes the       ***
+      *** compressed bytes straight to this process' own standard    ***
+      *** output - same trick gzipbody uses, just inlined here since ***
+      *** a JSON body is one line too wide for gzipbody's array.     ***
+      *****************************************************************
+       emit-gzipped-json.
+
+           MOVE FUNCTION CURRENT-DATE TO jsongzip-tmp-stamp
+           STRING "data/gzjson_" DELIMITED BY SIZE
+                  FUNCTION TRIM(jsongzip-tmp-stamp) DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO jsongzip-tmp-name
+           END-STRING
+
+           OPEN OUTPUT jsonplainfile
+           MOVE json-out TO jsonplain-line
+           WRITE jsonplain-line
+           CLOSE jsonplainfile
+
+           STRING "gzip -cf " DELIMITED BY SIZE
+                  FUNCTION TRIM(jsongzip-tmp-name) DELIMITED BY SIZE
+               INTO jsongzip-cmd
+           END-STRING
+
+           CALL "SYSTEM" USING jsongzip-cmd END-CALL
+
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(jsongzip-tmp-name) DELIMITED BY SIZE
+               INTO jsongzip-cleanup-cmd
+           END-STRING
+
+           CALL "SYSTEM" USING jsongzip-cleanup-cmd END-CALL.
+
+      *****************************************************************
+      *** Backslash has to go first, same reasoning as cowtemplate's ***
+      *** escape-html-value: escaping the quote first would then get ***
+      *** re-escaped when the backslash pass ran over its own output.***
+      *****************************************************************
+       escape-json-value.
+
+           MOVE FUNCTION SUBSTITUTE(json-escaped, "\", "\\")
+               TO json-escaped
+           MOVE FUNCTION SUBSTITUTE(json-escaped, '"', '\"')
+               TO json-escaped.
