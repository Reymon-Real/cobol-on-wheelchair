@@ -0,0 +1,64 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  multi-step form field persistence               ***
+      *****************************************************************
+      *** Writes back whatever a controller has moved into          ***
+      *** the-formsession's FS-FIELDS - the values entered on the   ***
+      *** step just submitted - keyed by the FS-ID getformsession   ***
+      *** handed out for this form. Call this once a step's fields  ***
+      *** have passed validation, right before rendering the next   ***
+      *** step (or the final confirmation) back to the browser.     ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. saveformsession.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "formsessdef.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD formsessions-file.
+       01 formsession-record.
+           COPY "formsessfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 formsessions-file-status PIC X(2).
+
+       LINKAGE SECTION.
+       01 the-formsession.
+          COPY "formsessfld.cbl".
+
+       PROCEDURE DIVISION USING the-formsession.
+
+       start-saveformsession.
+
+           MOVE the-formsession TO formsession-record.
+           MOVE FUNCTION CURRENT-DATE
+               TO FS-UPDATED OF formsession-record.
+
+           OPEN I-O formsessions-file.
+           IF formsessions-file-status = "35"
+               OPEN OUTPUT formsessions-file
+               CLOSE formsessions-file
+               OPEN I-O formsessions-file
+           END-IF.
+
+           REWRITE formsession-record
+               INVALID KEY
+                   WRITE formsession-record
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-REWRITE.
+
+           CLOSE formsessions-file.
+
+           MOVE formsession-record TO the-formsession.
+
+           GOBACK.
