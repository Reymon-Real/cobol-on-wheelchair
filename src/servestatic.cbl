@@ -0,0 +1,70 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  static route type streams a file instead of      ***
+      ***          calling a controller program                     ***
+      *****************************************************************
+      *** Streams one file out of the static/ directory for a route ***
+      *** whose RT-TYPE is "S". Plain line-by-line DISPLAY, same    ***
+      *** shape as cowtemplate's file read, minus the {{var}}       ***
+      *** substitution since a static asset has nothing to fill in. ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. servestatic.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT staticfile
+               ASSIGN TO staticfile-name
+               FILE STATUS IS staticfile-status
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD staticfile.
+       01 staticline PIC X(1024).
+
+       WORKING-STORAGE SECTION.
+       77 staticfile-name   PIC X(255).
+       77 staticfile-status PIC X(2).
+       77 cfs-failed        PIC X(01).
+
+       LINKAGE SECTION.
+       77 ss-filename PIC X(255).
+       77 ss-failed   PIC X(01).
+
+       PROCEDURE DIVISION USING ss-filename ss-failed.
+
+       start-servestatic.
+
+           MOVE "N" TO ss-failed.
+           MOVE FUNCTION CONCATENATE("static/",
+               FUNCTION TRIM(ss-filename))
+               TO staticfile-name.
+
+           OPEN INPUT staticfile
+
+           CALL 'checkfilestatus' USING staticfile-name
+               staticfile-status cfs-failed
+
+           IF cfs-failed = "Y"
+               MOVE "Y" TO ss-failed
+               GOBACK
+           END-IF
+
+           READ staticfile
+
+           PERFORM UNTIL staticfile-status = '10'
+               DISPLAY FUNCTION TRIM(staticline)
+               READ staticfile
+           END-PERFORM
+
+           CLOSE staticfile.
+
+           GOBACK.
