@@ -0,0 +1,229 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  daily route-hit report from the audit trail      ***
+      *** UPDATE:  checkpoint/restart for an abended run            ***
+      *****************************************************************
+      *** Batch job: reads data/audit.log (written by logaudit) and  ***
+      *** tallies hit counts per routing-pattern for today's date,   ***
+      *** writing data/routehitreport.txt. Run this once nightly.    ***
+      ***                                                            ***
+      *** Every CKPT-INTERVAL records it saves its place and its     ***
+      *** tally so far to data/routehitreport.ckpt. If that file is  ***
+      *** there when the job starts, it picks up where it left off   ***
+      *** instead of rereading the audit file from the top; a clean  ***
+      *** run clears the checkpoint on the way out.                  ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. routehitreport.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file
+               ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
+           SELECT report-file
+               ASSIGN TO "data/routehitreport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS report-file-status.
+
+           SELECT checkpoint-file
+               ASSIGN TO "data/routehitreport.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD audit-file.
+       01 audit-record.
+           COPY "auditfld.cbl".
+
+       FD report-file.
+       01 report-line PIC X(256).
+
+       FD checkpoint-file.
+       01 checkpoint-record.
+           COPY "rhrckpt.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 audit-file-status      PIC X(2).
+       77 report-file-status     PIC X(2).
+       77 checkpoint-file-status PIC X(2).
+       77 today-date             PIC X(8).
+       77 rr-ctr                 PIC 9(4) USAGE COMP-5.
+       77 rr-count-disp          PIC Z(6)9.
+       77 rr-found               PIC X VALUE "n".
+       77 rr-skip-ctr            PIC 9(7) USAGE COMP-5.
+       77 rr-records-processed   PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 rr-final-pattern-count PIC 9(4) USAGE COMP-5.
+       77 cfs-failed             PIC X(01).
+
+       78 CKPT-INTERVAL          VALUE 20.
+
+       01 pattern-tally.
+          05 pattern-tally-count PIC 9(4) USAGE COMP-5 VALUE 0.
+          05 pattern-tally-entries OCCURS 50 TIMES.
+             10 pt-pattern PIC X(255) VALUE SPACES.
+             10 pt-hits    PIC 9(7) USAGE COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       start-routehitreport.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO today-date.
+
+           PERFORM load-checkpoint.
+
+           OPEN INPUT audit-file.
+           CALL 'checkfilestatus' USING "data/audit.log"
+               audit-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           PERFORM skip-already-processed.
+
+           OPEN OUTPUT report-file.
+           CALL 'checkfilestatus' USING "data/routehitreport.txt"
+               report-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           READ audit-file
+               AT END CONTINUE
+           END-READ.
+
+           PERFORM UNTIL audit-file-status = "10"
+               ADD 1 TO rr-records-processed
+               IF AUD-TIMESTAMP(1:8) = today-date
+                   PERFORM tally-one-hit
+               END-IF
+               IF FUNCTION MOD(rr-records-processed, CKPT-INTERVAL) = 0
+                   PERFORM save-checkpoint
+               END-IF
+               READ audit-file
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE audit-file.
+
+           PERFORM write-report-header.
+           PERFORM VARYING rr-ctr FROM 1 BY 1
+                   UNTIL rr-ctr > pattern-tally-count
+               PERFORM write-one-report-line
+           END-PERFORM.
+
+           CLOSE report-file.
+
+           MOVE pattern-tally-count TO rr-final-pattern-count.
+
+      *** The run finished clean, so clear the checkpoint; the next ***
+      *** run (tonight's or a rerun) should start from record one.  ***
+           MOVE 0 TO rr-records-processed.
+           MOVE 0 TO pattern-tally-count.
+           PERFORM save-checkpoint.
+
+           DISPLAY "routehitreport.txt written, "
+               rr-final-pattern-count " pattern(s).".
+
+           GOBACK.
+
+      *****************************************************************
+      *** Restores rr-records-processed and the tally-so-far from a ***
+      *** prior aborted run, if a checkpoint is sitting there.       ***
+      *****************************************************************
+       load-checkpoint.
+
+           MOVE 0 TO rr-records-processed.
+           MOVE 0 TO pattern-tally-count.
+
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-file-status = "00"
+               READ checkpoint-file
+                   AT END CONTINUE
+               END-READ
+               IF checkpoint-file-status = "00"
+                   MOVE CKPT-RECORDS-PROCESSED TO rr-records-processed
+                   MOVE CKPT-PATTERN-COUNT TO pattern-tally-count
+                   PERFORM VARYING rr-ctr FROM 1 BY 1
+                           UNTIL rr-ctr > pattern-tally-count
+                       MOVE CKPT-PATTERN(rr-ctr) TO pt-pattern(rr-ctr)
+                       MOVE CKPT-HITS(rr-ctr)    TO pt-hits(rr-ctr)
+                   END-PERFORM
+               END-IF
+               CLOSE checkpoint-file
+           END-IF.
+
+      *****************************************************************
+      *** On resume, re-reads (without re-tallying) the records a   ***
+      *** prior run already accounted for, so the audit file doesn't***
+      *** need its own record keys for us to find our place again.  ***
+      *****************************************************************
+       skip-already-processed.
+
+           PERFORM VARYING rr-skip-ctr FROM 1 BY 1
+                   UNTIL rr-skip-ctr > rr-records-processed
+                   OR audit-file-status = "10"
+               READ audit-file
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+       save-checkpoint.
+
+           MOVE rr-records-processed TO CKPT-RECORDS-PROCESSED.
+           MOVE pattern-tally-count  TO CKPT-PATTERN-COUNT.
+           PERFORM VARYING rr-ctr FROM 1 BY 1
+                   UNTIL rr-ctr > pattern-tally-count
+               MOVE pt-pattern(rr-ctr) TO CKPT-PATTERN(rr-ctr)
+               MOVE pt-hits(rr-ctr)    TO CKPT-HITS(rr-ctr)
+           END-PERFORM.
+
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+      *****************************************************************
+      *** Finds (or adds) the tally slot for this record's pattern  ***
+      *** and adds one hit to it. Linear scan is fine at this table ***
+      *** size (one slot per route).                                 ***
+      *****************************************************************
+       tally-one-hit.
+
+           MOVE "n" TO rr-found.
+           PERFORM VARYING rr-ctr FROM 1 BY 1
+                   UNTIL rr-ctr > pattern-tally-count
+               IF pt-pattern(rr-ctr) = AUD-PATTERN
+                   ADD 1 TO pt-hits(rr-ctr)
+                   MOVE "y" TO rr-found
+               END-IF
+           END-PERFORM.
+
+           IF rr-found = "n" AND pattern-tally-count < 50
+               ADD 1 TO pattern-tally-count
+               MOVE AUD-PATTERN TO pt-pattern(pattern-tally-count)
+               MOVE 1 TO pt-hits(pattern-tally-count)
+           END-IF.
+
+       write-report-header.
+           STRING "route-hit report for " DELIMITED BY SIZE
+                  today-date             DELIMITED BY SIZE
+               INTO report-line.
+           WRITE report-line.
+
+       write-one-report-line.
+           MOVE pt-hits(rr-ctr) TO rr-count-disp.
+           STRING FUNCTION TRIM(pt-pattern(rr-ctr)) DELIMITED BY SIZE
+                  ": "                               DELIMITED BY SIZE
+                  rr-count-disp                       DELIMITED BY SIZE
+               INTO report-line.
+           WRITE report-line.
