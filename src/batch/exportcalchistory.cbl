@@ -0,0 +1,103 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *****************************************************************
+      *** Batch job: reads data/calchistory.log (written by logcalc) ***
+      *** and writes data/calchistory.csv, one row per calculation.  ***
+      *** The operands field is quoted since it contains embedded    ***
+      *** commas.                                                    ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exportcalchistory.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT history-file
+               ASSIGN TO "data/calchistory.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS history-file-status.
+
+           SELECT csv-file
+               ASSIGN TO "data/calchistory.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS csv-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD history-file.
+       01 history-record.
+           COPY "calcfld.cbl".
+
+       FD csv-file.
+       01 csv-line PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77 history-file-status PIC X(2).
+       77 csv-file-status     PIC X(2).
+       77 row-count           PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 cfs-failed          PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       start-exportcalchistory.
+
+           OPEN INPUT history-file.
+           CALL 'checkfilestatus' USING "data/calchistory.log"
+               history-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT csv-file.
+           CALL 'checkfilestatus' USING "data/calchistory.csv"
+               csv-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           MOVE "operator,operands,result,remote_addr,timestamp"
+               TO csv-line.
+           WRITE csv-line.
+
+           READ history-file
+               AT END CONTINUE
+           END-READ.
+
+           PERFORM UNTIL history-file-status = "10"
+               PERFORM write-one-csv-row
+               READ history-file
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE history-file.
+           CLOSE csv-file.
+
+           DISPLAY "calchistory.csv written, "
+               row-count " row(s).".
+
+           GOBACK.
+
+       write-one-csv-row.
+
+           STRING FUNCTION TRIM(CALC-OPERATOR) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(CALC-OPERANDS) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CALC-RESULT)   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CALC-REMOTE-ADDR) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(CALC-TIMESTAMP) DELIMITED BY SIZE
+               INTO csv-line
+           END-STRING.
+
+           WRITE csv-line.
+           ADD 1 TO row-count.
