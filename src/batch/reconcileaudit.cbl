@@ -0,0 +1,250 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  audit trail vs web server access log reconciler  ***
+      *****************************************************************
+      *** Batch job: counts how many of today's entries are sitting  ***
+      *** in our own data/audit.log (written by logaudit) against    ***
+      *** how many the web server's own data/access.log recorded for ***
+      *** the same day, and writes data/auditreconcile.txt saying    ***
+      *** whether the two agree. A mismatch means requests are       ***
+      *** reaching (or leaving) the web server without ever making  ***
+      *** it through to getquery/logaudit - worth a human look.      ***
+      ***                                                            ***
+      *** data/access.log is expected in the usual web server        ***
+      *** common/combined log format, e.g.:                          ***
+      ***   127.0.0.1 - - [10/Oct/2023:13:55:36 +0000] "GET / ..."   ***
+      *** Only the bracketed date is read out of each line; the rest ***
+      *** of the line's shape doesn't matter to this job.            ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcileaudit.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file
+               ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
+           SELECT access-file
+               ASSIGN TO "data/access.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS access-file-status.
+
+           SELECT report-file
+               ASSIGN TO "data/auditreconcile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS report-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD audit-file.
+       01 audit-record.
+           COPY "auditfld.cbl".
+
+       FD access-file.
+       01 access-log-line PIC X(512).
+
+       FD report-file.
+       01 report-line PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77 audit-file-status  PIC X(2).
+       77 access-file-status PIC X(2).
+       77 report-file-status PIC X(2).
+       77 cfs-failed         PIC X(01).
+       77 today-date         PIC X(8).
+
+       77 ra-audit-count  PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 ra-access-count PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 ra-audit-disp   PIC Z(6)9.
+       77 ra-access-disp  PIC Z(6)9.
+       77 ra-diff         PIC S9(7) USAGE COMP-5.
+       77 ra-diff-disp    PIC -(6)9.
+       77 ra-ctr          PIC 9(4) USAGE COMP-5.
+
+      *** Scratch fields for pulling the bracketed date out of one   ***
+      *** access-log line and turning it into a CCYYMMDD to compare  ***
+      *** against an audit-trail timestamp's own first 8 characters. ***
+       77 access-prefix        PIC X(512).
+       77 access-remainder     PIC X(512).
+       77 access-datetime      PIC X(40).
+       77 access-day           PIC X(2).
+       77 access-month-abbrev  PIC X(3).
+       77 access-year          PIC X(4).
+       77 access-month-num     PIC X(2).
+       77 access-date-ccyymmdd PIC X(8).
+
+      *** Three letters and a two-digit month number, back to back,  ***
+      *** twelve times over - easier to keep correct as one literal  ***
+      *** than as twelve separate VALUE clauses.                     ***
+       01 month-lookup-literal PIC X(60) VALUE
+        "JAN01FEB02MAR03APR04MAY05JUN06JUL07AUG08SEP09OCT10NOV11DEC12".
+       01 month-lookup-table REDEFINES month-lookup-literal.
+          05 month-lookup-entries OCCURS 12 TIMES.
+             10 ml-abbrev PIC X(3).
+             10 ml-number PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       start-reconcileaudit.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO today-date.
+
+           PERFORM count-audit-entries.
+           PERFORM count-access-entries.
+           PERFORM write-reconcile-report.
+
+           DISPLAY "auditreconcile.txt written for " today-date ".".
+
+           GOBACK.
+
+       count-audit-entries.
+
+           MOVE 0 TO ra-audit-count.
+
+           OPEN INPUT audit-file.
+           CALL 'checkfilestatus' USING "data/audit.log"
+               audit-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           READ audit-file
+               AT END CONTINUE
+           END-READ.
+
+           PERFORM UNTIL audit-file-status = "10"
+               IF AUD-TIMESTAMP(1:8) = today-date
+                   ADD 1 TO ra-audit-count
+               END-IF
+               READ audit-file
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE audit-file.
+
+       count-access-entries.
+
+           MOVE 0 TO ra-access-count.
+
+           OPEN INPUT access-file.
+           CALL 'checkfilestatus' USING "data/access.log"
+               access-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           READ access-file
+               AT END CONTINUE
+           END-READ.
+
+           PERFORM UNTIL access-file-status = "10"
+               PERFORM extract-access-date
+               IF access-date-ccyymmdd = today-date
+                   ADD 1 TO ra-access-count
+               END-IF
+               READ access-file
+                   AT END CONTINUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE access-file.
+
+      *****************************************************************
+      *** Pulls the text between the first "[" and "]" off the line ***
+      *** (the common-log-format date stamp) and turns its           ***
+      *** dd/Mon/yyyy portion into an 8-digit CCYYMMDD. A line with  ***
+      *** no recognizable bracketed date is left as spaces, which    ***
+      *** simply never matches today-date.                           ***
+      *****************************************************************
+       extract-access-date.
+
+           MOVE SPACES TO access-date-ccyymmdd.
+           MOVE SPACES TO access-remainder.
+           MOVE SPACES TO access-datetime.
+
+           UNSTRING access-log-line DELIMITED BY "["
+               INTO access-prefix access-remainder
+           END-UNSTRING.
+
+           UNSTRING access-remainder DELIMITED BY "]"
+               INTO access-datetime access-prefix
+           END-UNSTRING.
+
+           IF FUNCTION TRIM(access-datetime) NOT = SPACES
+               MOVE access-datetime(1:2) TO access-day
+               MOVE FUNCTION UPPER-CASE(access-datetime(4:3))
+                   TO access-month-abbrev
+               MOVE access-datetime(8:4) TO access-year
+               PERFORM find-month-number
+               STRING access-year      DELIMITED BY SIZE
+                      access-month-num DELIMITED BY SIZE
+                      access-day       DELIMITED BY SIZE
+                   INTO access-date-ccyymmdd
+               END-STRING
+           END-IF.
+
+       find-month-number.
+
+           MOVE "00" TO access-month-num.
+           PERFORM VARYING ra-ctr FROM 1 BY 1 UNTIL ra-ctr > 12
+               IF ml-abbrev(ra-ctr) = access-month-abbrev
+                   MOVE ml-number(ra-ctr) TO access-month-num
+               END-IF
+           END-PERFORM.
+
+       write-reconcile-report.
+
+           OPEN OUTPUT report-file.
+           CALL 'checkfilestatus' USING "data/auditreconcile.txt"
+               report-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           MOVE ra-audit-count  TO ra-audit-disp.
+           MOVE ra-access-count TO ra-access-disp.
+           COMPUTE ra-diff = ra-audit-count - ra-access-count.
+           MOVE ra-diff TO ra-diff-disp.
+
+           MOVE SPACES TO report-line.
+           STRING "audit reconciliation for " DELIMITED BY SIZE
+                  today-date                  DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+
+           MOVE SPACES TO report-line.
+           STRING "  audit trail entries: " DELIMITED BY SIZE
+                  ra-audit-disp              DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+
+           MOVE SPACES TO report-line.
+           STRING "  access log entries:  " DELIMITED BY SIZE
+                  ra-access-disp             DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+
+           MOVE SPACES TO report-line.
+           IF ra-diff = 0
+               MOVE "  MATCH - counts agree." TO report-line
+           ELSE
+               STRING "  MISMATCH - difference of " DELIMITED BY SIZE
+                      ra-diff-disp                   DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+           END-IF.
+           WRITE report-line.
+
+           CLOSE report-file.
