@@ -0,0 +1,223 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  /api/showsum JSON route (RT-RENDER "J")          ***
+      *** UPDATE:  route 2 negotiates HTML/JSON (RT-RENDER "B")     ***
+      *** UPDATE:  /admin/routes now requires a matching CSRF token ***
+      ***          on its posted forms (RT-CSRF)                    ***
+      *** UPDATE:  /admin/audit shows the most recent audit entries  ***
+      *** UPDATE:  /metrics answers a Prometheus-scrapeable tally of ***
+      ***          the audit trail (RT-RENDER "T")                   ***
+      *** UPDATE:  /signup, a two-step signup demo                   ***
+      *****************************************************************
+      *** Batch job: (re)writes data/routes.dat from the shop's     ***
+      *** master route list below. Run once to seed a new           ***
+      *** environment, or after restoring the dataset from source.  ***
+      *** Day-to-day route changes belong in the admin screen, not  ***
+      *** here.                                                     ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. seedroutes.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "routedef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD routes-file.
+       01 route-record.
+           COPY "routefld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 routes-file-status PIC X(2).
+       77 cfs-failed         PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       start-seedroutes.
+
+           OPEN OUTPUT routes-file
+           CALL 'checkfilestatus' USING "data/routes.dat"
+               routes-file-status cfs-failed
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM seed-one-route.
+
+           CLOSE routes-file.
+
+           DISPLAY "routes.dat seeded.".
+
+           GOBACK.
+
+      *****************************************************************
+      *** One PERFORM per route keeps each entry easy to diff and   ***
+      *** keeps the seed list itself readable as documentation.     ***
+      *****************************************************************
+       seed-one-route.
+
+           MOVE 1                         TO RT-ID
+           MOVE "/"                       TO RT-PATTERN
+           MOVE "indexweb"                TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 2                         TO RT-ID
+           MOVE "/showsum/%value1/%value2" TO RT-PATTERN
+           MOVE "showsum"                 TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "B"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 3                         TO RT-ID
+           MOVE "/showname/%value"        TO RT-PATTERN
+           MOVE "showname"                TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 4                         TO RT-ID
+           MOVE "/login"                  TO RT-PATTERN
+           MOVE "login"                   TO RT-DESTINY
+           MOVE "POST"                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 5                         TO RT-ID
+           MOVE "/customers/%page"        TO RT-PATTERN
+           MOVE "listcustomers"           TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 6                         TO RT-ID
+           MOVE "/style.css"              TO RT-PATTERN
+           MOVE "style.css"               TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "S"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 7                         TO RT-ID
+           MOVE "/admin/routes"           TO RT-PATTERN
+           MOVE "adminroutes"             TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "Y"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "Y"                       TO RT-CSRF
+           WRITE route-record.
+
+           MOVE 8                         TO RT-ID
+           MOVE "/healthz"                TO RT-PATTERN
+           MOVE "healthz"                 TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "Y"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+      *** Same controller as route 2, answering JSON instead of an  ***
+      *** HTML page, for a script or API client.                    ***
+           MOVE 9                         TO RT-ID
+           MOVE "/api/showsum/%value1/%value2" TO RT-PATTERN
+           MOVE "showsum"                 TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "J"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+      *** Same allowlist restriction as /admin/routes - the audit    ***
+      *** trail shows every caller's REMOTE_ADDR, so it gets the     ***
+      *** same treatment as the rest of the admin screens.           ***
+           MOVE 10                        TO RT-ID
+           MOVE "/admin/audit"            TO RT-PATTERN
+           MOVE "auditviewer"             TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "Y"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+      *** Restricted the same as the other admin/ops screens (it    ***
+      *** tallies the audit trail, same data auditviewer shows) and ***
+      *** flagged essential like /healthz, so monitoring can still  ***
+      *** reach it while maintenance mode turns away everything     ***
+      *** else.                                                     ***
+           MOVE 11                        TO RT-ID
+           MOVE "/metrics"                TO RT-PATTERN
+           MOVE "metrics"                 TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "T"                       TO RT-RENDER
+           MOVE "Y"                       TO RT-RESTRICTED
+           MOVE "Y"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
+
+      *** Same shape as /login: RT-METHOD stays SPACES so the one    ***
+      *** route answers both the GET that renders a step and the    ***
+      *** POST that submits it; signup.cbl reads REQUEST_METHOD      ***
+      *** itself before it will advance a step.                     ***
+           MOVE 12                        TO RT-ID
+           MOVE "/signup"                 TO RT-PATTERN
+           MOVE "signup"                  TO RT-DESTINY
+           MOVE SPACES                    TO RT-METHOD
+           MOVE "P"                       TO RT-TYPE
+           MOVE "H"                       TO RT-RENDER
+           MOVE "N"                       TO RT-RESTRICTED
+           MOVE "N"                       TO RT-ESSENTIAL
+           MOVE "Y"                       TO RT-ENABLED
+           MOVE "N"                       TO RT-CSRF
+           WRITE route-record.
