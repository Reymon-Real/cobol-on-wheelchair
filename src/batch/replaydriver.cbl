@@ -0,0 +1,257 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  replay-dataset driver for controller regression   ***
+      ***          testing                                           ***
+      *****************************************************************
+      *** Batch job: reads data/replay.dat (written by logreplay     ***
+      *** from cow.cbl's dispatch loop) and feeds each entry's       ***
+      *** resolved the-values back through the same controller it   ***
+      *** originally matched, against a blank session. Every        ***
+      *** rendered line cowtemplate produces along the way is       ***
+      *** mirrored into data/replaycurrent.txt (see                 ***
+      *** RC-CAPTURE-ACTIVE in replaycap.cbl), which this job then  ***
+      *** compares line by line against data/replayprevious.txt -   ***
+      *** the file this job itself saved the last time it ran -     ***
+      *** reporting in data/replaydiff.txt whether a controller or  ***
+      *** template change moved the rendered output.                ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. replaydriver.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT replay-file
+               ASSIGN TO "data/replay.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS replay-file-status.
+
+           SELECT current-file
+               ASSIGN TO "data/replaycurrent.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS current-file-status.
+
+           SELECT previous-file
+               ASSIGN TO "data/replayprevious.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS previous-file-status.
+
+           SELECT diff-file
+               ASSIGN TO "data/replaydiff.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS diff-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD replay-file.
+       01 replay-record.
+           COPY "replayfld.cbl".
+
+       FD current-file.
+       01 current-line PIC X(1024).
+
+       FD previous-file.
+       01 previous-line PIC X(1024).
+
+       FD diff-file.
+       01 diff-line PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77 replay-file-status   PIC X(2).
+       77 current-file-status  PIC X(2).
+       77 previous-file-status PIC X(2).
+       77 diff-file-status     PIC X(2).
+
+       01 replay-session.
+           COPY "sessfld.cbl".
+       77 replay-render-mode PIC X(01) VALUE "H".
+
+       77 rd-entry-count   PIC 9(6) USAGE COMP-5 VALUE 0.
+       77 rd-entry-disp    PIC Z(5)9.
+       77 rd-mismatches    PIC 9(6) USAGE COMP-5 VALUE 0.
+       77 rd-mismatch-disp PIC Z(5)9.
+       77 rd-line-no       PIC 9(6) USAGE COMP-5 VALUE 0.
+       77 rd-line-disp     PIC Z(5)9.
+
+       01 replay-capture-switch EXTERNAL.
+           COPY "replaycap.cbl".
+
+       PROCEDURE DIVISION.
+
+       start-replaydriver.
+
+           PERFORM reset-current-file.
+           PERFORM replay-all-entries.
+           MOVE "N" TO RC-CAPTURE-ACTIVE.
+           PERFORM compare-against-prior-run.
+           PERFORM save-current-as-prior.
+
+           MOVE rd-entry-count  TO rd-entry-disp.
+           MOVE rd-mismatches   TO rd-mismatch-disp.
+           DISPLAY rd-entry-disp " replay entries replayed, "
+               rd-mismatch-disp " rendered line(s) differed"
+               " from the prior run - see data/replaydiff.txt.".
+
+           GOBACK.
+
+      *****************************************************************
+      *** Truncates data/replaycurrent.txt so this run's capture     ***
+      *** starts from a clean file rather than appending onto        ***
+      *** whatever an earlier run left behind.                       ***
+      *****************************************************************
+       reset-current-file.
+
+           OPEN OUTPUT current-file.
+           CLOSE current-file.
+
+      *****************************************************************
+      *** Turns capture on, then reads data/replay.dat straight      ***
+      *** through, replaying every entry it holds.                  ***
+      *****************************************************************
+       replay-all-entries.
+
+           MOVE "Y" TO RC-CAPTURE-ACTIVE.
+           MOVE "data/replaycurrent.txt" TO RC-CAPTURE-FILENAME.
+           MOVE 0 TO rd-entry-count.
+
+           OPEN INPUT replay-file.
+           IF replay-file-status = "00"
+
+               READ replay-file
+                   AT END CONTINUE
+               END-READ
+
+               PERFORM UNTIL replay-file-status = "10"
+                   ADD 1 TO rd-entry-count
+                   PERFORM replay-one-entry
+                   READ replay-file
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE replay-file
+           END-IF.
+
+      *****************************************************************
+      *** A fresh, blank session for every replay - none of these   ***
+      *** requests are really logged in, so a controller that reads ***
+      *** SESS-CSRF or similar just sees spaces, same as a brand    ***
+      *** new visitor would.                                        ***
+      *****************************************************************
+       replay-one-entry.
+
+           MOVE SPACES TO replay-session.
+
+           CALL REPLAY-DESTINY USING REPLAY-VALUES replay-session
+                   replay-render-mode
+               ON EXCEPTION
+                   DISPLAY "replay failed for "
+                       FUNCTION TRIM(REPLAY-PATTERN) " ("
+                       FUNCTION TRIM(REPLAY-DESTINY) ")"
+           END-CALL.
+
+      *****************************************************************
+      *** Line-by-line compare of this run's capture against the    ***
+      *** file the last run saved. A missing previous-run file just ***
+      *** means there's nothing to compare against yet - not an     ***
+      *** error, same posture checkmaintenance.cbl takes on a       ***
+      *** missing data/maintenance.txt.                             ***
+      *****************************************************************
+       compare-against-prior-run.
+
+           MOVE 0 TO rd-mismatches.
+           MOVE 0 TO rd-line-no.
+
+           OPEN OUTPUT diff-file.
+
+           OPEN INPUT previous-file.
+           IF previous-file-status NOT = "00"
+               MOVE "no prior run to compare against yet" TO diff-line
+               WRITE diff-line
+           ELSE
+               OPEN INPUT current-file
+
+               READ previous-file
+                   AT END CONTINUE
+               END-READ
+               READ current-file
+                   AT END CONTINUE
+               END-READ
+
+               PERFORM UNTIL previous-file-status = "10"
+                       AND current-file-status = "10"
+                   ADD 1 TO rd-line-no
+                   PERFORM compare-one-line
+                   READ previous-file
+                       AT END CONTINUE
+                   END-READ
+                   READ current-file
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE current-file
+
+               IF rd-mismatches = 0
+                   MOVE "MATCH - rendered output is unchanged."
+                       TO diff-line
+                   WRITE diff-line
+               END-IF
+
+               CLOSE previous-file
+           END-IF.
+
+           CLOSE diff-file.
+
+      *****************************************************************
+      *** One line position from each of this run's and the prior    ***
+      *** run's capture, compared together - a line only present on  ***
+      *** one side counts as a difference too.                       ***
+      *****************************************************************
+       compare-one-line.
+
+           IF (previous-file-status = "10" AND
+               current-file-status NOT = "10")
+              OR (current-file-status = "10" AND
+                  previous-file-status NOT = "10")
+              OR previous-line NOT = current-line
+               ADD 1 TO rd-mismatches
+               MOVE rd-line-no TO rd-line-disp
+               MOVE SPACES TO diff-line
+               STRING "line " DELIMITED BY SIZE
+                      rd-line-disp DELIMITED BY SIZE
+                      " differs" DELIMITED BY SIZE
+                   INTO diff-line
+               END-STRING
+               WRITE diff-line
+           END-IF.
+
+      *****************************************************************
+      *** This run's capture becomes the baseline the next run       ***
+      *** compares itself against.                                   ***
+      *****************************************************************
+       save-current-as-prior.
+
+           OPEN OUTPUT previous-file.
+
+           OPEN INPUT current-file.
+           IF current-file-status = "00"
+               READ current-file
+                   AT END CONTINUE
+               END-READ
+               PERFORM UNTIL current-file-status = "10"
+                   MOVE current-line TO previous-line
+                   WRITE previous-line
+                   READ current-file
+                       AT END CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE current-file
+           END-IF.
+
+           CLOSE previous-file.
