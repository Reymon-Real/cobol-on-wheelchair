@@ -0,0 +1,66 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *****************************************************************
+      *** Batch job: (re)writes data/customers.dat from the shop's  ***
+      *** demo customer list below. Run once to seed a new          ***
+      *** environment.                                               ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. seedcustomers.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "custdef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD customers-file.
+       01 customer-record.
+           COPY "custfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 customers-file-status PIC X(2).
+       77 cfs-failed            PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       start-seedcustomers.
+
+           OPEN OUTPUT customers-file
+           CALL 'checkfilestatus' USING "data/customers.dat"
+               customers-file-status cfs-failed
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM seed-one-customer.
+
+           CLOSE customers-file.
+
+           DISPLAY "customers.dat seeded.".
+
+           GOBACK.
+
+       seed-one-customer.
+
+           MOVE "1"                       TO CUST-ID
+           MOVE "Grace Hopper"            TO CUST-NAME
+           MOVE "grace@example.com"       TO CUST-EMAIL
+           WRITE customer-record.
+
+           MOVE "2"                       TO CUST-ID
+           MOVE "Jean Sammet"             TO CUST-NAME
+           MOVE "jean@example.com"        TO CUST-EMAIL
+           WRITE customer-record.
+
+           MOVE "3"                       TO CUST-ID
+           MOVE "Betty Holberton"         TO CUST-NAME
+           MOVE "betty@example.com"       TO CUST-EMAIL
+           WRITE customer-record.
