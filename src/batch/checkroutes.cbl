@@ -0,0 +1,183 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  startup diagnostic for overlapping route patterns ***
+      *****************************************************************
+      *** Batch job: loads data/routes.dat the same way cow.cbl does ***
+      *** (CALL "loadroutes"), then walks every pair of loaded       ***
+      *** patterns checking whether some path could match both -     ***
+      *** e.g. a future "/show%anything" registered alongside        ***
+      *** "/showsum/%value1/%value2" would shadow it, or be shadowed ***
+      *** by it, depending on which one checkquery/cow.cbl happens   ***
+      *** to test first. Run this after seeding or editing           ***
+      *** data/routes.dat and before the route table goes live, the  ***
+      *** same way routehitreport.cbl is meant to run nightly rather ***
+      *** than inline with every request.                            ***
+      ***                                                            ***
+      *** Two patterns overlap when, comparing them segment by       ***
+      *** segment the same way checkquery.cbl compares a pattern     ***
+      *** against an actual path, every segment pair is compatible - ***
+      *** equal literals, or either side a "%name" capture - up to   ***
+      *** a trailing "*" on either pattern (a catch-all absorbs      ***
+      *** whatever segments remain on the other side) or to the end  ***
+      *** of both patterns with the same segment count. Patterns of  ***
+      *** different lengths with no catch-all on the longer one      ***
+      *** can never overlap, same as checkquery would never match    ***
+      *** them against the same path.                                ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkroutes.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT report-file
+               ASSIGN TO "data/routeoverlap.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS report-file-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD report-file.
+       01 report-line PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77 report-file-status PIC X(2).
+       77 cfs-failed         PIC X(01).
+
+       01 the-great-dispatch.
+          03 nroutes       PIC 9(4) USAGE COMP-5.
+          03 routing-table OCCURS 50 TIMES.
+             COPY "routefld.cbl".
+
+       77 cr-i             PIC 9(4) USAGE COMP-5.
+       77 cr-j             PIC 9(4) USAGE COMP-5.
+       77 cr-overlap-count PIC 9(4) USAGE COMP-5 VALUE 0.
+       77 cr-id-disp-i     PIC Z(3)9.
+       77 cr-id-disp-j     PIC Z(3)9.
+
+      *** Both patterns chopped on '/' into parallel segment tables, ***
+      *** the same shape checkquery.cbl already uses for a pattern  ***
+      *** vs a path, just pattern vs pattern here.                  ***
+       01 choppery.
+          05 cr-pieces-i OCCURS 99 TIMES.
+             10 cr-piece-i PIC X(80) VALUE SPACES.
+          05 cr-pieces-j OCCURS 99 TIMES.
+             10 cr-piece-j PIC X(80) VALUE SPACES.
+
+       77 cr-ptr-i       PIC S9(4) COMP VALUE 1.
+       77 cr-ptr-j       PIC S9(4) COMP VALUE 1.
+       77 cr-seg         PIC S9(4) COMP.
+       77 cr-pos         PIC S9(4) COMP.
+       77 cr-verdict     PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       start-checkroutes.
+
+           CALL "loadroutes" USING the-great-dispatch END-CALL.
+
+           OPEN OUTPUT report-file.
+           CALL 'checkfilestatus' USING "data/routeoverlap.txt"
+               report-file-status cfs-failed.
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING cr-i FROM 1 BY 1 UNTIL cr-i > nroutes
+               ADD 1 TO cr-i GIVING cr-j
+               PERFORM UNTIL cr-j > nroutes
+                   PERFORM check-one-pair
+                   ADD 1 TO cr-j
+               END-PERFORM
+           END-PERFORM.
+
+           IF cr-overlap-count = 0
+               MOVE "no overlapping route patterns found"
+                   TO report-line
+               WRITE report-line
+           END-IF.
+
+           CLOSE report-file.
+
+           DISPLAY "routeoverlap.txt written, "
+               cr-overlap-count " overlapping pair(s) found.".
+
+           GOBACK.
+
+      *****************************************************************
+      *** Chops RT-PATTERN(cr-i) and RT-PATTERN(cr-j) on '/', walks  ***
+      *** both segment tables together, and reports the pair if the  ***
+      *** patterns could both match the same path.                  ***
+      *****************************************************************
+       check-one-pair.
+
+           MOVE SPACES TO choppery.
+           MOVE 1 TO cr-ptr-i.
+           MOVE 1 TO cr-ptr-j.
+
+           PERFORM VARYING cr-seg FROM 2 BY 1 UNTIL cr-seg > 99
+               SUBTRACT 1 FROM cr-seg GIVING cr-pos
+               UNSTRING RT-PATTERN(cr-i) DELIMITED BY '/'
+                   INTO cr-piece-i(cr-pos)
+                   WITH POINTER cr-ptr-i
+               UNSTRING RT-PATTERN(cr-j) DELIMITED BY '/'
+                   INTO cr-piece-j(cr-pos)
+                   WITH POINTER cr-ptr-j
+           END-PERFORM.
+
+           MOVE "y" TO cr-verdict.
+
+      *** Unused trailing slots are SPACES on both sides (choppery   ***
+      *** was reset above), so two equal-length patterns naturally   ***
+      *** run off the end matching SPACES to SPACES with no special  ***
+      *** case needed - the same shape checkquery.cbl itself relies  ***
+      *** on when comparing a pattern against an actual path.        ***
+           PERFORM VARYING cr-seg FROM 1 BY 1
+                   UNTIL cr-seg > 99 OR cr-verdict = "n"
+
+               IF cr-piece-i(cr-seg) = "*" OR cr-piece-j(cr-seg) = "*"
+                   EXIT PERFORM
+               END-IF
+
+               IF (cr-piece-i(cr-seg)(1:1) NOT = "%") AND
+                  (cr-piece-j(cr-seg)(1:1) NOT = "%") AND
+                  (cr-piece-i(cr-seg) NOT = cr-piece-j(cr-seg))
+                   MOVE "n" TO cr-verdict
+               END-IF
+
+           END-PERFORM.
+
+           IF cr-verdict = "y"
+               PERFORM report-one-overlap
+           END-IF.
+
+      *****************************************************************
+      *** Writes one line naming the two overlapping routes by their ***
+      *** RT-ID and pattern, so ops can go look the pair up.         ***
+      *****************************************************************
+       report-one-overlap.
+
+           ADD 1 TO cr-overlap-count.
+           MOVE RT-ID(cr-i) TO cr-id-disp-i.
+           MOVE RT-ID(cr-j) TO cr-id-disp-j.
+
+           MOVE SPACES TO report-line.
+           STRING "route " DELIMITED BY SIZE
+                  FUNCTION TRIM(cr-id-disp-i) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  FUNCTION TRIM(RT-PATTERN(cr-i)) DELIMITED BY SIZE
+                  ") overlaps route " DELIMITED BY SIZE
+                  FUNCTION TRIM(cr-id-disp-j) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  FUNCTION TRIM(RT-PATTERN(cr-j)) DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+
+           WRITE report-line.
