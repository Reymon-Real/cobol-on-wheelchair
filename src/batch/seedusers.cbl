@@ -0,0 +1,55 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *****************************************************************
+      *** Batch job: (re)writes data/users.dat from the shop's demo ***
+      *** account list below. Run once to seed a new environment.   ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. seedusers.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "userdef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD users-file.
+       01 user-record.
+           COPY "userfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 users-file-status PIC X(2).
+       77 cfs-failed        PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       start-seedusers.
+
+           OPEN OUTPUT users-file
+           CALL 'checkfilestatus' USING "data/users.dat"
+               users-file-status cfs-failed
+           IF cfs-failed = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM seed-one-user.
+
+           CLOSE users-file.
+
+           DISPLAY "users.dat seeded.".
+
+           GOBACK.
+
+       seed-one-user.
+
+           MOVE "admin"                   TO USR-NAME
+           MOVE "admin123"                TO USR-PASS
+           MOVE FUNCTION CURRENT-DATE     TO USR-CREATED
+           WRITE user-record.
