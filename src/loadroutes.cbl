@@ -0,0 +1,70 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  Route table now comes from data/routes.dat      ***
+      *** UPDATE:  routes disabled via the admin screen (RT-ENABLED***
+      ***          not "Y") are no longer loaded into service      ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loadroutes.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "routedef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD routes-file.
+       01 route-record.
+           COPY "routefld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 routes-file-status PIC X(2).
+       77 route-count        PIC 9(4) USAGE COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01 the-great-dispatch.
+          03 nroutes       PIC 9(4) USAGE COMP-5.
+          03 routing-table OCCURS 50 TIMES.
+             COPY "routefld.cbl".
+
+       PROCEDURE DIVISION USING the-great-dispatch.
+
+       start-loadroutes.
+
+           MOVE 0 TO route-count.
+
+           OPEN INPUT routes-file
+
+      *** If the dataset hasn't been seeded yet, start with an  ***
+      *** empty table rather than aborting the whole CGI run.   ***
+           IF routes-file-status = '00'
+               PERFORM read-next-route
+               PERFORM UNTIL routes-file-status = '10'
+      *** routing-table is OCCURS 50 TIMES; a 51st enabled route   ***
+      *** already on the dataset is skipped rather than written    ***
+      *** past the end of the table.                               ***
+                   IF RT-ENABLED OF route-record = "Y"
+                      AND route-count < 50
+                       ADD 1 TO route-count
+                       MOVE route-record TO routing-table(route-count)
+                   END-IF
+                   PERFORM read-next-route
+               END-PERFORM
+               CLOSE routes-file
+           END-IF.
+
+           MOVE route-count TO nroutes.
+
+           GOBACK.
+
+       read-next-route.
+           READ routes-file NEXT RECORD
+               AT END MOVE '10' TO routes-file-status
+           END-READ.
