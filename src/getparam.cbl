@@ -0,0 +1,57 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  named parameter lookup helper                     ***
+      *****************************************************************
+      *** checkquery stores a path parameter under the pattern's own ***
+      *** placeholder spelling (e.g. "%value1"), which couples every ***
+      *** controller to the literal route text. This gives a        ***
+      *** controller a clean way to pull a value out of the-values   ***
+      *** by name (path, query string or form field, whichever it   ***
+      *** is) without caring which placeholder or position it came   ***
+      *** from: pass "value1" and it looks for "%value1" as well as  ***
+      *** a plain "value1", covering both path parameters and        ***
+      *** ordinary query/form fields under one call.                 ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getparam.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 gp-ctr          PIC 9(4) USAGE COMP-5.
+       77 gp-wanted-param PIC X(91).
+       77 gp-found        PIC X VALUE "n".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       77 gp-name  PIC X(90).
+       77 gp-value PIC X(90).
+
+       PROCEDURE DIVISION USING the-values gp-name gp-value.
+
+       start-getparam.
+
+           MOVE SPACES TO gp-value.
+           MOVE "n"    TO gp-found.
+
+           STRING "%" DELIMITED BY SIZE
+                  FUNCTION TRIM(gp-name) DELIMITED BY SIZE
+               INTO gp-wanted-param.
+
+           PERFORM VARYING gp-ctr FROM 1 BY 1
+                   UNTIL gp-ctr > 60 OR gp-found = "y"
+               IF query-value-name(gp-ctr) = FUNCTION TRIM(gp-name)
+                  OR query-value-name(gp-ctr) =
+                     FUNCTION TRIM(gp-wanted-param)
+                   MOVE query-value(gp-ctr) TO gp-value
+                   MOVE "y" TO gp-found
+               END-IF
+           END-PERFORM.
+
+           GOBACK.
