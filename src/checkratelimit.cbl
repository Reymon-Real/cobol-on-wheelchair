@@ -0,0 +1,118 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  per-remote-address rate limiting                  ***
+      *****************************************************************
+      *** Keeps a running request count per REMOTE_ADDR in           ***
+      *** data/ratelimit.dat, reset every RL-WINDOW-SECS seconds.    ***
+      *** Returns "Y" while the caller is still under RL-MAX-HITS    ***
+      *** requests for the current window, "N" once it's over.       ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkratelimit.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "ratedef.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ratelimit-file.
+       01 ratelimit-record.
+           COPY "ratefld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 ratelimit-file-status PIC X(2).
+       77 found-address         PIC X(01) VALUE "n".
+
+      *** Up to RL-MAX-HITS requests per RL-WINDOW-SECS seconds.    ***
+       78 RL-MAX-HITS    VALUE 30.
+       78 RL-WINDOW-SECS VALUE 60.
+
+       77 cr-now          PIC X(21).
+       77 cr-elapsed-secs PIC 9(7) USAGE COMP-5.
+       77 ce-from         PIC X(21).
+       77 ce-to           PIC X(21).
+       77 ce-result       PIC 9(7) USAGE COMP-5.
+
+       LINKAGE SECTION.
+       77 cr-remote-addr PIC X(45).
+       77 cr-allowed     PIC X(01).
+
+       PROCEDURE DIVISION USING cr-remote-addr cr-allowed.
+
+       start-checkratelimit.
+
+           MOVE "Y" TO cr-allowed.
+           MOVE FUNCTION CURRENT-DATE TO cr-now.
+
+           OPEN I-O ratelimit-file.
+           IF ratelimit-file-status = "35"
+               OPEN OUTPUT ratelimit-file
+               CLOSE ratelimit-file
+               OPEN I-O ratelimit-file
+           END-IF.
+
+           IF ratelimit-file-status = "00"
+               MOVE SPACES TO ratelimit-record
+               MOVE FUNCTION TRIM(cr-remote-addr) TO RL-ADDR
+               READ ratelimit-file
+                   INVALID KEY MOVE "n" TO found-address
+                   NOT INVALID KEY MOVE "y" TO found-address
+               END-READ
+
+               IF found-address = "n"
+                   PERFORM start-new-window
+                   WRITE ratelimit-record
+                       INVALID KEY CONTINUE
+                   END-WRITE
+               ELSE
+                   MOVE RL-WINDOW-START TO ce-from
+                   MOVE cr-now TO ce-to
+                   PERFORM compute-elapsed-secs
+                   MOVE ce-result TO cr-elapsed-secs
+
+                   IF cr-elapsed-secs >= RL-WINDOW-SECS
+                       PERFORM start-new-window
+                   ELSE
+                       ADD 1 TO RL-COUNT
+                       IF RL-COUNT > RL-MAX-HITS
+                           MOVE "N" TO cr-allowed
+                       END-IF
+                   END-IF
+
+                   REWRITE ratelimit-record
+                       INVALID KEY CONTINUE
+                   END-REWRITE
+               END-IF
+
+               CLOSE ratelimit-file
+           END-IF.
+
+           GOBACK.
+
+       start-new-window.
+           MOVE 1      TO RL-COUNT.
+           MOVE cr-now TO RL-WINDOW-START.
+
+      *****************************************************************
+      *** Whole-seconds difference between two FUNCTION CURRENT-DATE ***
+      *** stamps (ce-from/ce-to), assuming both fall on the same     ***
+      *** day, which every CGI request does.                         ***
+      *****************************************************************
+       compute-elapsed-secs.
+           COMPUTE ce-result =
+               (FUNCTION NUMVAL(ce-to(9:2))
+                   - FUNCTION NUMVAL(ce-from(9:2))) * 3600
+             + (FUNCTION NUMVAL(ce-to(11:2))
+                   - FUNCTION NUMVAL(ce-from(11:2))) * 60
+             + (FUNCTION NUMVAL(ce-to(13:2))
+                   - FUNCTION NUMVAL(ce-from(13:2))).
+           IF ce-result < 0
+               MOVE 0 TO ce-result
+           END-IF.
