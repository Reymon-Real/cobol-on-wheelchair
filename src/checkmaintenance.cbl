@@ -0,0 +1,60 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  maintenance-mode switch                           ***
+      *****************************************************************
+      *** Checked once per request by cow.cbl's dispatch loop.       ***
+      *** data/maintenance.txt holds a single Y or N; Y means the    ***
+      *** site is in planned maintenance and every route not flagged ***
+      *** RT-ESSENTIAL (e.g. /healthz) is turned away with a 503     ***
+      *** page instead of being dispatched. A missing or blank file  ***
+      *** means maintenance mode is off - ops has to explicitly turn ***
+      *** it on, same as the binary quietly no-opping when           ***
+      *** data/webhook.txt isn't there.                              ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkmaintenance.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT maintenance-file
+               ASSIGN TO "data/maintenance.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS maintenance-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD maintenance-file.
+       01 maintenance-line PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       77 maintenance-file-status PIC X(2).
+
+       LINKAGE SECTION.
+       77 cm-maintenance PIC X(01).
+
+       PROCEDURE DIVISION USING cm-maintenance.
+
+       start-checkmaintenance.
+
+           MOVE "N" TO cm-maintenance.
+
+           OPEN INPUT maintenance-file.
+
+           IF maintenance-file-status = "00"
+               READ maintenance-file
+                   AT END CONTINUE
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(maintenance-line) = "Y"
+                           MOVE "Y" TO cm-maintenance
+                       END-IF
+               END-READ
+               CLOSE maintenance-file
+           END-IF.
+
+           GOBACK.
