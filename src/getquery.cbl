@@ -3,8 +3,16 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  QUERY_STRING is now decoded into the-values too ***
+      *** UPDATE:  POST bodies are read and decoded into the-values ***
+      *** UPDATE:  REQUEST_METHOD is now handed back to the caller  ***
+      *** UPDATE:  environment variable list moved to envnames.cbl  ***
+      *** UPDATE:  CONTENT_LENGTH over MAX-POST-BYTES is rejected    ***
+      ***          up front instead of silently being ignored       ***
+      *** UPDATE:  PATH_INFO is normalized (duplicate "/" collapsed, ***
+      ***          one trailing "/" trimmed) before routing sees it  ***
       **************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. getquery.
 
@@ -18,64 +26,97 @@
        DATA DIVISION.
        FILE SECTION.
        FD webinput.
-          77 postchunk PIC X(1024).
+       01 postchunk PIC X(1600).
 
        WORKING-STORAGE SECTION.
 
-       78 name-count      VALUE 34.
        77 name-index      PIC 9(2) USAGE COMP-5.
        77 value-string    PIC X(256).
-       
-       01 environment-names.
-          02 name-strings.
-             03 filler    PIC X(20) VALUE 'AUTH_TYPE'.
-             03 filler    PIC X(20) VALUE 'CONTENT_LENGTH'.
-             03 filler    PIC X(20) VALUE 'CONTENT_TYPE'.
-             03 filler    PIC X(20) VALUE 'DOCUMENT_ROOT'.
-             03 filler    PIC X(20) VALUE 'GATEWAY_INTERFACE'.
-             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT'.
-             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT_CHARSET'.
-             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT_ENCODING'.
-             03 filler    PIC X(20) VALUE 'HTTP_ACCEPT_LANGUAGE'.
-             03 filler    PIC X(20) VALUE 'HTTP_COOKIE'.
-             03 filler    PIC X(20) VALUE 'HTTP_CONNECTION'.
-             03 filler    PIC X(20) VALUE 'HTTP_HOST'.
-             03 filler    PIC X(20) VALUE 'HTTP_REFERER'.
-             03 filler    PIC X(20) VALUE 'HTTP_USER_AGENT'.
-             03 filler    PIC X(20) VALUE 'LIB_PATH'.
-             03 filler    PIC X(20) VALUE 'PATH'.
-             03 filler    PIC X(20) VALUE 'PATH_INFO'.
-             03 filler    PIC X(20) VALUE 'PATH_TRANSLATED'.
-             03 filler    PIC X(20) VALUE 'QUERY_STRING'.
-             03 filler    PIC X(20) VALUE 'REMOTE_ADDR'.
-             03 filler    PIC X(20) VALUE 'REMOTE_HOST'.
-             03 filler    PIC X(20) VALUE 'REMOTE_IDENT'.
-             03 filler    PIC X(20) VALUE 'REMOTE_PORT'.
-             03 filler    PIC X(20) VALUE 'REQUEST_METHOD'.
-             03 filler    PIC X(20) VALUE 'REQUEST_URI'.
-             03 filler    PIC X(20) VALUE 'SCRIPT_FILENAME'.
-             03 filler    PIC X(20) VALUE 'SCRIPT_NAME'.
-             03 filler    PIC X(20) VALUE 'SERVER_ADDR'.
-             03 filler    PIC X(20) VALUE 'SERVER_ADMIN'.
-             03 filler    PIC X(20) VALUE 'SERVER_NAME'.
-             03 filler    PIC X(20) VALUE 'SERVER_PORT'.
-             03 filler    PIC X(20) VALUE 'SERVER_PROTOCOL'.
-             03 filler    PIC X(20) VALUE 'SERVER_SIGNATURE'.
-             03 filler    PIC X(20) VALUE 'SERVER_SOFTWARE'.
-          
-          02 filler REDEFINES name-strings.
-             03 name-string PIC X(20) OCCURS name-count TIMES.
 
+           COPY "envnames.cbl".
+
+      *****************************************************************
+      *** Working storage for decoding "name=value&name=value" pairs***
+      *** into the-values. Shared by QUERY_STRING and POST bodies,  ***
+      *** distinguished only by pairs-string/pairs-src.             ***
+      *****************************************************************
+       77 pairs-string   PIC X(1600).
+       77 pairs-src      PIC X(01).
+       77 qs-values-seen PIC 9(4) USAGE COMP-5.
+
+       01 qs-choppery.
+          05 qs-pairs OCCURS 60 TIMES.
+             10 qs-pair PIC X(180) VALUE SPACES.
+
+       77 qs-pair-ctr    PIC 9(4) USAGE COMP-5.
+       77 qs-pair-ptr    PIC 9(4) USAGE COMP-5.
+       77 qs-eq-ptr      PIC 9(4) USAGE COMP-5.
+       77 qs-raw-name    PIC X(90).
+       77 qs-raw-value   PIC X(90).
 
+      *****************************************************************
+      *** Working storage for reading a POST body off stdin.        ***
+      *****************************************************************
+       77 cl-string        PIC X(20).
+       77 ct-string        PIC X(80).
+       77 rm-string        PIC X(20).
+       77 content-length   PIC 9(7) VALUE 0.
+       77 webinput-status  PIC X(2).
+       77 post-body        PIC X(1600).
+
+      *** A posted body bigger than pairs-string/post-body can hold  ***
+      *** used to be silently ignored (read-post-body's own guard    ***
+      *** below just skips the READ); now it's rejected up front     ***
+      *** instead, before anything gets buffered.                    ***
+       78 MAX-POST-BYTES   VALUE 1600.
+
+      *****************************************************************
+      *** Working storage for application/x-www-form-urlencoded     ***
+      *** percent-decoding, shared by QUERY_STRING and POST bodies. ***
+      *****************************************************************
+       77 dec-in-len     PIC 9(4) USAGE COMP-5.
+       77 dec-in-ptr     PIC 9(4) USAGE COMP-5.
+       77 dec-out-ptr    PIC 9(4) USAGE COMP-5.
+       77 dec-one-char   PIC X.
+       77 dec-hex-pair   PIC X(2).
+       77 dec-hex-value  PIC 9(3) USAGE COMP-5.
+       77 dec-hex-hi     PIC 9(3) USAGE COMP-5.
+       77 dec-hex-char   PIC X.
+       77 dec-nibble     PIC 9(3) USAGE COMP-5.
+
+      *****************************************************************
+      *** Working storage for normalizing PATH_INFO: duplicate "/"  ***
+      *** separators are collapsed to one and a single trailing "/" ***
+      *** is trimmed, so "/showname/bob", "/showname/bob/" and      ***
+      *** "//showname/bob" all chop into the same segments when     ***
+      *** checkquery matches them against routing-table.            ***
+      *****************************************************************
+       77 np-in-len      PIC 9(4) USAGE COMP-5.
+       77 np-in-ptr      PIC 9(4) USAGE COMP-5.
+       77 np-out-ptr     PIC 9(4) USAGE COMP-5.
+       77 np-one-char    PIC X(01).
+       77 np-prior-char  PIC X(01).
+       77 np-result      PIC X(1600).
 
        LINKAGE SECTION.
-       77 the-query PIC X(1600).  
+       77 the-query  PIC X(1600).
+       01 the-values.
+          COPY "queryval.cbl".
+       77 the-method        PIC X(6).
+       77 request-too-large PIC X(01).
+
+       PROCEDURE DIVISION USING the-query the-values the-method
+               request-too-large.
 
-       PROCEDURE DIVISION USING the-query.
+       start-getquery.
+
+           MOVE SPACES TO pairs-string.
+           MOVE SPACES TO cl-string ct-string rm-string.
+           MOVE "N"    TO request-too-large.
 
            PERFORM VARYING name-index FROM 1 BY 1
            UNTIL name-index > name-count
-                
+
                 ACCEPT value-string FROM ENVIRONMENT
                     name-string(name-index)
                 END-ACCEPT
@@ -84,7 +125,270 @@
                     MOVE value-string TO the-query
                 END-IF
 
-         END-PERFORM.
+                IF (name-string(name-index) = "QUERY_STRING")
+                    MOVE value-string TO pairs-string
+                END-IF
+
+                IF (name-string(name-index) = "CONTENT_LENGTH")
+                    MOVE value-string TO cl-string
+                END-IF
+
+                IF (name-string(name-index) = "CONTENT_TYPE")
+                    MOVE value-string TO ct-string
+                END-IF
+
+                IF (name-string(name-index) = "REQUEST_METHOD")
+                    MOVE value-string TO rm-string
+                END-IF
+
+           END-PERFORM.
+
+           PERFORM normalize-path-info.
+
+           PERFORM count-filled-values.
+
+           IF (pairs-string NOT = SPACES)
+               MOVE "Q" TO pairs-src
+               PERFORM split-value-pairs
+           END-IF.
+
+           IF (FUNCTION TRIM(rm-string) = "POST") AND
+              (ct-string(1:33) = "application/x-www-form-urlencoded")
+               PERFORM check-post-size
+               IF request-too-large = "N"
+                   PERFORM read-post-body
+                   IF (pairs-string NOT = SPACES)
+                       MOVE "F" TO pairs-src
+                       PERFORM split-value-pairs
+                   END-IF
+               END-IF
+           END-IF.
+
+      *** Hand REQUEST_METHOD back so the dispatch loop can filter  ***
+      *** routes that only answer to a particular HTTP method.      ***
+           MOVE FUNCTION TRIM(rm-string) TO the-method.
+
+           GOBACK.
+
+      *****************************************************************
+      *** Normalizes the-query in place: runs of consecutive "/"    ***
+      *** collapse to a single "/", and one trailing "/" is trimmed ***
+      *** off - unless the-query is nothing but "/", which stays    ***
+      *** put, since trimming that would leave an empty path.       ***
+      *****************************************************************
+       normalize-path-info.
+
+           MOVE FUNCTION TRIM(the-query) TO np-result
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(the-query)) TO np-in-len
+           MOVE SPACES TO the-query
+           MOVE 0 TO np-out-ptr
+           MOVE SPACE TO np-prior-char
+
+           PERFORM VARYING np-in-ptr FROM 1 BY 1
+           UNTIL np-in-ptr > np-in-len
+
+               MOVE np-result(np-in-ptr:1) TO np-one-char
+
+               IF NOT (np-one-char = "/" AND np-prior-char = "/")
+                   ADD 1 TO np-out-ptr
+                   MOVE np-one-char TO the-query(np-out-ptr:1)
+               END-IF
+
+               MOVE np-one-char TO np-prior-char
+
+           END-PERFORM.
+
+           IF np-out-ptr > 1 AND the-query(np-out-ptr:1) = "/"
+               MOVE SPACE TO the-query(np-out-ptr:1)
+               SUBTRACT 1 FROM np-out-ptr
+           END-IF.
+
+      *****************************************************************
+      *** CONTENT_LENGTH over MAX-POST-BYTES is rejected before      ***
+      *** read-post-body ever opens webinput, instead of letting the ***
+      *** caller's oversized submission sit there unread.            ***
+      *****************************************************************
+       check-post-size.
+
+           MOVE 0 TO content-length.
+
+           IF FUNCTION TRIM(cl-string) IS NUMERIC
+               MOVE FUNCTION NUMVAL(cl-string) TO content-length
+           END-IF.
+
+           IF content-length > MAX-POST-BYTES
+               MOVE "Y" TO request-too-large
+           END-IF.
+
+      *****************************************************************
+      *** Read CONTENT_LENGTH bytes of the POST body off stdin. A   ***
+      *** single READ is enough for the url-encoded form bodies this***
+      *** shop submits (one unbroken line, well under the configured***
+      *** MAX-POST-BYTES buffer); larger or multi-line bodies are   ***
+      *** what the multipart upload handler is for.                 ***
+      *****************************************************************
+       read-post-body.
+
+           MOVE SPACES TO pairs-string.
+
+           IF content-length > 0 AND content-length NOT > MAX-POST-BYTES
+               OPEN INPUT webinput
+               MOVE SPACES TO postchunk
+               READ webinput
+                   AT END CONTINUE
+               END-READ
+               CLOSE webinput
+               MOVE postchunk(1:content-length) TO pairs-string
+           END-IF.
+
+      *****************************************************************
+      *** Find how many slots of the-values are already filled so  ***
+      *** query-string pairs are appended, not overwritten.        ***
+      *****************************************************************
+       count-filled-values.
+
+           MOVE 0 TO qs-values-seen
+
+           PERFORM VARYING qs-pair-ctr FROM 1 BY 1
+           UNTIL qs-pair-ctr > 60
+               OR query-value-name(qs-pair-ctr) = SPACES
+
+               ADD 1 TO qs-values-seen
+
+           END-PERFORM.
+
+      *****************************************************************
+      *** Split pairs-string on '&' then each pair on '=', decode   ***
+      *** and append to the-values tagged with pairs-src.           ***
+      *****************************************************************
+       split-value-pairs.
+
+           MOVE SPACES TO qs-choppery
+           MOVE 1      TO qs-pair-ptr
+
+           PERFORM VARYING qs-pair-ctr FROM 1 BY 1
+           UNTIL qs-pair-ctr > 60
+               UNSTRING pairs-string DELIMITED BY '&'
+                   INTO qs-pair(qs-pair-ctr)
+                   WITH POINTER qs-pair-ptr
+           END-PERFORM.
+
+           PERFORM VARYING qs-pair-ctr FROM 1 BY 1
+           UNTIL qs-pair-ctr > 60 OR qs-pair(qs-pair-ctr) = SPACES
+
+               MOVE SPACES TO qs-raw-name qs-raw-value
+               MOVE 1      TO qs-eq-ptr
+
+               UNSTRING qs-pair(qs-pair-ctr) DELIMITED BY '='
+                   INTO qs-raw-name qs-raw-value
+               END-UNSTRING
+
+               IF (qs-values-seen < 60)
+                   ADD 1 TO qs-values-seen
+                   PERFORM url-decode-name
+                   PERFORM url-decode-value
+                   MOVE pairs-src TO query-value-src(qs-values-seen)
+               END-IF
+
+           END-PERFORM.
+
+      *****************************************************************
+      *** application/x-www-form-urlencoded percent-decoding:       ***
+      *** '+' becomes a space, %HH becomes the byte it encodes.     ***
+      *****************************************************************
+       url-decode-name.
+           MOVE SPACES TO query-value-name(qs-values-seen)
+           MOVE FUNCTION TRIM(qs-raw-name) TO value-string
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(qs-raw-name))
+               TO dec-in-len
+           MOVE 1 TO dec-in-ptr
+           MOVE 0 TO dec-out-ptr
+           PERFORM url-decode-stream
+           MOVE value-string(1:dec-out-ptr)
+               TO query-value-name(qs-values-seen).
+
+       url-decode-value.
+           MOVE SPACES TO query-value(qs-values-seen)
+           MOVE FUNCTION TRIM(qs-raw-value) TO value-string
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(qs-raw-value))
+               TO dec-in-len
+           MOVE 1 TO dec-in-ptr
+           MOVE 0 TO dec-out-ptr
+           PERFORM url-decode-stream
+           MOVE value-string(1:dec-out-ptr)
+               TO query-value(qs-values-seen).
+
+      *****************************************************************
+      *** Shared decode engine: reads value-string(1:dec-in-len)    ***
+      *** and writes the decoded bytes back into value-string,      ***
+      *** overlapping safely because dec-out-ptr never runs ahead   ***
+      *** of dec-in-ptr.                                             ***
+      *****************************************************************
+       url-decode-stream.
+
+           PERFORM UNTIL dec-in-ptr > dec-in-len
+
+               MOVE value-string(dec-in-ptr:1) TO dec-one-char
+
+               EVALUATE dec-one-char
+                   WHEN '+'
+                       ADD 1 TO dec-out-ptr
+                       MOVE SPACE TO value-string(dec-out-ptr:1)
+                       ADD 1 TO dec-in-ptr
+                   WHEN '%'
+                       IF (dec-in-ptr + 2) <= dec-in-len
+                           MOVE value-string(dec-in-ptr + 1:2)
+                               TO dec-hex-pair
+                           PERFORM hex-pair-to-byte
+                           ADD 1 TO dec-out-ptr
+                           MOVE FUNCTION CHAR(dec-hex-value + 1)
+                               TO value-string(dec-out-ptr:1)
+                           ADD 3 TO dec-in-ptr
+                       ELSE
+                           ADD 1 TO dec-out-ptr
+                           MOVE dec-one-char
+                               TO value-string(dec-out-ptr:1)
+                           ADD 1 TO dec-in-ptr
+                       END-IF
+                   WHEN OTHER
+                       ADD 1 TO dec-out-ptr
+                       MOVE dec-one-char TO value-string(dec-out-ptr:1)
+                       ADD 1 TO dec-in-ptr
+               END-EVALUATE
+
+           END-PERFORM.
+
+      *****************************************************************
+      *** Convert a two-character hex pair (dec-hex-pair) to its    ***
+      *** numeric byte value (0-255) using a simple digit lookup.   ***
+      *****************************************************************
+       hex-pair-to-byte.
+           MOVE dec-hex-pair(1:1) TO dec-hex-char
+           PERFORM hex-nibble-value
+           MOVE dec-nibble TO dec-hex-hi
+
+           MOVE dec-hex-pair(2:1) TO dec-hex-char
+           PERFORM hex-nibble-value
+
+           COMPUTE dec-hex-value = (dec-hex-hi * 16) + dec-nibble.
 
-      
-       GOBACK.
+       hex-nibble-value.
+           EVALUATE FUNCTION UPPER-CASE(dec-hex-char)
+               WHEN "0" MOVE 0  TO dec-nibble
+               WHEN "1" MOVE 1  TO dec-nibble
+               WHEN "2" MOVE 2  TO dec-nibble
+               WHEN "3" MOVE 3  TO dec-nibble
+               WHEN "4" MOVE 4  TO dec-nibble
+               WHEN "5" MOVE 5  TO dec-nibble
+               WHEN "6" MOVE 6  TO dec-nibble
+               WHEN "7" MOVE 7  TO dec-nibble
+               WHEN "8" MOVE 8  TO dec-nibble
+               WHEN "9" MOVE 9  TO dec-nibble
+               WHEN "A" MOVE 10 TO dec-nibble
+               WHEN "B" MOVE 11 TO dec-nibble
+               WHEN "C" MOVE 12 TO dec-nibble
+               WHEN "D" MOVE 13 TO dec-nibble
+               WHEN "E" MOVE 14 TO dec-nibble
+               WHEN "F" MOVE 15 TO dec-nibble
+               WHEN OTHER MOVE 0 TO dec-nibble
+           END-EVALUATE.
