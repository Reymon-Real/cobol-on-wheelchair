@@ -0,0 +1,105 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  shared field-validation step for controllers      ***
+      *****************************************************************
+      *** Runs a caller-supplied rule table against the-values so   ***
+      *** controllers can check required/numeric/max-length fields  ***
+      *** in one place and show a friendly error instead of letting ***
+      *** a bad COMPUTE or subscript abend the CGI process.          ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. validatefields.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 vf-rule-ctr  PIC 9(4) USAGE COMP-5.
+       77 vf-value-ctr PIC 9(4) USAGE COMP-5.
+       77 vf-found     PIC X(01).
+       77 vf-field-val PIC X(90).
+       77 vf-path-name PIC X(91).
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 val-rule-table.
+          COPY "valrule.cbl".
+
+       77 val-ok            PIC X(01).
+       77 val-error-message PIC X(90).
+
+       PROCEDURE DIVISION USING the-values val-rule-table
+                                val-ok val-error-message.
+
+       start-validatefields.
+
+           MOVE "Y" TO val-ok.
+           MOVE SPACES TO val-error-message.
+
+           PERFORM VARYING vf-rule-ctr FROM 1 BY 1
+               UNTIL vf-rule-ctr > 10
+               OR VAL-FIELD(vf-rule-ctr) = SPACES
+               OR val-ok = "N"
+               PERFORM check-one-rule
+           END-PERFORM.
+
+           GOBACK.
+
+       check-one-rule.
+
+      *** A path-sourced field is stored under its route placeholder ***
+      *** spelling (e.g. "%value"), same as getparam looks for, so a ***
+      *** rule can name the field either way.                       ***
+           STRING "%" DELIMITED BY SIZE
+                  FUNCTION TRIM(VAL-FIELD(vf-rule-ctr))
+                      DELIMITED BY SIZE
+               INTO vf-path-name
+
+           MOVE "n" TO vf-found
+           MOVE SPACES TO vf-field-val
+
+           PERFORM VARYING vf-value-ctr FROM 1 BY 1
+               UNTIL vf-value-ctr > 60
+               OR query-value-name(vf-value-ctr) = SPACES
+               IF query-value-name(vf-value-ctr)
+                  = VAL-FIELD(vf-rule-ctr)
+                  OR query-value-name(vf-value-ctr)
+                     = FUNCTION TRIM(vf-path-name)
+                   MOVE query-value(vf-value-ctr) TO vf-field-val
+                   MOVE "y" TO vf-found
+               END-IF
+           END-PERFORM
+
+           IF VAL-REQUIRED(vf-rule-ctr) = "Y"
+              AND FUNCTION TRIM(vf-field-val) = SPACES
+               MOVE "N" TO val-ok
+               STRING FUNCTION TRIM(VAL-FIELD(vf-rule-ctr))
+                          DELIMITED BY SIZE
+                      " is required" DELIMITED BY SIZE
+                   INTO val-error-message
+           END-IF
+
+           IF val-ok = "Y" AND VAL-NUMERIC(vf-rule-ctr) = "Y"
+              AND vf-found = "y"
+              AND FUNCTION TEST-NUMVAL(vf-field-val) NOT = 0
+               MOVE "N" TO val-ok
+               STRING FUNCTION TRIM(VAL-FIELD(vf-rule-ctr))
+                          DELIMITED BY SIZE
+                      " must be numeric" DELIMITED BY SIZE
+                   INTO val-error-message
+           END-IF
+
+           IF val-ok = "Y" AND VAL-MAXLEN(vf-rule-ctr) > 0
+              AND FUNCTION LENGTH(FUNCTION TRIM(vf-field-val))
+                  > VAL-MAXLEN(vf-rule-ctr)
+               MOVE "N" TO val-ok
+               STRING FUNCTION TRIM(VAL-FIELD(vf-rule-ctr))
+                          DELIMITED BY SIZE
+                      " is too long" DELIMITED BY SIZE
+                   INTO val-error-message
+           END-IF.
