@@ -0,0 +1,81 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  content-type lookup for static route entries    ***
+      *****************************************************************
+      *** Picks a Content-Type header value from a static file's    ***
+      *** extension, so cow.cbl's static route type doesn't have to ***
+      *** hardcode "text/html" the way every program-backed route   ***
+      *** has so far.                                               ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. staticmime.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 sm-len     PIC 9(4) USAGE COMP-5.
+       77 sm-dot-ptr PIC 9(4) USAGE COMP-5.
+       77 sm-ext     PIC X(10).
+
+       LINKAGE SECTION.
+       77 sm-filename     PIC X(255).
+       77 sm-content-type PIC X(60).
+
+       PROCEDURE DIVISION USING sm-filename sm-content-type.
+
+       start-staticmime.
+
+           MOVE "application/octet-stream" TO sm-content-type.
+           MOVE SPACES TO sm-ext.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(sm-filename)) TO sm-len.
+           MOVE 0 TO sm-dot-ptr.
+
+      *** Scan back from the end of the name for the last "." ***
+           PERFORM VARYING sm-len FROM sm-len BY -1
+               UNTIL sm-len < 1 OR sm-dot-ptr NOT = 0
+               IF sm-filename(sm-len:1) = "."
+                   MOVE sm-len TO sm-dot-ptr
+               END-IF
+           END-PERFORM.
+
+           IF sm-dot-ptr NOT = 0
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(sm-filename))
+                   TO sm-len
+               MOVE SPACES TO sm-ext
+               MOVE sm-filename(sm-dot-ptr + 1 : sm-len - sm-dot-ptr)
+                   TO sm-ext
+               MOVE FUNCTION LOWER-CASE(sm-ext) TO sm-ext
+
+               EVALUATE FUNCTION TRIM(sm-ext)
+                   WHEN "css"
+                       MOVE "text/css" TO sm-content-type
+                   WHEN "js"
+                       MOVE "application/javascript" TO sm-content-type
+                   WHEN "json"
+                       MOVE "application/json" TO sm-content-type
+                   WHEN "htm"
+                   WHEN "html"
+                       MOVE "text/html; charset=utf-8"
+                           TO sm-content-type
+                   WHEN "txt"
+                       MOVE "text/plain; charset=utf-8"
+                           TO sm-content-type
+                   WHEN "svg"
+                       MOVE "image/svg+xml" TO sm-content-type
+                   WHEN "png"
+                       MOVE "image/png" TO sm-content-type
+                   WHEN "jpg"
+                   WHEN "jpeg"
+                       MOVE "image/jpeg" TO sm-content-type
+                   WHEN "gif"
+                       MOVE "image/gif" TO sm-content-type
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+           GOBACK.
