@@ -0,0 +1,85 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  gzip helper shared by cowtemplate's rendered body ***
+      *****************************************************************
+      *** Writes the caller's buffered lines to a temp file, then    ***
+      *** shells out to the real gzip binary and lets it write its   ***
+      *** compressed bytes straight to this process' own standard    ***
+      *** output - the shell CALL "SYSTEM" runs inherits our stdout  ***
+      *** directly, so the compressed body never has to come back    ***
+      *** through COBOL I/O (which isn't byte-for-byte safe for      ***
+      *** arbitrary binary data the way a plain DISPLAY is).         ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gzipbody.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT gz-plain-file ASSIGN TO gzip-tmp-name
+               FILE STATUS IS gz-tmp-status
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD gz-plain-file.
+       01 gz-plain-line PIC X(1024).
+
+       WORKING-STORAGE SECTION.
+       77 gz-tmp-status    PIC X(2).
+       77 gzip-tmp-stamp   PIC X(21).
+       77 gzip-tmp-name    PIC X(255).
+       77 gzip-cmd         PIC X(600).
+       77 gzip-cleanup-cmd PIC X(600).
+       77 gz-ctr           PIC 9(4) USAGE COMP-5.
+
+       LINKAGE SECTION.
+
+       01 gz-lines.
+          03 gz-line OCCURS 500 TIMES PIC X(1024).
+
+       77 gz-line-count PIC 9(4) USAGE COMP-5.
+
+       PROCEDURE DIVISION USING gz-lines gz-line-count.
+
+       start-gzipbody.
+
+           MOVE FUNCTION CURRENT-DATE TO gzip-tmp-stamp
+           STRING "data/gzbody_" DELIMITED BY SIZE
+                  FUNCTION TRIM(gzip-tmp-stamp) DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO gzip-tmp-name
+           END-STRING
+
+           OPEN OUTPUT gz-plain-file
+           PERFORM VARYING gz-ctr FROM 1 BY 1
+               UNTIL gz-ctr > gz-line-count
+               MOVE gz-line(gz-ctr) TO gz-plain-line
+               WRITE gz-plain-line
+           END-PERFORM
+           CLOSE gz-plain-file
+
+      *** gzip writes its compressed bytes straight to this          ***
+      *** process' own standard output, so the body never has to     ***
+      *** pass back through COBOL I/O at all.                        ***
+           STRING "gzip -cf " DELIMITED BY SIZE
+                  FUNCTION TRIM(gzip-tmp-name) DELIMITED BY SIZE
+               INTO gzip-cmd
+           END-STRING
+
+           CALL "SYSTEM" USING gzip-cmd END-CALL
+
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(gzip-tmp-name) DELIMITED BY SIZE
+               INTO gzip-cleanup-cmd
+           END-STRING
+
+           CALL "SYSTEM" USING gzip-cleanup-cmd END-CALL.
+
+           GOBACK.
