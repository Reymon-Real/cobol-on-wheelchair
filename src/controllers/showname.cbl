@@ -3,31 +3,100 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
-      **************************************
+      *** UPDATE:  look up a real customer instead of echoing input  ***
+      *****************************************************************
+      *** /showname/%value now treats %value as a CUST-ID and looks ***
+      *** it up in data/customers.dat; unknown ids get the friendly ***
+      *** error template instead of just echoing whatever was typed.***
+      *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. showname.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "custdef.cbl".
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD customers-file.
+       01 customer-record.
+           COPY "custfld.cbl".
+
        WORKING-STORAGE SECTION.
+       77 customers-file-status PIC X(2).
+
        01 the-vars.
-          03  COW-vars     OCCURS 99 TIMES.
-            05 COW-varname  PIC X(99).
-            05 COW-varvalue PIC X(99).    
+           COPY "cowvars.cbl".
+
+       77 sn-val-ok      PIC X(01).
+       77 sn-val-message PIC X(90).
+       01 sn-val-rules.
+          COPY "valrule.cbl".
+
+       77 sn-cust-id PIC X(90).
 
        LINKAGE SECTION.
        01 the-values.
-          05 COW-query-values       OCCURS 10 TIMES.
-            10 COW-query-value-name PIC X(90).
-            10 COW-query-value      PIC X(90).
+          COPY "queryval.cbl"
+             REPLACING ==query-values==     BY ==COW-query-values==
+                       ==query-value-name== BY ==COW-query-value-name==
+                       ==query-value-src==  BY ==COW-query-value-src==
+                       ==query-value==      BY ==COW-query-value==.
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
 
+           MOVE SPACES TO sn-val-rules.
+           MOVE "value"  TO VAL-FIELD(1).
+           MOVE "Y"      TO VAL-REQUIRED(1).
+           MOVE "N"      TO VAL-NUMERIC(1).
+           MOVE 80       TO VAL-MAXLEN(1).
+
+           CALL "validatefields" USING the-values sn-val-rules
+               sn-val-ok sn-val-message END-CALL.
+
+           IF sn-val-ok = "N"
+               MOVE "message" TO COW-varname(1)
+               MOVE sn-val-message TO COW-varvalue(1)
+               CALL 'cowtemplate' USING the-vars "error.cow"
+                   the-session END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM lookup-customer.
+
+           IF customers-file-status NOT = "00"
+               MOVE "message" TO COW-varname(1)
+               MOVE "customer not found" TO COW-varvalue(1)
+               CALL 'cowtemplate' USING the-vars "error.cow"
+                   the-session END-CALL
+               GOBACK
+           END-IF.
 
-       PROCEDURE DIVISION USING the-values.
-           
            MOVE "username" TO COW-varname(1).
-           MOVE COW-query-value(1) TO COW-varvalue(1).   
+           MOVE FUNCTION TRIM(CUST-NAME) TO COW-varvalue(1).
+
+           CALL 'cowtemplate' USING the-vars "hello.cow"
+               the-session END-CALL.
 
-           CALL 'cowtemplate' USING the-vars "hello.cow" END-CALL.
-      
            GOBACK.
+
+       lookup-customer.
+
+           CALL "getparam" USING the-values "value" sn-cust-id
+               END-CALL.
+
+           OPEN INPUT customers-file.
+           IF customers-file-status = "00"
+               MOVE FUNCTION TRIM(sn-cust-id) TO CUST-ID
+               READ customers-file
+                   INVALID KEY MOVE "23" TO customers-file-status
+               END-READ
+               CLOSE customers-file
+           END-IF.
