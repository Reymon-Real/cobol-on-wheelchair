@@ -0,0 +1,190 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  two-step signup demo, carries its fields across   ***
+      ***          steps via getformsession/saveformsession          ***
+      *****************************************************************
+      *** /signup is a two-step form: step one collects a full name, ***
+      *** step two collects an e-mail address, and the confirmation  ***
+      *** screen shows both - proving out the form-session store     ***
+      *** end to end instead of leaving it called from nowhere.      ***
+      *** The step in progress is carried as a posted "step" field;  ***
+      *** the form itself is carried across steps by formsess_id,    ***
+      *** a hidden field getformsession hands back on the first call ***
+      *** and every step echoes back on the next.                    ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. signup.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 su-request-method PIC X(6) VALUE SPACES.
+       77 su-step           PIC X(10) VALUE SPACES.
+       77 su-fullname       PIC X(90) VALUE SPACES.
+       77 su-email          PIC X(90) VALUE SPACES.
+       77 su-field-ctr      PIC 9(4) USAGE COMP-5.
+
+       77 su-val-ok      PIC X(01).
+       77 su-val-message PIC X(90).
+       01 su-val-rules.
+          COPY "valrule.cbl".
+
+       01 the-vars.
+           COPY "cowvars.cbl".
+
+       01 the-formsession.
+          COPY "formsessfld.cbl".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-signup.
+
+           ACCEPT su-request-method FROM ENVIRONMENT "REQUEST_METHOD"
+               END-ACCEPT.
+
+           CALL "getformsession" USING the-values the-formsession
+               END-CALL.
+
+           CALL "getparam" USING the-values "step" su-step END-CALL.
+
+      *** Mirrors adminroutes.cbl: a step only ever advances on a    ***
+      *** POST, never on a GET query string, no matter what "step"   ***
+      *** claims to be.                                              ***
+           IF FUNCTION TRIM(su-request-method) NOT = "POST"
+               PERFORM render-step-one
+           ELSE
+               EVALUATE FUNCTION TRIM(su-step)
+                   WHEN "one"
+                       PERFORM handle-step-one
+                   WHEN "two"
+                       PERFORM handle-step-two
+                   WHEN OTHER
+                       PERFORM render-step-one
+               END-EVALUATE
+           END-IF.
+
+           GOBACK.
+
+       handle-step-one.
+
+           MOVE SPACES TO su-val-rules.
+           MOVE "fullname" TO VAL-FIELD(1).
+           MOVE "Y"        TO VAL-REQUIRED(1).
+           MOVE "N"        TO VAL-NUMERIC(1).
+           MOVE 90         TO VAL-MAXLEN(1).
+
+           CALL "validatefields" USING the-values su-val-rules
+               su-val-ok su-val-message END-CALL.
+
+           IF su-val-ok = "N"
+               PERFORM render-step-one
+           ELSE
+               CALL "getparam" USING the-values "fullname" su-fullname
+                   END-CALL
+               PERFORM VARYING su-field-ctr FROM 1 BY 1
+                       UNTIL su-field-ctr > 30
+                       OR FS-FIELD-NAME(su-field-ctr) = SPACES
+                       OR FS-FIELD-NAME(su-field-ctr) = "fullname"
+                   CONTINUE
+               END-PERFORM
+               IF su-field-ctr < 30
+                   MOVE "fullname" TO FS-FIELD-NAME(su-field-ctr)
+                   MOVE FUNCTION TRIM(su-fullname)
+                       TO FS-FIELD-VALUE(su-field-ctr)
+               END-IF
+               CALL "saveformsession" USING the-formsession END-CALL
+               PERFORM render-step-two
+           END-IF.
+
+       handle-step-two.
+
+           MOVE SPACES TO su-val-rules.
+           MOVE "email"    TO VAL-FIELD(1).
+           MOVE "Y"        TO VAL-REQUIRED(1).
+           MOVE "N"        TO VAL-NUMERIC(1).
+           MOVE 90         TO VAL-MAXLEN(1).
+
+           CALL "validatefields" USING the-values su-val-rules
+               su-val-ok su-val-message END-CALL.
+
+           IF su-val-ok = "N"
+               PERFORM render-step-two
+           ELSE
+               CALL "getparam" USING the-values "email" su-email
+                   END-CALL
+               PERFORM VARYING su-field-ctr FROM 1 BY 1
+                       UNTIL su-field-ctr > 30
+                       OR FS-FIELD-NAME(su-field-ctr) = SPACES
+                       OR FS-FIELD-NAME(su-field-ctr) = "email"
+                   CONTINUE
+               END-PERFORM
+               IF su-field-ctr < 30
+                   MOVE "email" TO FS-FIELD-NAME(su-field-ctr)
+                   MOVE FUNCTION TRIM(su-email)
+                       TO FS-FIELD-VALUE(su-field-ctr)
+               END-IF
+               CALL "saveformsession" USING the-formsession END-CALL
+               PERFORM render-confirmation
+           END-IF.
+
+       render-step-one.
+
+           MOVE SPACES TO the-vars.
+           MOVE "formsess_id" TO COW-varname(1).
+           MOVE FUNCTION TRIM(FS-ID OF the-formsession)
+               TO COW-varvalue(1).
+           MOVE "message" TO COW-varname(2).
+           MOVE su-val-message TO COW-varvalue(2).
+
+           CALL 'cowtemplate' USING the-vars "signupstep1.cow"
+               the-session END-CALL.
+
+       render-step-two.
+
+           MOVE SPACES TO the-vars.
+           MOVE "formsess_id" TO COW-varname(1).
+           MOVE FUNCTION TRIM(FS-ID OF the-formsession)
+               TO COW-varvalue(1).
+           MOVE "message" TO COW-varname(2).
+           MOVE su-val-message TO COW-varvalue(2).
+
+           CALL 'cowtemplate' USING the-vars "signupstep2.cow"
+               the-session END-CALL.
+
+       render-confirmation.
+
+           PERFORM find-fullname-field.
+
+           MOVE SPACES TO the-vars.
+           MOVE "fullname" TO COW-varname(1).
+           MOVE su-fullname TO COW-varvalue(1).
+           MOVE "email" TO COW-varname(2).
+           CALL "getparam" USING the-values "email"
+               COW-varvalue(2) END-CALL.
+
+           CALL 'cowtemplate' USING the-vars "signupdone.cow"
+               the-session END-CALL.
+
+       find-fullname-field.
+
+           MOVE SPACES TO su-fullname.
+           PERFORM VARYING su-field-ctr FROM 1 BY 1
+                   UNTIL su-field-ctr > 30
+                   OR FS-FIELD-NAME(su-field-ctr) = SPACES
+               IF FS-FIELD-NAME(su-field-ctr) = "fullname"
+                   MOVE FS-FIELD-VALUE(su-field-ctr) TO su-fullname
+               END-IF
+           END-PERFORM.
