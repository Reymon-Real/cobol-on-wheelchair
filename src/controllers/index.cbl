@@ -3,6 +3,8 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  passes the-session through to cowtemplate so any  ***
+      ***          form on the home page can carry a CSRF token      ***
       **************************************
 
        IDENTIFICATION DIVISION.
@@ -12,10 +14,16 @@
 
        WORKING-STORAGE SECTION.
        01 the-vars.
-          03  COW-vars      OCCURS 99 TIMES.
-            05 COW-varname  PIC X(99).
-            05 COW-varvalue PIC X(99).
+           COPY "cowvars.cbl".
 
-       PROCEDURE DIVISION.
-           CALL 'cowtemplate' USING the-vars "index.cow" END-CALL.
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+           CALL 'cowtemplate' USING the-vars "index.cow"
+               the-session END-CALL.
            GOBACK.
