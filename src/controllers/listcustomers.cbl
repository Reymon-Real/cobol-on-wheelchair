@@ -0,0 +1,176 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  paginated customer listing controller             ***
+      *** UPDATE:  prevpage/nextpage links on the customers page     ***
+      *****************************************************************
+      *** /customers/%page lists customers PAGE-SIZE at a time,     ***
+      *** walking data/customers.dat in key order and skipping the  ***
+      *** records that belong to earlier pages.                     ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listcustomers.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "custdef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD customers-file.
+       01 customer-record.
+           COPY "custfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 customers-file-status PIC X(2).
+
+       77 PAGE-SIZE      PIC 9(4) USAGE COMP-5 VALUE 2.
+       77 lc-page-number PIC 9(4) USAGE COMP-5 VALUE 1.
+       77 lc-page-number-disp PIC Z(3)9.
+       77 lc-skip-count  PIC 9(4) USAGE COMP-5.
+       77 lc-shown-count PIC 9(4) USAGE COMP-5.
+       77 lc-var-ctr     PIC 9(4) USAGE COMP-5.
+       77 lc-var-ctr-disp PIC Z(3)9.
+       77 lc-page-text   PIC X(90).
+       77 lc-other-page  PIC 9(4) USAGE COMP-5.
+       77 lc-other-page-disp PIC Z(3)9.
+
+       01 the-vars.
+           COPY "cowvars.cbl".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-listcustomers.
+
+           PERFORM find-requested-page.
+
+           MOVE SPACES TO the-vars.
+           OPEN INPUT customers-file.
+
+           IF customers-file-status = "00"
+               COMPUTE lc-skip-count =
+                   (lc-page-number - 1) * PAGE-SIZE
+               PERFORM skip-to-page
+               PERFORM show-one-page
+               CLOSE customers-file
+           END-IF.
+
+           MOVE lc-page-number TO lc-page-number-disp.
+           MOVE "page" TO COW-varname(90).
+           MOVE FUNCTION TRIM(lc-page-number-disp) TO COW-varvalue(90).
+
+           PERFORM add-prevpage-to-vars.
+           PERFORM add-nextpage-to-vars.
+
+           CALL 'cowtemplate' USING the-vars "customers.cow"
+               the-session END-CALL.
+
+           GOBACK.
+
+      *** checkquery stores this path segment under its own "%page"  ***
+      *** placeholder spelling, not the bare name - getparam knows   ***
+      *** to look for both, same as showname.cbl/adminroutes.cbl.    ***
+       find-requested-page.
+
+           MOVE 1 TO lc-page-number.
+           CALL "getparam" USING the-values "page" lc-page-text
+               END-CALL.
+
+           IF lc-page-text NOT = SPACES
+              AND FUNCTION TEST-NUMVAL(lc-page-text) = 0
+              AND FUNCTION NUMVAL(lc-page-text) > 0
+               MOVE FUNCTION NUMVAL(lc-page-text) TO lc-page-number
+           END-IF.
+
+       skip-to-page.
+
+           MOVE 0 TO lc-var-ctr.
+           PERFORM UNTIL lc-var-ctr >= lc-skip-count
+               OR customers-file-status NOT = "00"
+               READ customers-file NEXT RECORD
+                   AT END MOVE "10" TO customers-file-status
+               END-READ
+               ADD 1 TO lc-var-ctr
+           END-PERFORM.
+
+       show-one-page.
+
+           MOVE 0 TO lc-shown-count.
+           PERFORM UNTIL lc-shown-count >= PAGE-SIZE
+               OR customers-file-status NOT = "00"
+               READ customers-file NEXT RECORD
+                   AT END MOVE "10" TO customers-file-status
+               END-READ
+               IF customers-file-status = "00"
+                   PERFORM add-customer-to-vars
+                   ADD 1 TO lc-shown-count
+               END-IF
+           END-PERFORM.
+
+       add-customer-to-vars.
+
+           COMPUTE lc-var-ctr = (lc-shown-count * 2) + 1.
+           MOVE lc-var-ctr TO lc-var-ctr-disp.
+           STRING "customer" DELIMITED BY SIZE
+                  FUNCTION TRIM(lc-var-ctr-disp) DELIMITED BY SIZE
+               INTO COW-varname(lc-var-ctr).
+           MOVE FUNCTION TRIM(CUST-NAME) TO COW-varvalue(lc-var-ctr).
+
+           ADD 1 TO lc-var-ctr.
+           MOVE lc-var-ctr TO lc-var-ctr-disp.
+           STRING "customer" DELIMITED BY SIZE
+                  FUNCTION TRIM(lc-var-ctr-disp) DELIMITED BY SIZE
+               INTO COW-varname(lc-var-ctr).
+           MOVE FUNCTION TRIM(CUST-EMAIL) TO COW-varvalue(lc-var-ctr).
+
+      *** Page 1 has nothing before it - leave prevpage blank so the ***
+      *** view has nothing to link.                                 ***
+       add-prevpage-to-vars.
+
+           MOVE "prevpage" TO COW-varname(91).
+           MOVE SPACES TO COW-varvalue(91).
+           MOVE SPACES TO COW-varraw(91).
+
+           IF lc-page-number > 1
+               COMPUTE lc-other-page = lc-page-number - 1
+               MOVE lc-other-page TO lc-other-page-disp
+               STRING '<a href="/customers/'     DELIMITED BY SIZE
+                      FUNCTION TRIM(lc-other-page-disp)
+                                                  DELIMITED BY SIZE
+                      '">Previous</a>'            DELIMITED BY SIZE
+                   INTO COW-varvalue(91)
+               MOVE "Y" TO COW-varraw(91)
+           END-IF.
+
+      *** A page that came back with fewer than PAGE-SIZE customers  ***
+      *** was the last one - leave nextpage blank rather than link   ***
+      *** to a page that has nothing on it.                          ***
+       add-nextpage-to-vars.
+
+           MOVE "nextpage" TO COW-varname(92).
+           MOVE SPACES TO COW-varvalue(92).
+           MOVE SPACES TO COW-varraw(92).
+
+           IF lc-shown-count = PAGE-SIZE
+               COMPUTE lc-other-page = lc-page-number + 1
+               MOVE lc-other-page TO lc-other-page-disp
+               STRING '<a href="/customers/'     DELIMITED BY SIZE
+                      FUNCTION TRIM(lc-other-page-disp)
+                                                  DELIMITED BY SIZE
+                      '">Next</a>'                DELIMITED BY SIZE
+                   INTO COW-varvalue(92)
+               MOVE "Y" TO COW-varraw(92)
+           END-IF.
