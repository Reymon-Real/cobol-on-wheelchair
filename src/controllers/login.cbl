@@ -0,0 +1,149 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  login controller against the USERS master        ***
+      *****************************************************************
+      *** Checks username/password (posted form fields) against     ***
+      *** data/users.dat; on a match, stamps the caller's session    ***
+      *** record in data/sessions.dat with the logged-in username.   ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. login.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "userdef.cbl".
+           COPY "sessdef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD users-file.
+       01 user-record.
+           COPY "userfld.cbl".
+
+       FD sessions-file.
+       01 session-record.
+           COPY "sessfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 users-file-status    PIC X(2).
+       77 sessions-file-status PIC X(2).
+
+       77 login-name     PIC X(90) VALUE SPACES.
+       77 login-pass     PIC X(90) VALUE SPACES.
+       77 login-result   PIC X(1)  VALUE "n".
+       77 vl-ctr         PIC 9(4) USAGE COMP-5.
+
+       77 login-val-ok      PIC X(01).
+       77 login-val-message PIC X(90).
+       01 login-val-rules.
+          COPY "valrule.cbl".
+
+       01 the-vars.
+           COPY "cowvars.cbl".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-login.
+
+           PERFORM VARYING vl-ctr FROM 1 BY 1 UNTIL vl-ctr > 60
+               OR query-value-name(vl-ctr) = SPACES
+               IF query-value-name(vl-ctr) = "username"
+                   MOVE query-value(vl-ctr) TO login-name
+               END-IF
+               IF query-value-name(vl-ctr) = "password"
+                   MOVE query-value(vl-ctr) TO login-pass
+               END-IF
+           END-PERFORM.
+
+           PERFORM build-validation-rules.
+           CALL "validatefields" USING the-values login-val-rules
+               login-val-ok login-val-message END-CALL.
+
+           IF login-val-ok = "N"
+               MOVE "message" TO COW-varname(1)
+               MOVE login-val-message TO COW-varvalue(1)
+               CALL 'cowtemplate' USING the-vars "error.cow"
+                   the-session END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM check-credentials.
+
+           IF login-result = "y"
+               PERFORM mark-session-logged-in
+           END-IF.
+
+           MOVE "username" TO COW-varname(1).
+           MOVE FUNCTION TRIM(login-name) TO COW-varvalue(1).
+           MOVE "result" TO COW-varname(2).
+           IF login-result = "y"
+               MOVE "logged in" TO COW-varvalue(2)
+           ELSE
+               MOVE "invalid username or password" TO COW-varvalue(2)
+           END-IF.
+
+           CALL 'cowtemplate' USING the-vars "login.cow"
+               the-session END-CALL.
+
+           GOBACK.
+
+       build-validation-rules.
+
+           MOVE SPACES TO login-val-rules.
+           MOVE "username" TO VAL-FIELD(1).
+           MOVE "Y"        TO VAL-REQUIRED(1).
+           MOVE "N"        TO VAL-NUMERIC(1).
+           MOVE 30         TO VAL-MAXLEN(1).
+           MOVE "password" TO VAL-FIELD(2).
+           MOVE "Y"        TO VAL-REQUIRED(2).
+           MOVE "N"        TO VAL-NUMERIC(2).
+           MOVE 60         TO VAL-MAXLEN(2).
+
+       check-credentials.
+
+           MOVE "n" TO login-result.
+
+           OPEN INPUT users-file.
+           IF users-file-status = "00"
+               MOVE FUNCTION TRIM(login-name) TO USR-NAME
+               READ users-file
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       IF FUNCTION TRIM(USR-PASS) =
+                          FUNCTION TRIM(login-pass)
+                           MOVE "y" TO login-result
+                       END-IF
+               END-READ
+               CLOSE users-file
+           END-IF.
+
+       mark-session-logged-in.
+
+           OPEN I-O sessions-file.
+           IF sessions-file-status = "00"
+               MOVE SESS-ID OF the-session TO SESS-ID OF session-record
+               READ sessions-file
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE FUNCTION TRIM(login-name)
+                           TO SESS-USER OF session-record
+                       REWRITE session-record
+                           INVALID KEY CONTINUE
+                       END-REWRITE
+               END-READ
+               CLOSE sessions-file
+           END-IF.
