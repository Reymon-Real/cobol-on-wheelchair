@@ -0,0 +1,346 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  browser admin screen for the route table          ***
+      *** UPDATE:  both forms here now carry a CSRF token stamped    ***
+      ***          by cowtemplate                                    ***
+      *****************************************************************
+      *** /admin/routes lists the current routing-table entries from ***
+      *** data/routes.dat and, via a posted "action" field, lets an  ***
+      *** operator add a new route or disable an existing one. Both  ***
+      *** write straight back to the dataset so loadroutes picks up  ***
+      *** the change on the very next request, no recompile needed.  ***
+      *** Reordering isn't a separate action: routes are walked in   ***
+      *** RT-ID key order, so giving a new route a lower RT-ID than  ***
+      *** the one it needs to take priority over has the same effect.***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. adminroutes.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "routedef.cbl".
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD routes-file.
+       01 route-record.
+           COPY "routefld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 routes-file-status PIC X(2).
+
+       77 ar-action      PIC X(10) VALUE SPACES.
+       77 ar-id-text     PIC X(90) VALUE SPACES.
+       77 ar-pattern-text PIC X(90) VALUE SPACES.
+       77 ar-destiny-text PIC X(90) VALUE SPACES.
+       77 ar-id-disp     PIC Z(3)9.
+       77 ar-shown-count PIC 9(4) USAGE COMP-5.
+       77 ar-shown-disp  PIC Z(3)9.
+       77 ar-var-ctr     PIC 9(4) USAGE COMP-5.
+       77 ar-message     PIC X(90) VALUE SPACES.
+
+       77 ar-val-ok      PIC X(01).
+       77 ar-val-message PIC X(90).
+       77 ar-enabled-count PIC 9(4) USAGE COMP-5.
+       77 ar-request-method PIC X(6) VALUE SPACES.
+       77 ar-destiny-ok  PIC X(01).
+       77 ar-destiny-ctr PIC 9(4) USAGE COMP-5.
+
+      *** The route table's RT-DESTINY is CALLed by name straight off***
+      *** cow.cbl - an operator here can only point a new route at a ***
+      *** controller already shipped with the system, never at an   ***
+      *** arbitrary program name.                                   ***
+       78 ar-destiny-count VALUE 11.
+
+       01 ar-known-destinies-list.
+          02 filler PIC X(20) VALUE 'indexweb'.
+          02 filler PIC X(20) VALUE 'showsum'.
+          02 filler PIC X(20) VALUE 'showname'.
+          02 filler PIC X(20) VALUE 'login'.
+          02 filler PIC X(20) VALUE 'listcustomers'.
+          02 filler PIC X(20) VALUE 'style.css'.
+          02 filler PIC X(20) VALUE 'adminroutes'.
+          02 filler PIC X(20) VALUE 'healthz'.
+          02 filler PIC X(20) VALUE 'auditviewer'.
+          02 filler PIC X(20) VALUE 'metrics'.
+          02 filler PIC X(20) VALUE 'signup'.
+
+       01 ar-known-destinies REDEFINES ar-known-destinies-list.
+          02 ar-known-destiny PIC X(20) OCCURS ar-destiny-count TIMES.
+
+       01 ar-val-rules.
+          COPY "valrule.cbl".
+
+       01 the-vars.
+           COPY "cowvars.cbl".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-adminroutes.
+
+           MOVE SPACES TO the-vars.
+
+           ACCEPT ar-request-method FROM ENVIRONMENT "REQUEST_METHOD"
+               END-ACCEPT.
+
+           CALL "getparam" USING the-values "action" ar-action
+               END-CALL.
+
+      *** RT-METHOD on this route is SPACES (it answers the plain GET***
+      *** that renders the page as well as the POST that submits a  ***
+      *** form), so cow.cbl's own CSRF gate - which only ever checks ***
+      *** a POST body - can't stop a mutating action riding in on a  ***
+      *** GET query string. Read REQUEST_METHOD straight off the CGI ***
+      *** environment here, the same way getupload.cbl reads its own ***
+      *** headers directly, and refuse either action outright unless ***
+      *** this really is the POST cow.cbl already CSRF-checked.      ***
+           IF FUNCTION TRIM(ar-request-method) NOT = "POST"
+              AND (FUNCTION TRIM(ar-action) = "add"
+                   OR FUNCTION TRIM(ar-action) = "disable")
+               MOVE "route changes must be submitted as a POST"
+                   TO ar-message
+           ELSE
+               EVALUATE FUNCTION TRIM(ar-action)
+                   WHEN "add"
+                       PERFORM do-add-route
+                   WHEN "disable"
+                       PERFORM do-disable-route
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+           PERFORM show-route-list.
+
+           MOVE "message" TO COW-varname(95).
+           MOVE ar-message TO COW-varvalue(95).
+
+           CALL 'cowtemplate' USING the-vars "adminroutes.cow"
+               the-session END-CALL.
+
+           GOBACK.
+
+      *****************************************************************
+      *** Add a new route from posted fields. id/pattern/destiny    ***
+      *** are required; the rest default to the same shape every    ***
+      *** seeded route uses (any method, HTML render, not restricted,***
+      *** not essential, enabled).                                  ***
+      *****************************************************************
+       do-add-route.
+
+           MOVE SPACES TO ar-val-rules.
+           MOVE "id"      TO VAL-FIELD(1)
+           MOVE "Y"       TO VAL-REQUIRED(1)
+           MOVE "Y"       TO VAL-NUMERIC(1)
+           MOVE "pattern" TO VAL-FIELD(2)
+           MOVE "Y"       TO VAL-REQUIRED(2)
+           MOVE "N"       TO VAL-NUMERIC(2)
+           MOVE "destiny" TO VAL-FIELD(3)
+           MOVE "Y"       TO VAL-REQUIRED(3)
+           MOVE "N"       TO VAL-NUMERIC(3).
+
+           CALL "validatefields" USING the-values ar-val-rules
+               ar-val-ok ar-val-message END-CALL.
+
+           IF ar-val-ok = "N"
+               MOVE ar-val-message TO ar-message
+           ELSE
+               PERFORM count-enabled-routes
+               IF ar-enabled-count NOT < 50
+                   MOVE "maximum number of enabled routes reached"
+                       TO ar-message
+               ELSE
+                   CALL "getparam" USING the-values "id"
+                       ar-id-text END-CALL
+                   CALL "getparam" USING the-values "pattern"
+                       ar-pattern-text END-CALL
+                   CALL "getparam" USING the-values "destiny"
+                       ar-destiny-text END-CALL
+
+                   PERFORM validate-destiny
+
+                   IF ar-destiny-ok = "N"
+                       MOVE "destiny must name an existing controller"
+                           TO ar-message
+                   ELSE
+                       MOVE SPACES TO route-record
+                       MOVE FUNCTION NUMVAL(ar-id-text) TO RT-ID
+                       MOVE FUNCTION TRIM(ar-pattern-text)
+                           TO RT-PATTERN
+                       MOVE FUNCTION TRIM(ar-destiny-text)
+                           TO RT-DESTINY
+                       MOVE SPACES TO RT-METHOD
+                       MOVE "P"     TO RT-TYPE
+                       MOVE "H"     TO RT-RENDER
+                       MOVE "N"     TO RT-RESTRICTED
+                       MOVE "N"     TO RT-ESSENTIAL
+                       MOVE "Y"     TO RT-ENABLED
+                       MOVE "N"     TO RT-CSRF
+
+                       OPEN I-O routes-file
+                       IF routes-file-status = "00"
+                           WRITE route-record
+                               INVALID KEY
+                                   MOVE
+                                     "that route id is already in use"
+                                       TO ar-message
+                           END-WRITE
+                           CLOSE routes-file
+                       END-IF
+
+                       IF ar-message = SPACES
+                           MOVE "route added" TO ar-message
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *** ar-destiny-text has to name one of the controllers this    ***
+      *** shop actually ships, not whatever a caller typed in - a    ***
+      *** plain linear scan against ar-known-destinies, same shape   ***
+      *** as getparam's own table scan.                              ***
+      *****************************************************************
+       validate-destiny.
+
+           MOVE "N" TO ar-destiny-ok.
+           PERFORM VARYING ar-destiny-ctr FROM 1 BY 1
+                   UNTIL ar-destiny-ctr > ar-destiny-count
+                   OR ar-destiny-ok = "Y"
+               IF FUNCTION TRIM(ar-destiny-text) =
+                  FUNCTION TRIM(ar-known-destiny(ar-destiny-ctr))
+                   MOVE "Y" TO ar-destiny-ok
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      *** loadroutes caps routing-table at 50 enabled entries; count ***
+      *** what's already enabled on the dataset so a new route       ***
+      *** can be refused here instead of silently never loading.     ***
+      *****************************************************************
+       count-enabled-routes.
+
+           MOVE 0 TO ar-enabled-count.
+
+           OPEN INPUT routes-file
+           IF routes-file-status = "00"
+               READ routes-file NEXT RECORD
+                   AT END MOVE "10" TO routes-file-status
+               END-READ
+               PERFORM UNTIL routes-file-status = "10"
+                   IF RT-ENABLED = "Y"
+                       ADD 1 TO ar-enabled-count
+                   END-IF
+                   READ routes-file NEXT RECORD
+                       AT END MOVE "10" TO routes-file-status
+                   END-READ
+               END-PERFORM
+               CLOSE routes-file
+           END-IF.
+
+      *****************************************************************
+      *** Disable an existing route by id. The route stays in the   ***
+      *** dataset (an operator can re-enable it the same way) but    ***
+      *** loadroutes skips anything whose RT-ENABLED isn't "Y".      ***
+      *****************************************************************
+       do-disable-route.
+
+           CALL "getparam" USING the-values "id" ar-id-text END-CALL.
+
+           IF FUNCTION TEST-NUMVAL(ar-id-text) NOT = 0
+               MOVE "a route id is required to disable a route"
+                   TO ar-message
+           ELSE
+               MOVE FUNCTION NUMVAL(ar-id-text) TO RT-ID
+
+               OPEN I-O routes-file
+               IF routes-file-status = "00"
+                   READ routes-file
+                       INVALID KEY
+                           MOVE "no route with that id" TO ar-message
+                       NOT INVALID KEY
+                           MOVE "N" TO RT-ENABLED
+                           REWRITE route-record
+                               INVALID KEY
+                                   MOVE "could not disable that route"
+                                       TO ar-message
+                           END-REWRITE
+                   END-READ
+                   CLOSE routes-file
+               END-IF
+
+               IF ar-message = SPACES
+                   MOVE "route disabled" TO ar-message
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *** Walk the dataset in key order and fill up to 10 display   ***
+      *** slots, same fixed-slot convention as the customer listing.***
+      *****************************************************************
+       show-route-list.
+
+           MOVE 0 TO ar-shown-count.
+           OPEN INPUT routes-file.
+
+           IF routes-file-status = "00"
+               READ routes-file NEXT RECORD
+                   AT END MOVE "10" TO routes-file-status
+               END-READ
+               PERFORM UNTIL routes-file-status NOT = "00"
+                   OR ar-shown-count >= 10
+                   PERFORM add-route-to-vars
+                   ADD 1 TO ar-shown-count
+                   READ routes-file NEXT RECORD
+                       AT END MOVE "10" TO routes-file-status
+                   END-READ
+               END-PERFORM
+               CLOSE routes-file
+           END-IF.
+
+       add-route-to-vars.
+
+           MOVE ar-shown-count TO ar-shown-disp.
+           MOVE RT-ID          TO ar-id-disp.
+
+           COMPUTE ar-var-ctr = (ar-shown-count * 4) + 1.
+           MOVE FUNCTION TRIM(ar-id-disp) TO COW-varvalue(ar-var-ctr).
+           STRING "route" DELIMITED BY SIZE
+                  FUNCTION TRIM(ar-shown-disp) DELIMITED BY SIZE
+                  "id" DELIMITED BY SIZE
+               INTO COW-varname(ar-var-ctr).
+
+           ADD 1 TO ar-var-ctr.
+           MOVE FUNCTION TRIM(RT-PATTERN) TO COW-varvalue(ar-var-ctr).
+           STRING "route" DELIMITED BY SIZE
+                  FUNCTION TRIM(ar-shown-disp) DELIMITED BY SIZE
+                  "pattern" DELIMITED BY SIZE
+               INTO COW-varname(ar-var-ctr).
+
+           ADD 1 TO ar-var-ctr.
+           MOVE FUNCTION TRIM(RT-DESTINY) TO COW-varvalue(ar-var-ctr).
+           STRING "route" DELIMITED BY SIZE
+                  FUNCTION TRIM(ar-shown-disp) DELIMITED BY SIZE
+                  "destiny" DELIMITED BY SIZE
+               INTO COW-varname(ar-var-ctr).
+
+           ADD 1 TO ar-var-ctr.
+           MOVE RT-ENABLED TO COW-varvalue(ar-var-ctr).
+           STRING "route" DELIMITED BY SIZE
+                  FUNCTION TRIM(ar-shown-disp) DELIMITED BY SIZE
+                  "enabled" DELIMITED BY SIZE
+               INTO COW-varname(ar-var-ctr).
