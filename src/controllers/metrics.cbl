@@ -0,0 +1,170 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  /metrics answers a live Prometheus-scrapeable     ***
+      ***          tally of the audit trail                         ***
+      *****************************************************************
+      *** /metrics reads data/audit.log straight through - same     ***
+      *** append-only file auditviewer.cbl and routehitreport.cbl   ***
+      *** already read, just tallied across the whole file instead  ***
+      *** of today's date or the most recent RECENT-MAX entries -    ***
+      *** and renders two counters in the plain text/line-oriented  ***
+      *** key/value format Prometheus expects: requests per routing ***
+      *** pattern, and how many of those requests ended in an error ***
+      *** response (no route matched, rate-limited, or payload too  ***
+      *** large). Answered straight off DISPLAY, the same way        ***
+      *** healthz.cbl skips cowtemplate entirely - there's no page   ***
+      *** to render, just numbers a scraper reads, and no view file ***
+      *** to keep in step with the counters below.                  ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. metrics.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file
+               ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD audit-file.
+       01 audit-record.
+           COPY "auditfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 audit-file-status PIC X(2).
+
+      *** Routing patterns seen so far, tallied the same way         ***
+      *** routehitreport.cbl's pattern-tally does, just never        ***
+      *** narrowed down to one day - a live counter reports          ***
+      *** everything the audit trail has recorded.                  ***
+       01 pattern-tally.
+          05 pattern-tally-count PIC 9(4) USAGE COMP-5 VALUE 0.
+          05 pattern-tally-entries OCCURS 50 TIMES.
+             10 pt-pattern PIC X(255) VALUE SPACES.
+             10 pt-hits    PIC 9(7) USAGE COMP-5 VALUE 0.
+
+       77 mt-ctr          PIC 9(4) USAGE COMP-5.
+       77 mt-found        PIC X VALUE "n".
+       77 mt-error-count  PIC 9(7) USAGE COMP-5 VALUE 0.
+       77 mt-count-disp   PIC Z(8)9.
+       77 mt-label        PIC X(255).
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-metrics.
+
+           PERFORM tally-audit-entries.
+           PERFORM emit-metrics.
+
+           GOBACK.
+
+      *****************************************************************
+      *** One pass over the whole audit trail: a hit count per       ***
+      *** routing pattern, plus a running count of the three         ***
+      *** pattern values cow.cbl stamps on a request it never        ***
+      *** dispatched to a controller.                                ***
+      *****************************************************************
+       tally-audit-entries.
+
+           MOVE 0 TO pattern-tally-count.
+           MOVE 0 TO mt-error-count.
+
+           OPEN INPUT audit-file.
+           IF audit-file-status = "00"
+
+               READ audit-file NEXT RECORD
+                   AT END MOVE "10" TO audit-file-status
+               END-READ
+
+               PERFORM UNTIL audit-file-status NOT = "00"
+                   PERFORM tally-one-entry
+                   READ audit-file NEXT RECORD
+                       AT END MOVE "10" TO audit-file-status
+                   END-READ
+               END-PERFORM
+
+               CLOSE audit-file
+           END-IF.
+
+       tally-one-entry.
+
+           MOVE "n" TO mt-found.
+           PERFORM VARYING mt-ctr FROM 1 BY 1
+                   UNTIL mt-ctr > pattern-tally-count
+               IF pt-pattern(mt-ctr) = AUD-PATTERN
+                   ADD 1 TO pt-hits(mt-ctr)
+                   MOVE "y" TO mt-found
+               END-IF
+           END-PERFORM.
+
+           IF mt-found = "n" AND pattern-tally-count < 50
+               ADD 1 TO pattern-tally-count
+               MOVE AUD-PATTERN TO pt-pattern(pattern-tally-count)
+               MOVE 1 TO pt-hits(pattern-tally-count)
+           END-IF.
+
+           IF AUD-PATTERN = "NONE" OR AUD-PATTERN = "RATE-LIMITED"
+               OR AUD-PATTERN = "PAYLOAD-TOO-LARGE"
+               ADD 1 TO mt-error-count
+           END-IF.
+
+      *****************************************************************
+      *** Prometheus exposition format: a # HELP and # TYPE comment  ***
+      *** ahead of each metric family, then one "name{labels} value" ***
+      *** line per series.                                           ***
+      *****************************************************************
+       emit-metrics.
+
+           DISPLAY
+               "# HELP cow_requests_total Requests dispatched per ro"
+               "uting pattern.".
+           DISPLAY "# TYPE cow_requests_total counter".
+
+           PERFORM VARYING mt-ctr FROM 1 BY 1
+                   UNTIL mt-ctr > pattern-tally-count
+               PERFORM emit-one-pattern-line
+           END-PERFORM.
+
+           DISPLAY
+               "# HELP cow_errors_total Requests answered with an er"
+               "ror response (no route match, rate limit, or oversiz"
+               "ed payload).".
+           DISPLAY "# TYPE cow_errors_total counter".
+           MOVE mt-error-count TO mt-count-disp.
+           DISPLAY "cow_errors_total " FUNCTION TRIM(mt-count-disp).
+
+       emit-one-pattern-line.
+
+           MOVE pt-pattern(mt-ctr) TO mt-label.
+           PERFORM escape-label-value.
+           MOVE pt-hits(mt-ctr) TO mt-count-disp.
+
+           DISPLAY 'cow_requests_total{pattern="'
+               FUNCTION TRIM(mt-label) '"} '
+               FUNCTION TRIM(mt-count-disp).
+
+      *****************************************************************
+      *** Backslash has to go first, same reasoning as cowjson's     ***
+      *** escape-json-value: escaping the quote first would then get ***
+      *** re-escaped when the backslash pass ran over its own output.***
+      *****************************************************************
+       escape-label-value.
+
+           MOVE FUNCTION SUBSTITUTE(mt-label, "\", "\\") TO mt-label
+           MOVE FUNCTION SUBSTITUTE(mt-label, '"', '\"') TO mt-label.
