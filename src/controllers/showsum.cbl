@@ -3,7 +3,22 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
-      **************************************
+      *** UPDATE:  generalize beyond two addends; add op= parameter  ***
+      *** UPDATE:  render-mode "J" answers cowjson instead of the    ***
+      ***          HTML template when the matched route asks for it ***
+      *** UPDATE:  notify a configured webhook when the result      ***
+      ***          crosses WEBHOOK-THRESHOLD                        ***
+      *** UPDATE:  display-result is now currency-edited (grouping, ***
+      ***          fixed 2 decimals) instead of a bare digit string ***
+      *** UPDATE:  non-numeric operands are now rejected with a     ***
+      ***          friendly error instead of silently dropped and   ***
+      ***          logged as a fabricated zero-operand result       ***
+      *****************************************************************
+      *** Operates over every numeric value in received-values      ***
+      *** (not just two fixed positions), so /showsum/1/2/3/4 or a  ***
+      *** query string with any number of numeric fields both work. ***
+      *** op=sum (default), op=multiply or op=average pick the verb.***
+      *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. showsum.
@@ -11,38 +26,227 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       77 sum-result PIC Z(36).
-       
+       77 sum-result      PIC S9(18)V9(6) VALUE 0.
+       77 product-result  PIC S9(18)V9(6) VALUE 1.
+       77 final-result    PIC S9(18)V9(6) VALUE 0.
+
+      *** The finance team reads this, not just a debug dump, so     ***
+      *** it's rounded to whole cents and edited with thousands      ***
+      *** separators and a floating currency sign rather than shown  ***
+      *** as a bare run of digits.                                   ***
+       77 money-result    PIC S9(18)V99 VALUE 0.
+       77 display-result  PIC $ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+       77 operand-count   PIC 9(4) USAGE COMP-5 VALUE 0.
+       77 operator-name   PIC X(10) VALUE "sum".
+       77 ss-ctr          PIC 9(4) USAGE COMP-5.
+       77 ss-vctr         PIC 9(4) USAGE COMP-5.
+       77 operand-list    PIC X(99) VALUE SPACES.
+       77 operand-list-prev PIC X(99) VALUE SPACES.
+       77 log-operands    PIC X(99) VALUE SPACES.
+       77 log-result      PIC X(30) VALUE SPACES.
+
+      *** A result past this magnitude is notable enough for another ***
+      *** shop system to want to hear about it; sendwebhook itself   ***
+      *** quietly no-ops when no webhook URL is configured.          ***
+       78 WEBHOOK-THRESHOLD VALUE 1000000.
+       77 webhook-operator   PIC X(10) VALUE SPACES.
+
+       77 ss-val-ok      PIC X(01).
+       77 ss-val-message PIC X(90).
+       77 ss-rule-ctr    PIC 9(4) USAGE COMP-5.
+       01 ss-val-rules.
+          COPY "valrule.cbl".
+
        01 the-vars.
-          03  COW-vars      OCCURS 99 TIMES. 
-            05 COW-varname  PIC X(99).
-            05 COW-varvalue PIC X(99).    
+           COPY "cowvars.cbl".
 
        LINKAGE SECTION.
        01 received-values.
-          05 query-values       OCCURS 10 TIMES.
-            10 query-value-name PIC X(90).
-            10 query-value      PIC X(90).
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       77 render-mode PIC X(01).
+
+       PROCEDURE DIVISION USING received-values the-session render-mode.
+
+       start-showsum.
 
-       PROCEDURE DIVISION USING received-values.
+           PERFORM VARYING ss-ctr FROM 1 BY 1 UNTIL ss-ctr > 60
+               OR query-value-name(ss-ctr) = SPACES
+               IF query-value-name(ss-ctr) = "op"
+                   MOVE FUNCTION TRIM(query-value(ss-ctr))
+                       TO operator-name
+               END-IF
+           END-PERFORM.
 
-           COMPUTE sum-result = 
-              FUNCTION NUMVAL(query-value(1)) 
-                 +
-              FUNCTION NUMVAL(query-value(2))
-           END-COMPUTE.
+           PERFORM build-numeric-rules.
+           CALL "validatefields" USING received-values ss-val-rules
+               ss-val-ok ss-val-message END-CALL.
 
-           MOVE "number1"      TO COW-varname(1).
-           
-           MOVE query-value(1) TO COW-varvalue(1).
-           MOVE "number2"      TO COW-varname(2).
-           
-           MOVE query-value(2) TO COW-varvalue(2).
-           MOVE "number3"      TO COW-varname(3).
+           IF ss-val-ok = "N"
+               PERFORM render-validation-error
+               GOBACK
+           END-IF.
 
-           MOVE FUNCTION TRIM(sum-result) TO COW-varvalue(3).
+           PERFORM VARYING ss-ctr FROM 1 BY 1 UNTIL ss-ctr > 60
+               OR query-value-name(ss-ctr) = SPACES
+               PERFORM accumulate-one-value
+           END-PERFORM.
 
+           EVALUATE FUNCTION LOWER-CASE(operator-name)
+               WHEN "multiply"
+                   MOVE product-result TO final-result
+                   MOVE "multiply" TO webhook-operator
+               WHEN "average"
+                   IF operand-count > 0
+                       COMPUTE final-result =
+                           sum-result / operand-count
+                   END-IF
+                   MOVE "average" TO webhook-operator
+               WHEN OTHER
+                   MOVE sum-result TO final-result
+                   MOVE "sum" TO webhook-operator
+           END-EVALUATE.
+
+           PERFORM build-display-vars.
+           PERFORM log-this-calculation.
+
+           IF final-result > WEBHOOK-THRESHOLD
+               OR final-result < (0 - WEBHOOK-THRESHOLD)
+               PERFORM notify-webhook
+           END-IF.
+
+           IF render-mode = "J"
+               CALL 'cowjson' USING the-vars END-CALL
+           ELSE
+               CALL 'cowtemplate' USING the-vars "showsum.cow"
+                   the-session END-CALL
+           END-IF.
 
-           CALL 'cowtemplate' USING the-vars "showsum.cow" END-CALL.
-      
            GOBACK.
+
+      *****************************************************************
+      *** /showsum takes any number of differently-named operands,  ***
+      *** not a couple of fixed field names, so its validation rules ***
+      *** have to be built from whatever fields actually showed up   ***
+      *** rather than written out by hand - one numeric, not-required***
+      *** rule per populated value, same VAL-RULES shape every other ***
+      *** controller fills in by hand. val-rule-table only holds 10  ***
+      *** rows, the same ceiling validatefields already imposes on   ***
+      *** every other caller, so only the first 10 non-"op" operands ***
+      *** get a rule; accumulate-one-value's own numeric guard still ***
+      *** covers anything past that.                                ***
+      *****************************************************************
+       build-numeric-rules.
+
+           MOVE SPACES TO ss-val-rules.
+           MOVE 0 TO ss-rule-ctr.
+
+           PERFORM VARYING ss-ctr FROM 1 BY 1 UNTIL ss-ctr > 60
+               OR query-value-name(ss-ctr) = SPACES
+               OR ss-rule-ctr >= 10
+               IF query-value-name(ss-ctr) NOT = "op"
+                   ADD 1 TO ss-rule-ctr
+                   PERFORM set-one-numeric-rule
+               END-IF
+           END-PERFORM.
+
+      *** A path-sourced field name still carries its "%" placeholder***
+      *** spelling here - strip it so VAL-FIELD holds the bare name  ***
+      *** validatefields itself re-adds the "%" to test against.     ***
+       set-one-numeric-rule.
+
+           IF query-value-name(ss-ctr)(1:1) = "%"
+               MOVE query-value-name(ss-ctr)(2:89)
+                   TO VAL-FIELD(ss-rule-ctr)
+           ELSE
+               MOVE query-value-name(ss-ctr) TO VAL-FIELD(ss-rule-ctr)
+           END-IF.
+           MOVE "N" TO VAL-REQUIRED(ss-rule-ctr).
+           MOVE "Y" TO VAL-NUMERIC(ss-rule-ctr).
+           MOVE 0   TO VAL-MAXLEN(ss-rule-ctr).
+
+      *** Answers whichever shape the caller actually asked for      ***
+      *** instead of always rendering HTML, so /api/showsum still    ***
+      *** gets a JSON error body rather than an HTML page.           ***
+       render-validation-error.
+
+           MOVE SPACES TO the-vars.
+           MOVE "message" TO COW-varname(1).
+           MOVE ss-val-message TO COW-varvalue(1).
+
+           IF render-mode = "J"
+               CALL 'cowjson' USING the-vars END-CALL
+           ELSE
+               CALL 'cowtemplate' USING the-vars "error.cow"
+                   the-session END-CALL
+           END-IF.
+
+       accumulate-one-value.
+
+           IF query-value-name(ss-ctr) NOT = "op"
+               AND FUNCTION TEST-NUMVAL(query-value(ss-ctr)) = 0
+               ADD 1 TO operand-count
+               ADD FUNCTION NUMVAL(query-value(ss-ctr)) TO sum-result
+               MULTIPLY FUNCTION NUMVAL(query-value(ss-ctr))
+                   BY product-result
+           END-IF.
+
+       build-display-vars.
+
+           MOVE SPACES TO the-vars.
+           MOVE SPACES TO operand-list.
+
+           PERFORM VARYING ss-ctr FROM 1 BY 1 UNTIL ss-ctr > 60
+               OR query-value-name(ss-ctr) = SPACES
+               IF query-value-name(ss-ctr) NOT = "op"
+                  AND FUNCTION TEST-NUMVAL(query-value(ss-ctr)) = 0
+                   PERFORM append-one-operand
+               END-IF
+           END-PERFORM.
+
+           MOVE "numbers"   TO COW-varname(1).
+           MOVE FUNCTION TRIM(operand-list) TO COW-varvalue(1).
+
+           MOVE "operator"  TO COW-varname(2).
+           MOVE FUNCTION TRIM(operator-name) TO COW-varvalue(2).
+
+           COMPUTE money-result ROUNDED = final-result.
+           MOVE money-result TO display-result.
+           MOVE "result"    TO COW-varname(3).
+           MOVE FUNCTION TRIM(display-result) TO COW-varvalue(3).
+
+       log-this-calculation.
+
+           MOVE operand-list    TO log-operands.
+           MOVE display-result  TO log-result.
+
+           CALL "logcalc" USING operator-name
+               log-operands
+               log-result
+           END-CALL.
+
+      *** webhook-operator/display-result only ever hold canonical,  ***
+      *** request-derived-but-sanitized values - never the raw op=   ***
+      *** query string text - so nothing attacker-controlled reaches ***
+      *** the shell command sendwebhook builds.                     ***
+       notify-webhook.
+
+           CALL "sendwebhook" USING webhook-operator display-result
+               END-CALL.
+
+       append-one-operand.
+
+           IF operand-list NOT = SPACES
+               MOVE operand-list TO operand-list-prev
+               STRING FUNCTION TRIM(operand-list-prev) DELIMITED BY SIZE
+                      ", " DELIMITED BY SIZE
+                      FUNCTION TRIM(query-value(ss-ctr))
+                          DELIMITED BY SIZE
+                   INTO operand-list
+               END-STRING
+           ELSE
+               MOVE FUNCTION TRIM(query-value(ss-ctr)) TO operand-list
+           END-IF.
