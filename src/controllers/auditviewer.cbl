@@ -0,0 +1,180 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  browser-based audit trail viewer                 ***
+      *****************************************************************
+      *** /admin/audit renders the most recent RECENT-MAX entries   ***
+      *** from data/audit.log as an HTML table through cowtemplate, ***
+      *** the modern equivalent of showvars.cbl's old table-dump    ***
+      *** style, so ops can check recent traffic from a browser     ***
+      *** instead of reading the raw file on the server. audit.log  ***
+      *** is append-only and line sequential, so the most recent    ***
+      *** entries are found with two passes: count the records,     ***
+      *** then skip ahead to the last RECENT-MAX and show those -   ***
+      *** same skip-then-show shape listcustomers.cbl already uses  ***
+      *** to page through data/customers.dat.                       ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. auditviewer.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file
+               ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD audit-file.
+       01 audit-record.
+           COPY "auditfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 audit-file-status PIC X(2).
+
+      *** How many of the most recent entries are shown at once.    ***
+       78 RECENT-MAX     VALUE 20.
+       77 av-total-count PIC 9(6) USAGE COMP-5 VALUE 0.
+       77 av-skip-count  PIC 9(6) USAGE COMP-5 VALUE 0.
+       77 av-shown-count PIC 9(4) USAGE COMP-5.
+       77 av-var-ctr     PIC 9(4) USAGE COMP-5.
+       77 av-shown-disp  PIC Z(3)9.
+       77 av-match-disp  PIC Z(6)9.
+       77 av-ctrl-disp   PIC Z(6)9.
+
+       01 the-vars.
+           COPY "cowvars.cbl".
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-auditviewer.
+
+           MOVE SPACES TO the-vars.
+
+           PERFORM count-total-entries.
+
+           MOVE 0 TO av-skip-count.
+           IF av-total-count > RECENT-MAX
+               COMPUTE av-skip-count = av-total-count - RECENT-MAX
+           END-IF.
+
+           OPEN INPUT audit-file.
+           IF audit-file-status = "00"
+               PERFORM skip-older-entries
+               PERFORM show-recent-entries
+               CLOSE audit-file
+           END-IF.
+
+           CALL 'cowtemplate' USING the-vars "auditviewer.cow"
+               the-session END-CALL.
+
+           GOBACK.
+
+       count-total-entries.
+
+           MOVE 0 TO av-total-count.
+           OPEN INPUT audit-file.
+
+           IF audit-file-status = "00"
+               READ audit-file NEXT RECORD
+                   AT END MOVE "10" TO audit-file-status
+               END-READ
+               PERFORM UNTIL audit-file-status NOT = "00"
+                   ADD 1 TO av-total-count
+                   READ audit-file NEXT RECORD
+                       AT END MOVE "10" TO audit-file-status
+                   END-READ
+               END-PERFORM
+               CLOSE audit-file
+           END-IF.
+
+       skip-older-entries.
+
+           MOVE 0 TO av-var-ctr.
+           PERFORM UNTIL av-var-ctr >= av-skip-count
+               OR audit-file-status NOT = "00"
+               READ audit-file NEXT RECORD
+                   AT END MOVE "10" TO audit-file-status
+               END-READ
+               ADD 1 TO av-var-ctr
+           END-PERFORM.
+
+       show-recent-entries.
+
+           MOVE 0 TO av-shown-count.
+           PERFORM UNTIL av-shown-count >= RECENT-MAX
+               OR audit-file-status NOT = "00"
+               READ audit-file NEXT RECORD
+                   AT END MOVE "10" TO audit-file-status
+               END-READ
+               IF audit-file-status = "00"
+                   PERFORM add-entry-to-vars
+                   ADD 1 TO av-shown-count
+               END-IF
+           END-PERFORM.
+
+       add-entry-to-vars.
+
+           MOVE av-shown-count TO av-shown-disp.
+           MOVE AUD-MATCH-CS      TO av-match-disp.
+           MOVE AUD-CONTROLLER-CS TO av-ctrl-disp.
+
+           COMPUTE av-var-ctr = (av-shown-count * 6) + 1.
+           MOVE FUNCTION TRIM(AUD-TIMESTAMP)
+               TO COW-varvalue(av-var-ctr).
+           STRING "aud" DELIMITED BY SIZE
+                  FUNCTION TRIM(av-shown-disp) DELIMITED BY SIZE
+                  "time" DELIMITED BY SIZE
+               INTO COW-varname(av-var-ctr).
+
+           ADD 1 TO av-var-ctr.
+           MOVE FUNCTION TRIM(AUD-PATH) TO COW-varvalue(av-var-ctr).
+           STRING "aud" DELIMITED BY SIZE
+                  FUNCTION TRIM(av-shown-disp) DELIMITED BY SIZE
+                  "path" DELIMITED BY SIZE
+               INTO COW-varname(av-var-ctr).
+
+           ADD 1 TO av-var-ctr.
+           MOVE FUNCTION TRIM(AUD-PATTERN) TO COW-varvalue(av-var-ctr).
+           STRING "aud" DELIMITED BY SIZE
+                  FUNCTION TRIM(av-shown-disp) DELIMITED BY SIZE
+                  "pattern" DELIMITED BY SIZE
+               INTO COW-varname(av-var-ctr).
+
+           ADD 1 TO av-var-ctr.
+           MOVE FUNCTION TRIM(AUD-REMOTE-ADDR)
+               TO COW-varvalue(av-var-ctr).
+           STRING "aud" DELIMITED BY SIZE
+                  FUNCTION TRIM(av-shown-disp) DELIMITED BY SIZE
+                  "addr" DELIMITED BY SIZE
+               INTO COW-varname(av-var-ctr).
+
+           ADD 1 TO av-var-ctr.
+           MOVE FUNCTION TRIM(av-match-disp)
+               TO COW-varvalue(av-var-ctr).
+           STRING "aud" DELIMITED BY SIZE
+                  FUNCTION TRIM(av-shown-disp) DELIMITED BY SIZE
+                  "matchcs" DELIMITED BY SIZE
+               INTO COW-varname(av-var-ctr).
+
+           ADD 1 TO av-var-ctr.
+           MOVE FUNCTION TRIM(av-ctrl-disp)
+               TO COW-varvalue(av-var-ctr).
+           STRING "aud" DELIMITED BY SIZE
+                  FUNCTION TRIM(av-shown-disp) DELIMITED BY SIZE
+                  "ctrlcs" DELIMITED BY SIZE
+               INTO COW-varname(av-var-ctr).
