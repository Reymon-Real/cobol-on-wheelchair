@@ -0,0 +1,34 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  /healthz liveness check                           ***
+      *****************************************************************
+      *** Liveness probe for whatever watches this CGI endpoint.     ***
+      *** Deliberately skips cowtemplate: no file to open, no        ***
+      *** variables to substitute, nothing that could itself fail    ***
+      *** and make the health check lie about being healthy.         ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. healthz.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01 the-values.
+          COPY "queryval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       PROCEDURE DIVISION USING the-values the-session.
+
+       start-healthz.
+
+           DISPLAY "ok".
+
+           GOBACK.
