@@ -0,0 +1,63 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  IP allowlist check for restricted routes          ***
+      *****************************************************************
+      *** Checks a caller's REMOTE_ADDR against a plain line-        ***
+      *** sequential allowlist file, one address per line. Used by   ***
+      *** cow.cbl's dispatch loop for any route flagged restricted.  ***
+      *** so admin/maintenance routes aren't reachable from just     ***
+      *** anywhere. Missing or unreadable allowlist file fails       ***
+      *** closed (nobody is allowed) rather than open.               ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkallowlist.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT allowlist-file
+               ASSIGN TO "data/adminallow.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS allowlist-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD allowlist-file.
+       01 allowlist-line PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       77 allowlist-file-status PIC X(2).
+
+       LINKAGE SECTION.
+       77 ca-remote-addr PIC X(45).
+       77 ca-allowed     PIC X(01).
+
+       PROCEDURE DIVISION USING ca-remote-addr ca-allowed.
+
+       start-checkallowlist.
+
+           MOVE "N" TO ca-allowed.
+
+           OPEN INPUT allowlist-file.
+
+           IF allowlist-file-status = "00"
+               PERFORM UNTIL allowlist-file-status = "10"
+                   OR ca-allowed = "Y"
+                   READ allowlist-file
+                       AT END MOVE "10" TO allowlist-file-status
+                       NOT AT END
+                           IF FUNCTION TRIM(allowlist-line) =
+                              FUNCTION TRIM(ca-remote-addr)
+                               MOVE "Y" TO ca-allowed
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE allowlist-file
+           END-IF.
+
+           GOBACK.
