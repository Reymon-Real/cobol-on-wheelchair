@@ -0,0 +1,76 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  request audit trail                              ***
+      *** UPDATE:  record per-dispatch timing alongside each entry  ***
+      *** UPDATE:  note that callers now trim to la-path/la-pattern's***
+      ***          width before calling, not this program itself    ***
+      *****************************************************************
+      *** Appends one line to data/audit.log per dispatch: the path  ***
+      *** requested, the pattern it matched (or "NONE"), the         ***
+      *** caller's REMOTE_ADDR, a timestamp, and how many hundredths ***
+      *** of a second were spent route-matching and in the called    ***
+      *** controller. Plain line-sequential so a report job can read ***
+      *** it straight through.                                       ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logaudit.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file
+               ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD audit-file.
+       01 audit-record.
+           COPY "auditfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 audit-file-status PIC X(2).
+       77 remote-addr-env   PIC X(45).
+
+       LINKAGE SECTION.
+      *** Sized to match AUD-PATH/AUD-PATTERN (auditfld.cbl) exactly-***
+      *** callers are expected to pass no more than this much of a  ***
+      *** wider field (cow.cbl's analyzed-query/matched-pattern can  ***
+      *** both run longer), so a whole path or pattern either fits   ***
+      *** or is explicitly capped by the caller before the CALL.     ***
+       77 la-path         PIC X(255).
+       77 la-pattern      PIC X(255).
+       77 la-match-cs     PIC 9(7).
+       77 la-controller-cs PIC 9(7).
+
+       PROCEDURE DIVISION USING la-path la-pattern
+               la-match-cs la-controller-cs.
+
+       start-logaudit.
+
+           ACCEPT remote-addr-env FROM ENVIRONMENT "REMOTE_ADDR"
+           END-ACCEPT.
+
+           OPEN EXTEND audit-file.
+           IF audit-file-status NOT = "00"
+               OPEN OUTPUT audit-file
+           END-IF.
+
+           MOVE la-path         TO AUD-PATH.
+           MOVE la-pattern      TO AUD-PATTERN.
+           MOVE remote-addr-env TO AUD-REMOTE-ADDR.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE la-match-cs      TO AUD-MATCH-CS.
+           MOVE la-controller-cs TO AUD-CONTROLLER-CS.
+
+           WRITE audit-record.
+
+           CLOSE audit-file.
+
+           GOBACK.
