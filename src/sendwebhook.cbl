@@ -0,0 +1,102 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  outbound notification webhook                    ***
+      *****************************************************************
+      *** Fires a small JSON POST at the URL kept in                ***
+      *** data/webhook.txt (one line, ops-maintained, same idea as   ***
+      *** checkallowlist's data/adminallow.txt) so another shop      ***
+      *** system can react to a calculation without a human          ***
+      *** watching the page. Missing or blank config file means no  ***
+      *** webhook is configured, so this quietly does nothing - a    ***
+      *** caller doesn't need to know or care whether one is set up. ***
+      *** The caller hands in wh-operator/wh-result already reduced ***
+      *** to safe, known values (a canonical operator name, an       ***
+      *** edited numeric result) so nothing caller-supplied from the ***
+      *** request itself ever reaches the shell command line built   ***
+      *** below.                                                     ***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sendwebhook.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT webhook-config-file
+               ASSIGN TO "data/webhook.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS webhook-config-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD webhook-config-file.
+       01 webhook-url-line PIC X(255).
+
+       WORKING-STORAGE SECTION.
+       77 webhook-config-status PIC X(2).
+       77 webhook-url           PIC X(255) VALUE SPACES.
+       77 webhook-payload       PIC X(200) VALUE SPACES.
+       77 webhook-command       PIC X(600) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77 wh-operator PIC X(10).
+       77 wh-result   PIC X(28).
+
+       PROCEDURE DIVISION USING wh-operator wh-result.
+
+       start-sendwebhook.
+
+           MOVE SPACES TO webhook-url.
+
+           OPEN INPUT webhook-config-file.
+           IF webhook-config-status = "00"
+               READ webhook-config-file
+                   AT END CONTINUE
+                   NOT AT END MOVE webhook-url-line TO webhook-url
+               END-READ
+               CLOSE webhook-config-file
+           END-IF.
+
+           IF FUNCTION TRIM(webhook-url) = SPACES
+               GOBACK
+           END-IF.
+
+           MOVE SPACES TO webhook-payload.
+           STRING '{"operator":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(wh-operator) DELIMITED BY SIZE
+                  '","result":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(wh-result) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+               INTO webhook-payload
+           END-STRING.
+
+      *** Fired in the background (trailing "&") so a slow or dead   ***
+      *** notification endpoint never holds up the response the     ***
+      *** browser is waiting on.                                     ***
+      *** The payload is wrapped in shell single quotes, not QUOTE   ***
+      *** (double quotes), since the JSON text itself is full of    ***
+      *** double quotes - wrapping it in the same character would   ***
+      *** let the shell close the argument early, partway through   ***
+      *** the payload.                                              ***
+           MOVE SPACES TO webhook-command.
+           STRING "curl -s -m 5 -X POST -H " DELIMITED BY SIZE
+                  '"Content-Type: application/json" -d ' DELIMITED
+                      BY SIZE
+                  "'" DELIMITED BY SIZE
+                  FUNCTION TRIM(webhook-payload) DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  FUNCTION TRIM(webhook-url) DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  " >/dev/null 2>&1 &" DELIMITED BY SIZE
+               INTO webhook-command
+           END-STRING.
+
+           CALL "SYSTEM" USING webhook-command END-CALL.
+
+           GOBACK.
