@@ -0,0 +1,134 @@
+      **************************************
+      *** Author:  Azac                  ***
+      *** License: MIT                   ***
+      *** Date:    DECEMBER 21 FROM 2013 ***
+      *** UPDATE:  AGUST 11 FROM 2022    ***
+      *** UPDATE:  persistent session store keyed by cookie          ***
+      *** UPDATE:  per-session CSRF token minted alongside SESS-ID   ***
+      *****************************************************************
+      *** Looks for a COWSESSID cookie; if it names an existing     ***
+      *** session record, loads it. Otherwise (or if the cookie is  ***
+      *** missing or stale) mints a new session and writes it to    ***
+      *** data/sessions.dat. set-cookie-line comes back non-blank   ***
+      *** whenever cow.cbl needs to send the browser a fresh cookie.***
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getsession.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "sessdef.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD sessions-file.
+       01 session-record.
+           COPY "sessfld.cbl".
+
+       WORKING-STORAGE SECTION.
+       77 sessions-file-status PIC X(2).
+       77 ck-ctr               PIC 9(4) USAGE COMP-5.
+       77 found-cookie         PIC X(1) VALUE "n".
+
+       77 cs-seed              PIC 9(9) USAGE COMP-5.
+       77 cs-rand-1            PIC 9(7).
+       77 cs-rand-2            PIC 9(7).
+       77 cs-rand-3            PIC 9(7).
+
+       LINKAGE SECTION.
+       01 the-cookies.
+          COPY "cookieval.cbl".
+
+       01 the-session.
+          COPY "sessfld.cbl".
+
+       77 set-cookie-line PIC X(120).
+
+       PROCEDURE DIVISION USING the-cookies the-session set-cookie-line.
+
+       start-getsession.
+
+           INITIALIZE the-session.
+           MOVE SPACES TO set-cookie-line.
+
+           PERFORM VARYING ck-ctr FROM 1 BY 1 UNTIL ck-ctr > 20
+               IF cookie-value-name(ck-ctr) = "COWSESSID"
+                   MOVE cookie-value(ck-ctr) TO SESS-ID OF the-session
+                   MOVE "y" TO found-cookie
+               END-IF
+           END-PERFORM.
+
+           OPEN I-O sessions-file.
+           IF sessions-file-status = "35"
+               OPEN OUTPUT sessions-file
+               CLOSE sessions-file
+               OPEN I-O sessions-file
+           END-IF.
+
+           IF found-cookie = "y"
+               PERFORM read-existing-session
+           END-IF.
+
+           IF found-cookie = "n"
+               PERFORM create-new-session
+           END-IF.
+
+           CLOSE sessions-file.
+
+           GOBACK.
+
+       read-existing-session.
+
+           MOVE SESS-ID OF the-session TO SESS-ID OF session-record
+           READ sessions-file
+               INVALID KEY MOVE "n" TO found-cookie
+           END-READ.
+
+           IF found-cookie = "y"
+               MOVE FUNCTION CURRENT-DATE
+                   TO SESS-LASTHIT OF session-record
+               MOVE session-record TO the-session
+               REWRITE session-record
+                   INVALID KEY CONTINUE
+               END-REWRITE
+           END-IF.
+
+       create-new-session.
+
+           INITIALIZE session-record.
+           MOVE FUNCTION CURRENT-DATE TO SESS-ID OF session-record.
+           MOVE SESS-ID OF session-record
+               TO SESS-CREATED OF session-record.
+           MOVE SESS-ID OF session-record
+               TO SESS-LASTHIT OF session-record.
+
+      *** SESS-ID is just a wall-clock timestamp - guessable to      ***
+      *** within a few hundred milliseconds from the response's Date ***
+      *** header - so the token a form carries can't be a fixed,     ***
+      *** reversible function of it. Seed FUNCTION RANDOM off part   ***
+      *** of the timestamp and chain three draws together instead;   ***
+      *** recovering SESS-CSRF from SESS-ID now means reproducing    ***
+      *** the runtime's PRNG stream, not just undoing one FUNCTION.  ***
+           COMPUTE cs-seed =
+               FUNCTION NUMVAL(SESS-ID OF session-record(7:9))
+           COMPUTE cs-rand-1 = FUNCTION RANDOM(cs-seed) * 9999999
+           COMPUTE cs-rand-2 = FUNCTION RANDOM * 9999999
+           COMPUTE cs-rand-3 = FUNCTION RANDOM * 9999999
+
+           STRING cs-rand-1 DELIMITED BY SIZE
+                  cs-rand-2 DELIMITED BY SIZE
+                  cs-rand-3 DELIMITED BY SIZE
+               INTO SESS-CSRF OF session-record.
+
+           WRITE session-record
+               INVALID KEY CONTINUE
+           END-WRITE.
+
+           MOVE session-record TO the-session.
+           STRING "COWSESSID=" DELIMITED BY SIZE
+                  FUNCTION TRIM(SESS-ID OF session-record)
+                      DELIMITED BY SIZE
+               INTO set-cookie-line.
