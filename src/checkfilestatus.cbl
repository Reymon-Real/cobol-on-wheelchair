@@ -3,29 +3,59 @@
       *** License: MIT                   ***
       *** Date:    DECEMBER 21 FROM 2013 ***
       *** UPDATE:  AGUST 11 FROM 2022    ***
-      **************************************
+      *** UPDATE:  log errors server-side instead of displaying     ***
+      ***          the raw status and abending the caller           ***
+      *****************************************************************
+      *** Used to read as "status-message" and stop run right here, ***
+      *** which meant a bad data file left whoever was waiting on   ***
+      *** the response (a browser, for a CGI caller) staring at a   ***
+      *** raw file-status code instead of a page, with no way to    ***
+      *** recover. Now it logs the same message to data/error.log   ***
+      *** and hands back a Y/N flag so each caller decides what to  ***
+      *** do: a batch job can still stop itself, but a CGI caller   ***
+      *** can render a friendly page and carry on.                  ***
+      *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. checkfilestatus.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT error-log-file
+               ASSIGN TO "data/error.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS error-log-status.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD error-log-file.
+       01 error-log-record.
+           COPY "errfld.cbl".
+
        WORKING-STORAGE SECTION.
        77 status-message  PIC X(72).
-       77 display-message PIC X(72) VALUE SPACES.
+       77 error-log-status PIC X(2).
 
        LINKAGE SECTION.
        77 file-name   PIC X(64).
        77 file-status PIC X(2).
+       77 cfs-failed  PIC X(01).
 
-       PROCEDURE DIVISION USING file-name file-status.
+       PROCEDURE DIVISION USING file-name file-status cfs-failed.
 
        start-checkfilestatus.
-           
+
+           MOVE 'N' TO cfs-failed.
+
            IF file-status = '00'
                GOBACK
            END-IF
 
+           MOVE 'Y' TO cfs-failed
+
            EVALUATE file-status
            WHEN 00 MOVE 'SUCCESS.'               TO status-message   
            WHEN 02 MOVE 'SUCCESS DUPLICATE.'     TO status-message 
@@ -59,13 +89,17 @@
            WHEN 91 MOVE 'FILE NOT AVAILABLE.'    TO status-message    
            END-EVALUATE
 
-           STRING 'ERROR ' DELIMITED BY SIZE
-           file-name       DELIMITED BY SPACE
-           SPACE           DELIMITED BY SIZE
-           status-message  DELIMITED BY '.'
-           INTO display-message
-           END-STRING
-          
-           DISPLAY display-message.
-          
-           STOP RUN.
+           MOVE file-name             TO ERR-FILE.
+           MOVE status-message        TO ERR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP.
+
+           OPEN EXTEND error-log-file.
+           IF error-log-status NOT = "00"
+               OPEN OUTPUT error-log-file
+           END-IF.
+
+           WRITE error-log-record.
+
+           CLOSE error-log-file.
+
+           GOBACK.
